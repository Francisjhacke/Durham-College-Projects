@@ -0,0 +1,474 @@
+       identification division.
+       program-id. OperationsSummaryProgram.
+       author. Francis Hackenberger, Sam Chard.
+
+       environment division.
+       input-output section.
+       file-control.
+
+           *> editsProgram's carried-forward control record - today's
+           *> good/bad record counts, rewritten once per run.
+           select edits-control-file assign to
+               '../../../data/edits-control.dat' organization is line
+               sequential.
+
+           *> Rolling history files - one line appended per run by
+           *> each of the other three programs. Read straight through
+           *> and keep whichever line matches today's run date, the
+           *> same way a carried-forward file is read, since more
+           *> than one line for today is not expected but an older
+           *> line left over from a prior day must not be picked up.
+           select counts-history-file assign to
+               '../../../data/counts-history.dat' organization is
+               line sequential.
+
+           select sales-history-file assign to
+               '../../../data/sales-history.dat' organization is
+               line sequential.
+
+           select returns-history-file assign to
+               '../../../data/returns-history.dat' organization is
+               line sequential.
+
+           select ops-summary-file assign to
+               '../../../data/ops-summary.out' organization is line
+               sequential.
+
+       data division.
+       file section.
+
+       fd edits-control-file
+           data record is edits-control-record.
+
+       01 edits-control-record.
+           05 ctl-good-record-count                     pic 9(5).
+           05 ctl-bad-record-count                      pic 9(5).
+
+       fd counts-history-file
+           data record is counts-history-line.
+
+       01 counts-history-line                           pic x(120).
+
+       *> Same layout dataSplitAndCountProgram writes this file with.
+       01 counts-history-detail-line.
+           05 chist-run-date                            pic 9(8).
+           05 filler                                    pic x
+               value spaces.
+           05 chist-grand-total-count                   pic z(3)9.
+           05 filler                                    pic x
+               value spaces.
+           05 chist-grand-total-amount                  pic
+               zzz,zz9.99.
+           05 filler                                    pic x
+               value spaces.
+           05 chist-sales-total-amount                  pic
+               zzz,zz9.99.
+           05 filler                                    pic x
+               value spaces.
+           05 chist-layaways-total-amount               pic
+               zzz,zz9.99.
+           05 filler                                    pic x
+               value spaces.
+           05 chist-returns-total-amount                pic
+               zzz,zz9.99.
+
+       fd sales-history-file
+           data record is sales-history-line.
+
+       01 sales-history-line                            pic x(120).
+
+       *> Same layout SandLProcessing writes this file with.
+       01 sales-history-detail-line.
+           05 shist-run-date                            pic 9(8).
+           05 filler                                    pic x
+               value spaces.
+           05 shist-sales-count                         pic z(3)9.
+           05 filler                                    pic x
+               value spaces.
+           05 shist-sales-amount                        pic
+               zzz,zz9.99.
+           05 filler                                    pic x
+               value spaces.
+           05 shist-layaways-count                      pic z(3)9.
+           05 filler                                    pic x
+               value spaces.
+           05 shist-layaways-amount                     pic
+               zzz,zz9.99.
+           05 filler                                    pic x
+               value spaces.
+           05 shist-tax-owing                           pic
+               zzz,zz9.99.
+
+       fd returns-history-file
+           data record is returns-history-line.
+
+       01 returns-history-line                          pic x(120).
+
+       *> Same layout ReturnsProcessingProgram writes this file with.
+       01 returns-history-detail-line.
+           05 rhist-run-date                            pic 9(8).
+           05 filler                                    pic x
+               value spaces.
+           05 rhist-returns-count                       pic z(3)9.
+           05 filler                                    pic x
+               value spaces.
+           05 rhist-returns-amount                      pic
+               zzz,zz9.99.
+           05 filler                                    pic x
+               value spaces.
+           05 rhist-tax-owed                            pic
+               zzz,zz9.99.
+
+       fd ops-summary-file
+           data record is prt-ops-summary-line.
+
+       01 prt-ops-summary-line                          pic x(120).
+
+       working-storage section.
+
+       01 ws-run-date                                   pic 9(8).
+
+       01 sw-counts-history-eof                         pic x
+           value 'n'.
+       01 sw-sales-history-eof                          pic x
+           value 'n'.
+       01 sw-returns-history-eof                        pic x
+           value 'n'.
+
+       *> Today's figures pulled from each program's output - left at
+       *> zero if that program has not run yet today, so a partial
+       *> batch shows up as zeros on the summary instead of stale
+       *> numbers from a prior day.
+       01 ws-edits-good-record-count                    pic 9(5)
+           value 0.
+       01 ws-edits-bad-record-count                     pic 9(5)
+           value 0.
+
+       01 ws-split-grand-total-count                     pic 9(6)
+           value 0.
+       01 ws-split-grand-total-amount                    pic 9(7)v99
+           value 0.
+       01 ws-split-sales-total-amount                    pic 9(7)v99
+           value 0.
+       01 ws-split-layaways-total-amount                 pic 9(7)v99
+           value 0.
+       01 ws-split-returns-total-amount                  pic 9(7)v99
+           value 0.
+
+       01 ws-sandl-sales-count                           pic 9(6)
+           value 0.
+       01 ws-sandl-sales-amount                          pic 9(7)v99
+           value 0.
+       01 ws-sandl-layaways-count                        pic 9(6)
+           value 0.
+       01 ws-sandl-layaways-amount                       pic 9(7)v99
+           value 0.
+       01 ws-sandl-tax-owing                             pic 9(7)v99
+           value 0.
+
+       01 ws-returns-count                               pic 9(6)
+           value 0.
+       01 ws-returns-amount                              pic 9(7)v99
+           value 0.
+       01 ws-returns-tax-owed                            pic 9(7)v99
+           value 0.
+
+       01 ws-heading-line.
+           05 filler                                    pic x(40)
+               value spaces.
+           05 filler                                    pic x(30)
+               value "DAILY OPERATIONS SUMMARY".
+
+       01 ws-date-line.
+           05 filler                                    pic x(10)
+               value "RUN DATE: ".
+           05 ws-prt-run-date                            pic
+               9999/99/99.
+
+       01 ws-edits-section-heading.
+           05 filler                                    pic x(20)
+               value "EDITS (VALIDATION)".
+
+       01 ws-edits-detail-line.
+           05 filler                                    pic x(18)
+               value "Good Records:".
+           05 filler                                    pic x(3)
+               value spaces.
+           05 ws-prt-edits-good                          pic z(4)9.
+           05 filler                                    pic x(10)
+               value spaces.
+           05 filler                                    pic x(15)
+               value "Bad Records:".
+           05 filler                                    pic x(3)
+               value spaces.
+           05 ws-prt-edits-bad                           pic z(4)9.
+
+       01 ws-split-section-heading.
+           05 filler                                    pic x(26)
+               value "SPLIT (DATASPLITANDCOUNT)".
+
+       01 ws-split-detail-line1.
+           05 filler                                    pic x(18)
+               value "Grand Total Count:".
+           05 filler                                    pic x(3)
+               value spaces.
+           05 ws-prt-split-grand-count                   pic z(5)9.
+           05 filler                                    pic x(5)
+               value spaces.
+           05 filler                                    pic x(19)
+               value "Grand Total Amount:".
+           05 filler                                    pic x(3)
+               value spaces.
+           05 ws-prt-split-grand-amount                  pic
+               zzz,zz9.99.
+
+       01 ws-split-detail-line2.
+           05 filler                                    pic x(14)
+               value "Sales Total:".
+           05 filler                                    pic x(3)
+               value spaces.
+           05 ws-prt-split-sales-amount                  pic
+               zzz,zz9.99.
+           05 filler                                    pic x(5)
+               value spaces.
+           05 filler                                    pic x(17)
+               value "Layaways Total:".
+           05 filler                                    pic x(3)
+               value spaces.
+           05 ws-prt-split-layaways-amount                pic
+               zzz,zz9.99.
+           05 filler                                    pic x(5)
+               value spaces.
+           05 filler                                    pic x(16)
+               value "Returns Total:".
+           05 filler                                    pic x(3)
+               value spaces.
+           05 ws-prt-split-returns-amount                 pic
+               zzz,zz9.99.
+
+       01 ws-sandl-section-heading.
+           05 filler                                    pic x(20)
+               value "SALES & LAYAWAY".
+
+       01 ws-sandl-detail-line.
+           05 filler                                    pic x(14)
+               value "Sales Count:".
+           05 filler                                    pic x(2)
+               value spaces.
+           05 ws-prt-sandl-sales-count                    pic z(5)9.
+           05 filler                                    pic x(3)
+               value spaces.
+           05 filler                                    pic x(15)
+               value "Sales Amount:".
+           05 filler                                    pic x(2)
+               value spaces.
+           05 ws-prt-sandl-sales-amount                   pic
+               zzz,zz9.99.
+           05 filler                                    pic x(3)
+               value spaces.
+           05 filler                                    pic x(11)
+               value "Tax Owing:".
+           05 filler                                    pic x(2)
+               value spaces.
+           05 ws-prt-sandl-tax-owing                      pic
+               zzz,zz9.99.
+
+       01 ws-sandl-detail-line2.
+           05 filler                                    pic x(17)
+               value "Layaways Count:".
+           05 filler                                    pic x(2)
+               value spaces.
+           05 ws-prt-sandl-layaways-count                 pic z(5)9.
+           05 filler                                    pic x(3)
+               value spaces.
+           05 filler                                    pic x(18)
+               value "Layaways Amount:".
+           05 filler                                    pic x(2)
+               value spaces.
+           05 ws-prt-sandl-layaways-amount                pic
+               zzz,zz9.99.
+
+       01 ws-returns-section-heading.
+           05 filler                                    pic x(20)
+               value "RETURNS".
+
+       01 ws-returns-detail-line.
+           05 filler                                    pic x(17)
+               value "Returns Count:".
+           05 filler                                    pic x(2)
+               value spaces.
+           05 ws-prt-returns-count                        pic z(5)9.
+           05 filler                                    pic x(3)
+               value spaces.
+           05 filler                                    pic x(18)
+               value "Returns Amount:".
+           05 filler                                    pic x(2)
+               value spaces.
+           05 ws-prt-returns-amount                       pic
+               zzz,zz9.99.
+           05 filler                                    pic x(3)
+               value spaces.
+           05 filler                                    pic x(11)
+               value "Tax Owed:".
+           05 filler                                    pic x(2)
+               value spaces.
+           05 ws-prt-returns-tax-owed                     pic
+               zzz,zz9.99.
+
+       procedure division.
+
+           open output ops-summary-file
+
+           accept ws-run-date from date yyyymmdd.
+
+           perform 050-load-edits-control.
+           perform 060-load-split-history.
+           perform 070-load-sandl-history.
+           perform 080-load-returns-history.
+
+           perform 100-print-summary.
+
+           close ops-summary-file
+
+           goback.
+
+       050-load-edits-control.
+           open input edits-control-file.
+
+           read edits-control-file at end
+               move 0 to ws-edits-good-record-count
+                         ws-edits-bad-record-count
+           not at end
+               move ctl-good-record-count to
+                   ws-edits-good-record-count
+               move ctl-bad-record-count to
+                   ws-edits-bad-record-count
+           end-read.
+
+           close edits-control-file.
+
+       060-load-split-history.
+           open input counts-history-file.
+
+           read counts-history-file into counts-history-detail-line
+               at end move "Y" to sw-counts-history-eof
+           end-read.
+           perform until sw-counts-history-eof = "Y"
+               if (chist-run-date = ws-run-date) then
+                   move chist-grand-total-count to
+                       ws-split-grand-total-count
+                   move chist-grand-total-amount to
+                       ws-split-grand-total-amount
+                   move chist-sales-total-amount to
+                       ws-split-sales-total-amount
+                   move chist-layaways-total-amount to
+                       ws-split-layaways-total-amount
+                   move chist-returns-total-amount to
+                       ws-split-returns-total-amount
+               end-if
+
+               read counts-history-file into
+                   counts-history-detail-line
+                   at end move "Y" to sw-counts-history-eof
+               end-read
+           end-perform.
+
+           close counts-history-file.
+
+       070-load-sandl-history.
+           open input sales-history-file.
+
+           read sales-history-file into sales-history-detail-line
+               at end move "Y" to sw-sales-history-eof
+           end-read.
+           perform until sw-sales-history-eof = "Y"
+               if (shist-run-date = ws-run-date) then
+                   move shist-sales-count to ws-sandl-sales-count
+                   move shist-sales-amount to ws-sandl-sales-amount
+                   move shist-layaways-count to
+                       ws-sandl-layaways-count
+                   move shist-layaways-amount to
+                       ws-sandl-layaways-amount
+                   move shist-tax-owing to ws-sandl-tax-owing
+               end-if
+
+               read sales-history-file into sales-history-detail-line
+                   at end move "Y" to sw-sales-history-eof
+               end-read
+           end-perform.
+
+           close sales-history-file.
+
+       080-load-returns-history.
+           open input returns-history-file.
+
+           read returns-history-file into returns-history-detail-line
+               at end move "Y" to sw-returns-history-eof
+           end-read.
+           perform until sw-returns-history-eof = "Y"
+               if (rhist-run-date = ws-run-date) then
+                   move rhist-returns-count to ws-returns-count
+                   move rhist-returns-amount to ws-returns-amount
+                   move rhist-tax-owed to ws-returns-tax-owed
+               end-if
+
+               read returns-history-file into
+                   returns-history-detail-line
+                   at end move "Y" to sw-returns-history-eof
+               end-read
+           end-perform.
+
+           close returns-history-file.
+
+       100-print-summary.
+           move ws-run-date to ws-prt-run-date.
+
+           move ws-edits-good-record-count to ws-prt-edits-good.
+           move ws-edits-bad-record-count to ws-prt-edits-bad.
+
+           move ws-split-grand-total-count to
+               ws-prt-split-grand-count.
+           move ws-split-grand-total-amount to
+               ws-prt-split-grand-amount.
+           move ws-split-sales-total-amount to
+               ws-prt-split-sales-amount.
+           move ws-split-layaways-total-amount to
+               ws-prt-split-layaways-amount.
+           move ws-split-returns-total-amount to
+               ws-prt-split-returns-amount.
+
+           move ws-sandl-sales-count to ws-prt-sandl-sales-count.
+           move ws-sandl-sales-amount to ws-prt-sandl-sales-amount.
+           move ws-sandl-layaways-count to
+               ws-prt-sandl-layaways-count.
+           move ws-sandl-layaways-amount to
+               ws-prt-sandl-layaways-amount.
+           move ws-sandl-tax-owing to ws-prt-sandl-tax-owing.
+
+           move ws-returns-count to ws-prt-returns-count.
+           move ws-returns-amount to ws-prt-returns-amount.
+           move ws-returns-tax-owed to ws-prt-returns-tax-owed.
+
+           write prt-ops-summary-line from ws-heading-line.
+           write prt-ops-summary-line from ws-date-line after
+               advancing 2 lines.
+
+           write prt-ops-summary-line from ws-edits-section-heading
+               after advancing 2 lines.
+           write prt-ops-summary-line from ws-edits-detail-line.
+
+           write prt-ops-summary-line from ws-split-section-heading
+               after advancing 2 lines.
+           write prt-ops-summary-line from ws-split-detail-line1.
+           write prt-ops-summary-line from ws-split-detail-line2.
+
+           write prt-ops-summary-line from ws-sandl-section-heading
+               after advancing 2 lines.
+           write prt-ops-summary-line from ws-sandl-detail-line.
+           write prt-ops-summary-line from ws-sandl-detail-line2.
+
+           write prt-ops-summary-line from ws-returns-section-heading
+               after advancing 2 lines.
+           write prt-ops-summary-line from ws-returns-detail-line.
+
+       end program OperationsSummaryProgram.
