@@ -1,244 +1,729 @@
-       identification division.
-       program-id. ReturnsProcessingProgram
-       author. Francis Hackenberger, Sam chard.
-
-       environment division.
-       input-output section.
-       file-control.
-
-           select input-file assign to '../../../data/returns.dat'
-               organization is line sequential.
-               
-           select report-file assign to 
-               '../../../data/returns-report.dat' organization is line
-               sequential.
-
-       data division.
-       file section.
-       
-       fd input-file 
-           data record is ipt-record.
-           
-       01 ipt-record.
-           05 ipt-transaction-code                      pic x.
-           05 ipt-transaction-amount                    pic 9(5)v99.
-           05 ipt-payment-type                          pic xx.
-           05 ipt-store-no                              pic xx.
-           05 ipt-invoice-no                            pic x(9).
-           05 ipt-sku-code                              pic x(15).
-           
-       fd report-file
-           data record is returns-data-line.
-           
-       01 returns-data-line                               pic x(120).
-       
-       01 prt-line.
-           05 filler                                    pic x(3)
-               value spaces.
-           05 prt-transaction-code                      pic x.
-           05 filler                                    pic x(8)
-               value spaces.
-           05 prt-transaction-amount                    pic z(5)9.99.
-           05 filler                                    pic x(8)
-               value spaces.
-           05 prt-payment-type                          pic xx.
-           05 filler                                    pic x(8)
-               value spaces.
-           05 prt-store-no                              pic xx.
-           05 filler                                    pic x(5)
-               value spaces.
-           05 prt-invoice-no                            pic x(9).
-           05 filler                                    pic x(3)
-               value spaces.
-           05 prt-sku-code                              pic x(15).
-           05 filler                                    pic x(2)
-               value spaces.
-           05 prt-taxes                                 pic z(4)9.99.
-
-       working-storage section.
-       01 sw-eof                                       pic x 
-           value 'n'.
-        01 report-heading-line.
-           05 filler                                    pic x(30)
-               value spaces.
-           05 filler                                    pic x(14)
-               value "RETURNS REPORT".
-       
-       01 headings-line1.
-           05 filler                         
-           pic x(11)
-               value "TRANSACTION".
-           05 filler                                    pic x(2)
-               value spaces.
-           05 filler                                    pic x(11)
-               value "TRANSACTION".   
-           05 filler                                    pic x(3)
-               value spaces.
-           05 filler                                    pic x(7)
-               value "PAYMENT".
-           05 filler                                    pic x(3)
-               value spaces.
-           05 filler                                    pic x(5)
-               value "STORE".
-           05 filler                                    pic x(4)
-               value spaces.
-           05 filler                                    pic x(7)
-               value "INVOICE".
-           05 filler                                    pic x(8)
-               value spaces.
-           05 filler                                    pic x(8)
-               value "SKU CODE".
-           05 filler                                    pic x(10)
-               value spaces.
-           05 filler                                    pic x(3)
-               value "TAX".
-               
-       01 headings-line2.
-           05 filler                                    pic x(2)
-               value spaces.
-           05 filler                                    pic x(4)
-               value "CODE".
-           05 filler                                    pic x(9)
-               value spaces.
-           05 filler                                    pic x(6)
-               value "AMOUNT".  
-           05 filler                                    pic x(7)
-               value spaces.
-           05 filler                                    pic x(4)
-               value "TYPE".
-           05 filler                                    pic x(5)
-               value spaces.
-           05 filler                                    pic x(6)
-               value "NUMBER".
-           05 filler                                    pic x(4)
-               value spaces.
-           05 filler                                    pic x(6)
-               value "NUMBER".
-           05 filler                                    pic x(6)
-               value spaces.
-       
-       01 ws-constants.
-           05 ws-tax-rate                               pic v999
-               value 0.13.
-       
-       01 ws-transaction-amount                         pic 9(6)v99.
-       01 ws-tax-owed                                   pic 9(6)v99.
-       
-       01 ws-counts-and-totals.
-           05 ws-returns-records-count                  pic 9999
-               value 0.
-           05 ws-returns-total-amount                   pic 9(6)v99.
-           05 ws-total-tax-owed                         pic 9(6)v99.
-           05 ws-page-count                            pic 99
-               value 1.
-           05 ws-line-count                            pic 99
-               value 0.
-           05 ws-lines-per-page                        pic 99
-               value 20.
-               
-       01 prt-page-number-line.
-           05 filler                                   pic x(6)
-               value "Page #".
-           05 prt-page-count                           pic zz9
-               value 1.
-       
-       01 totals-line1.
-           05 filler                                    pic x(23)
-               value "Total Returns Records:".
-           05 filler                                    pic x(2)
-               value spaces.
-           05 prt-total-returns-count                   pic z(4).
-           05 filler                                    pic x(3)
-               value spaces.
-           05 filler                                    pic x(13)
-               value "Total Amount:".
-           05 filler                                    pic x(2)
-               value spaces.
-           05 prt-total-returns-amount                  pic zzz,zz9.99.
-           
-       01 totals-line2.
-           05 filler                                    pic x(16)
-               value "Total Tax owed:".
-           05 filler                                    pic x(9)
-               value spaces.
-           05 prt-total-tax-owed                        pic zzz,zz9.99.
-       
-       procedure division.
-
-           *> Open files
-           open input input-file,
-               output report-file.
-               
-           write prt-line from report-heading-line.
-           *> Perform Print Heading
-           perform 50-print-headings.
-           
-           *> Perform Validation
-           perform 100-process-lines.
-           
-           *> Perform print
-           perform 200-totals.
-           
-           accept return-code.
-           
-           *> close files
-           close input-file, report-file.
-           
-           goback.
-           
-
-       50-print-headings.
-           write prt-line from prt-page-number-line after 
-               advancing page.
-           write prt-line from headings-line1 after advancing 2 lines.
-           write prt-line from headings-line2.
-       
-       100-process-lines.
-       
-           read input-file at end move "Y" to sw-eof.
-           perform until sw-eof = "Y"
-           
-           if ws-line-count = ws-lines-per-page
-                   add 1 to ws-page-count
-                   move ws-page-count to prt-page-count
-                   perform 50-print-headings
-                   move 0 to ws-line-count
-           end-if
-               
-           add 1 to ws-line-count
-           
-           move spaces to prt-line
-           move ipt-transaction-amount to ws-transaction-amount
-           
-           compute ws-tax-owed rounded =
-                   (ws-transaction-amount * ws-tax-rate)
-           add ws-tax-owed to ws-total-tax-owed
-           add ws-transaction-amount to ws-returns-total-amount
-           add 1 to ws-returns-records-count
-           
-           move ipt-transaction-code to prt-transaction-code
-           move ipt-transaction-amount to prt-transaction-amount
-           move ipt-payment-type to prt-payment-type
-           move ipt-store-no to prt-store-no
-           move ipt-invoice-no to prt-invoice-no
-           move ipt-sku-code to prt-sku-code
-           move ws-tax-owed to prt-taxes
-           
-           
-           write prt-line from returns-data-line after advancing 1 line
-           
-           
-           read input-file at end move "Y" to sw-eof
-           end-perform.
-       
-       200-totals.
-           move ws-returns-records-count to prt-total-returns-count.
-           move ws-returns-total-amount to prt-total-returns-amount.
-           move ws-total-tax-owed to prt-total-tax-owed.
-           
-           write prt-line from totals-line1 after advancing 2 lines.
-           write prt-line from totals-line2
-       
-       end program ReturnsProcessingProgram.
-       
-       
\ No newline at end of file
+       identification division.
+       program-id. ReturnsProcessingProgram.
+       author. Francis Hackenberger, Sam chard.
+
+       environment division.
+       input-output section.
+       file-control.
+
+           select input-file assign to '../../../data/returns.dat'
+               organization is line sequential.
+
+           select tax-rate-file assign to
+               '../../../data/tax-rate.dat' organization is line
+               sequential.
+
+           select report-file assign to
+               '../../../data/returns-report.dat' organization is line
+               sequential.
+
+           select csv-report-file assign to
+               '../../../data/returns-report.csv' organization is
+               line sequential.
+
+           *> Retained history of every run's totals, appended to
+           *> rather than overwritten, so a later run can compare
+           *> today against any prior day.
+           select returns-history-file assign to
+               '../../../data/returns-history.dat' organization is
+               line sequential.
+
+           *> Month-to-date totals, carried forward from run to run
+           *> and reset only when the saved month no longer matches
+           *> today's.
+           select month-to-date-file assign to
+               '../../../data/returns-mtd.dat' organization is line
+               sequential.
+
+           *> Carried-forward position in returns.dat - a single
+           *> record rewritten periodically as 100-process-lines
+           *> runs, reset to zero once a run finishes cleanly, so a
+           *> restart after an abend can skip the records this job
+           *> already posted instead of rereading returns.dat from
+           *> record one.
+           select checkpoint-file assign to
+               '../../../data/returns-checkpoint.dat' organization is
+               line sequential.
+
+       data division.
+       file section.
+
+       fd input-file
+           data record is ipt-record.
+
+       01 ipt-record.
+           05 ipt-transaction-code                      pic x.
+           05 ipt-transaction-amount                    pic 9(5)v99.
+           05 ipt-payment-type                          pic xx.
+           05 ipt-store-no                              pic xx.
+           05 ipt-invoice-no                            pic x(9).
+           05 ipt-sku-code                              pic x(15).
+           05 ipt-return-reason-code                    pic x.
+           05 ipt-cashier-id                            pic x(5).
+
+       fd tax-rate-file
+           data record is tax-rate-record.
+
+       01 tax-rate-record.
+           05 tr-store-no                               pic xx.
+           05 tr-province                                pic xx.
+           05 tr-tax-rate                                pic v9999.
+
+       fd report-file
+           data record is returns-data-line.
+
+       01 returns-data-line                               pic x(120).
+
+       01 prt-line.
+           05 filler                                    pic x(3)
+               value spaces.
+           05 prt-transaction-code                      pic x.
+           05 filler                                    pic x(8)
+               value spaces.
+           05 prt-transaction-amount                    pic z(5)9.99.
+           05 filler                                    pic x(8)
+               value spaces.
+           05 prt-payment-type                          pic xx.
+           05 filler                                    pic x(8)
+               value spaces.
+           05 prt-store-no                              pic xx.
+           05 filler                                    pic x(5)
+               value spaces.
+           05 prt-invoice-no                            pic x(9).
+           05 filler                                    pic x(3)
+               value spaces.
+           05 prt-sku-code                              pic x(15).
+           05 filler                                    pic x(2)
+               value spaces.
+           05 prt-taxes                                 pic z(4)9.99.
+           05 filler                                    pic x(2)
+               value spaces.
+           05 prt-return-reason-code                    pic x.
+
+       fd csv-report-file
+           data record is csv-data-line.
+
+       01 csv-data-line                                  pic x(120).
+
+       *> One comma-delimited field list per detail line, for store
+       *> managers who want this report in a spreadsheet instead of
+       *> off the printer.
+       01 csv-detail-line.
+           05 csv-transaction-code                       pic x.
+           05 filler                                     pic x
+               value ",".
+           05 csv-transaction-amount                     pic z(5)9.99.
+           05 filler                                     pic x
+               value ",".
+           05 csv-payment-type                           pic xx.
+           05 filler                                     pic x
+               value ",".
+           05 csv-store-no                               pic xx.
+           05 filler                                     pic x
+               value ",".
+           05 csv-invoice-no                             pic x(9).
+           05 filler                                     pic x
+               value ",".
+           05 csv-sku-code                               pic x(15).
+           05 filler                                     pic x
+               value ",".
+           05 csv-taxes                                  pic z(4)9.99.
+           05 filler                                     pic x
+               value ",".
+           05 csv-return-reason-code                     pic x.
+
+       01 csv-heading-line                                pic x(120)
+           value
+           "TRANSACTION CODE,TRANSACTION AMOUNT,PAYMENT TYPE,STORE NUM
+      -    "BER,INVOICE NUMBER,SKU CODE,TAX,RETURN REASON CODE".
+
+       fd returns-history-file
+           data record is history-data-line.
+
+       01 history-data-line                               pic x(120).
+
+       *> One line appended per run - not a print record, so it is
+       *> laid out here rather than kept with the other print lines.
+       01 history-detail-line.
+           05 hist-run-date                               pic 9(8).
+           05 filler                                      pic x
+               value spaces.
+           05 hist-returns-count                           pic z(3)9.
+           05 filler                                      pic x
+               value spaces.
+           05 hist-returns-amount                          pic
+               zzz,zz9.99.
+           05 filler                                      pic x
+               value spaces.
+           05 hist-tax-owed                                pic
+               zzz,zz9.99.
+
+       fd month-to-date-file
+           data record is mtd-record.
+
+       *> Carried-forward month-to-date totals, one record, rewritten
+       *> each run the same way editsProgram's control file is.
+       01 mtd-record.
+           05 mtd-year-month                              pic 9(6).
+           05 mtd-returns-count                            pic 9(6).
+           05 mtd-returns-amount                           pic
+               9(7)v99.
+           05 mtd-tax-owed                                 pic
+               9(7)v99.
+
+       fd checkpoint-file
+           data record is checkpoint-record.
+
+       *> Carries the running totals and pagination position alongside
+       *> the restart position, so a run resumed after an abend picks
+       *> its accumulators back up where the abended run left them
+       *> instead of only skipping the already-posted input records
+       *> and starting every total back at zero.
+       01 checkpoint-record.
+           05 ckpt-records-processed                    pic 9(6).
+           05 ckpt-page-count                           pic 99.
+           05 ckpt-line-count                           pic 99.
+           05 ckpt-returns-records-count                pic 9999.
+           05 ckpt-returns-total-amount                 pic 9(6)v99.
+           05 ckpt-total-tax-owed                       pic 9(6)v99.
+           05 ckpt-defective-count                      pic 9999.
+           05 ckpt-wrong-size-count                     pic 9999.
+           05 ckpt-changed-mind-count                   pic 9999.
+           05 ckpt-other-reason-count                   pic 9999.
+
+       working-storage section.
+       01 sw-eof                                       pic x
+           value 'n'.
+
+       01 sw-tax-rate-eof                              pic x
+           value 'n'.
+
+       01 sw-mtd-missing                               pic x
+           value 'n'.
+
+       01 ws-run-date                                  pic 9(8).
+       01 ws-run-year-month                             pic 9(6).
+
+       *> Checkpoint/restart position within returns.dat.
+       01 ws-checkpoint-interval                         pic 9(4)
+           value 100.
+       01 ws-skip-count                                  pic 9(6)
+           value 0.
+       01 ws-skip-counter                                pic 9(6)
+           value 0.
+       01 ws-records-processed                           pic 9(6)
+           value 0.
+       01 ws-since-checkpoint                            pic 9(4)
+           value 0.
+
+       *> Month-to-date totals, loaded from month-to-date-file at
+       *> start-up and carried forward into this run's totals.
+       01 ws-mtd-totals.
+           05 ws-mtd-returns-count                       pic 9(6)
+               value 0.
+           05 ws-mtd-returns-amount                      pic
+               9(7)v99 value 0.
+           05 ws-mtd-tax-owed                            pic
+               9(7)v99 value 0.
+
+        01 report-heading-line.
+           05 filler                                    pic x(30)
+               value spaces.
+           05 filler                                    pic x(14)
+               value "RETURNS REPORT".
+
+       01 headings-line1.
+           05 filler
+           pic x(11)
+               value "TRANSACTION".
+           05 filler                                    pic x(2)
+               value spaces.
+           05 filler                                    pic x(11)
+               value "TRANSACTION".
+           05 filler                                    pic x(3)
+               value spaces.
+           05 filler                                    pic x(7)
+               value "PAYMENT".
+           05 filler                                    pic x(3)
+               value spaces.
+           05 filler                                    pic x(5)
+               value "STORE".
+           05 filler                                    pic x(4)
+               value spaces.
+           05 filler                                    pic x(7)
+               value "INVOICE".
+           05 filler                                    pic x(8)
+               value spaces.
+           05 filler                                    pic x(8)
+               value "SKU CODE".
+           05 filler                                    pic x(10)
+               value spaces.
+           05 filler                                    pic x(3)
+               value "TAX".
+
+       01 headings-line2.
+           05 filler                                    pic x(2)
+               value spaces.
+           05 filler                                    pic x(4)
+               value "CODE".
+           05 filler                                    pic x(9)
+               value spaces.
+           05 filler                                    pic x(6)
+               value "AMOUNT".
+           05 filler                                    pic x(7)
+               value spaces.
+           05 filler                                    pic x(4)
+               value "TYPE".
+           05 filler                                    pic x(5)
+               value spaces.
+           05 filler                                    pic x(6)
+               value "NUMBER".
+           05 filler                                    pic x(4)
+               value spaces.
+           05 filler                                    pic x(6)
+               value "NUMBER".
+           05 filler                                    pic x(6)
+               value spaces.
+
+       01 ws-constants.
+           05 ws-default-tax-rate                       pic v9999
+               value 0.1300.
+
+       *> Tax rates by store, loaded from tax-rate-file at start-up so
+       *> stores outside Ontario charge their own local rate instead
+       *> of one flat constant.
+       01 ws-tax-rate-table.
+           05 ws-tax-rate-count                         pic 99
+               value 0.
+           05 ws-tax-rate-entries occurs 50 times
+               indexed by ws-tax-rate-idx.
+               10 ws-tr-store-no                        pic xx.
+               10 ws-tr-province                         pic xx.
+               10 ws-tr-tax-rate                         pic v9999.
+
+       01 ws-iterator                                   pic 99
+           value 1.
+
+       01 ws-transaction-amount                         pic 9(6)v99.
+       01 ws-tax-owed                                   pic 9(6)v99.
+       01 ws-tax-rate                                   pic v9999.
+
+       01 ws-counts-and-totals.
+           05 ws-returns-records-count                  pic 9999
+               value 0.
+           05 ws-returns-total-amount                   pic 9(6)v99.
+           05 ws-total-tax-owed                         pic 9(6)v99.
+           05 ws-defective-count                        pic 9999
+               value 0.
+           05 ws-wrong-size-count                       pic 9999
+               value 0.
+           05 ws-changed-mind-count                     pic 9999
+               value 0.
+           05 ws-other-reason-count                     pic 9999
+               value 0.
+           05 ws-page-count                            pic 99
+               value 1.
+           05 ws-line-count                            pic 99
+               value 0.
+           05 ws-lines-per-page                        pic 99
+               value 20.
+
+       01 prt-page-number-line.
+           05 filler                                   pic x(6)
+               value "Page #".
+           05 prt-page-count                           pic zz9
+               value 1.
+
+       01 totals-line1.
+           05 filler                                    pic x(23)
+               value "Total Returns Records:".
+           05 filler                                    pic x(2)
+               value spaces.
+           05 prt-total-returns-count                   pic z(4).
+           05 filler                                    pic x(3)
+               value spaces.
+           05 filler                                    pic x(13)
+               value "Total Amount:".
+           05 filler                                    pic x(2)
+               value spaces.
+           05 prt-total-returns-amount                  pic zzz,zz9.99.
+
+       01 totals-line2.
+           05 filler                                    pic x(16)
+               value "Total Tax owed:".
+           05 filler                                    pic x(9)
+               value spaces.
+           05 prt-total-tax-owed                        pic zzz,zz9.99.
+
+       01 totals-line3.
+           05 filler                                    pic x(21)
+               value "Return Reason Counts:".
+           05 filler                                    pic x(2)
+               value spaces.
+           05 filler                                    pic x(10)
+               value "Defective:".
+           05 prt-defective-count                       pic zz9.
+           05 filler                                    pic x(2)
+               value spaces.
+           05 filler                                    pic x(11)
+               value "Wrong size:".
+           05 prt-wrong-size-count                       pic zz9.
+           05 filler                                    pic x(2)
+               value spaces.
+           05 filler                                    pic x(13)
+               value "Changed mind:".
+           05 prt-changed-mind-count                     pic zz9.
+           05 filler                                    pic x(2)
+               value spaces.
+           05 filler                                    pic x(6)
+               value "Other:".
+           05 prt-other-reason-count                     pic zz9.
+
+       01 mtd-totals-heading.
+           05 filler                                   pic x(33)
+               value spaces.
+           05 filler                                   pic x(20)
+               value "MONTH-TO-DATE TOTALS".
+
+       01 mtd-totals-line1.
+           05 filler                                    pic x(23)
+               value "Total Returns Records:".
+           05 filler                                    pic x(2)
+               value spaces.
+           05 prt-mtd-returns-count                      pic z(5)9.
+           05 filler                                    pic x(3)
+               value spaces.
+           05 filler                                    pic x(13)
+               value "Total Amount:".
+           05 filler                                    pic x(2)
+               value spaces.
+           05 prt-mtd-returns-amount                     pic
+               zzz,zzz9.99.
+
+       01 mtd-totals-line2.
+           05 filler                                    pic x(16)
+               value "Total Tax owed:".
+           05 filler                                    pic x(9)
+               value spaces.
+           05 prt-mtd-tax-owed                           pic
+               zzz,zzz9.99.
+
+       procedure division.
+
+           *> Open files
+           open input input-file.
+
+           accept ws-run-date from date yyyymmdd.
+           move ws-run-date(1:6) to ws-run-year-month.
+
+           *> Load the tax-rate table before any returns are taxed
+           *> against it.
+           perform 060-load-tax-rates.
+
+           *> Load the carried-forward month-to-date totals before
+           *> this run's totals are added on top of them.
+           perform 070-load-month-to-date.
+
+           *> Load this job's last saved checkpoint position, and this
+           *> run's accumulators and page position along with it, if a
+           *> prior run of this same day's file abended partway
+           *> through.
+           perform 090-load-checkpoint.
+
+           *> A restart picks up mid-file, so report-file and
+           *> csv-report-file already hold this day's pre-checkpoint
+           *> detail lines - append to them and skip the headings
+           *> already on file instead of reopening fresh and
+           *> discarding that output.
+           if (ws-skip-count > 0) then
+               open extend report-file, csv-report-file
+           else
+               open output report-file, csv-report-file
+
+               write prt-line from report-heading-line
+               *> Perform Print Heading
+               perform 50-print-headings
+
+               *> Header row for the spreadsheet-friendly CSV extract.
+               write csv-data-line from csv-heading-line
+           end-if.
+
+           *> Perform Validation
+           perform 100-process-lines.
+
+           *> The whole file was read successfully, so there is no
+           *> partial run left to resume - clear the checkpoint for
+           *> the next run.
+           perform 095-clear-checkpoint.
+
+           *> Perform print
+           perform 200-totals.
+
+           *> Append this run to history and roll its totals into
+           *> the month-to-date accumulation.
+           perform 230-update-history-and-month-to-date.
+
+           accept return-code.
+
+           *> close files
+           close input-file, report-file, csv-report-file.
+
+           goback.
+
+
+       50-print-headings.
+           write prt-line from prt-page-number-line after
+               advancing page.
+           write prt-line from headings-line1 after advancing 2 lines.
+           write prt-line from headings-line2.
+
+       070-load-month-to-date.
+           move 'n' to sw-mtd-missing.
+           open input month-to-date-file.
+           read month-to-date-file
+               at end move 'y' to sw-mtd-missing
+           end-read.
+           close month-to-date-file.
+
+           if (sw-mtd-missing = 'y') or
+               (mtd-year-month not = ws-run-year-month) then
+               *> No saved totals yet, or the saved totals are from
+               *> a prior month - start this month's accumulation
+               *> fresh instead of carrying the old month forward.
+               move 0 to ws-mtd-returns-count
+               move 0 to ws-mtd-returns-amount
+               move 0 to ws-mtd-tax-owed
+           else
+               move mtd-returns-count to ws-mtd-returns-count
+               move mtd-returns-amount to ws-mtd-returns-amount
+               move mtd-tax-owed to ws-mtd-tax-owed
+           end-if.
+
+       060-load-tax-rates.
+           open input tax-rate-file.
+
+           read tax-rate-file at end move "Y" to sw-tax-rate-eof.
+           perform until sw-tax-rate-eof = "Y"
+               if (ws-tax-rate-count < 50) then
+                   add 1 to ws-tax-rate-count
+                   move tr-store-no to
+                       ws-tr-store-no(ws-tax-rate-count)
+                   move tr-province to
+                       ws-tr-province(ws-tax-rate-count)
+                   move tr-tax-rate to
+                       ws-tr-tax-rate(ws-tax-rate-count)
+               end-if
+
+               read tax-rate-file at end move "Y" to sw-tax-rate-eof
+           end-perform.
+
+           close tax-rate-file.
+
+       090-load-checkpoint.
+           open input checkpoint-file.
+           read checkpoint-file
+               at end move 0 to ws-skip-count
+               not at end move ckpt-records-processed to
+                   ws-skip-count
+           end-read.
+           close checkpoint-file.
+
+           *> Only a real restart has anything worth reloading - a
+           *> clean start leaves the accumulators at their VALUE 0.
+           if (ws-skip-count > 0) then
+               perform 091-reload-checkpoint-totals
+           end-if.
+
+       091-reload-checkpoint-totals.
+           move ckpt-page-count to ws-page-count
+           move ckpt-line-count to ws-line-count
+           move ckpt-returns-records-count to
+               ws-returns-records-count
+           move ckpt-returns-total-amount to
+               ws-returns-total-amount
+           move ckpt-total-tax-owed to ws-total-tax-owed
+           move ckpt-defective-count to ws-defective-count
+           move ckpt-wrong-size-count to ws-wrong-size-count
+           move ckpt-changed-mind-count to ws-changed-mind-count
+           move ckpt-other-reason-count to ws-other-reason-count.
+
+       095-clear-checkpoint.
+           move zero to checkpoint-record.
+           move 0 to ckpt-records-processed.
+           open output checkpoint-file.
+           write checkpoint-record.
+           close checkpoint-file.
+
+       097-write-checkpoint.
+           move zero to checkpoint-record.
+           move ws-records-processed to ckpt-records-processed.
+           move ws-page-count to ckpt-page-count
+           move ws-line-count to ckpt-line-count
+           move ws-returns-records-count to
+               ckpt-returns-records-count
+           move ws-returns-total-amount to
+               ckpt-returns-total-amount
+           move ws-total-tax-owed to ckpt-total-tax-owed
+           move ws-defective-count to ckpt-defective-count
+           move ws-wrong-size-count to ckpt-wrong-size-count
+           move ws-changed-mind-count to ckpt-changed-mind-count
+           move ws-other-reason-count to ckpt-other-reason-count
+           open output checkpoint-file.
+           write checkpoint-record.
+           close checkpoint-file.
+
+       100-process-lines.
+
+           *> Skip records already posted by a prior run of this same
+           *> file that abended partway through, instead of starting
+           *> back at record one.
+           move 0 to ws-skip-counter.
+           move ws-skip-count to ws-records-processed.
+           read input-file at end move "Y" to sw-eof.
+           perform until (sw-eof = "Y") or
+               (ws-skip-counter >= ws-skip-count)
+               add 1 to ws-skip-counter
+               read input-file at end move "Y" to sw-eof
+           end-perform.
+
+           perform until sw-eof = "Y"
+
+           if ws-line-count = ws-lines-per-page
+                   add 1 to ws-page-count
+                   move ws-page-count to prt-page-count
+                   perform 50-print-headings
+                   move 0 to ws-line-count
+           end-if
+
+           add 1 to ws-line-count
+
+           move spaces to prt-line
+           move ipt-transaction-amount to ws-transaction-amount
+
+           *> Look the store's tax rate up in the tax-rate table
+           *> instead of a single flat constant.
+           perform 220-find-tax-rate
+
+           compute ws-tax-owed rounded =
+                   (ws-transaction-amount * ws-tax-rate)
+           add ws-tax-owed to ws-total-tax-owed
+           add ws-transaction-amount to ws-returns-total-amount
+           add 1 to ws-returns-records-count
+
+           *> Break returns out by reason code so a SKU or store
+           *> return pattern can be spotted on the totals section.
+           evaluate ipt-return-reason-code
+               when "D"
+                   add 1 to ws-defective-count
+               when "W"
+                   add 1 to ws-wrong-size-count
+               when "C"
+                   add 1 to ws-changed-mind-count
+               when "O"
+                   add 1 to ws-other-reason-count
+           end-evaluate
+
+           move ipt-transaction-code to prt-transaction-code
+           move ipt-transaction-amount to prt-transaction-amount
+           move ipt-payment-type to prt-payment-type
+           move ipt-store-no to prt-store-no
+           move ipt-invoice-no to prt-invoice-no
+           move ipt-sku-code to prt-sku-code
+           move ipt-return-reason-code to prt-return-reason-code
+           move ws-tax-owed to prt-taxes
+
+
+           write prt-line from returns-data-line after advancing 1 line
+
+           *> Same detail, comma-delimited, with no page-break filler.
+           move ipt-transaction-code to csv-transaction-code
+           move ipt-transaction-amount to csv-transaction-amount
+           move ipt-payment-type to csv-payment-type
+           move ipt-store-no to csv-store-no
+           move ipt-invoice-no to csv-invoice-no
+           move ipt-sku-code to csv-sku-code
+           move ws-tax-owed to csv-taxes
+           move ipt-return-reason-code to csv-return-reason-code
+           write csv-data-line from csv-detail-line
+
+           *> Save a restart position periodically instead of only
+           *> at the very end, so an abend late in a large file does
+           *> not lose all the ground already covered.
+           add 1 to ws-records-processed
+           add 1 to ws-since-checkpoint
+           if (ws-since-checkpoint >= ws-checkpoint-interval) then
+               perform 097-write-checkpoint
+               move 0 to ws-since-checkpoint
+           end-if
+
+           read input-file at end move "Y" to sw-eof
+           end-perform.
+
+       220-find-tax-rate.
+           move ws-default-tax-rate to ws-tax-rate.
+           move 1 to ws-iterator.
+           perform varying ws-iterator
+               from 1
+               by 1
+               until ws-iterator > ws-tax-rate-count
+               if (ws-tr-store-no(ws-iterator) = ipt-store-no) then
+                   move ws-tr-tax-rate(ws-iterator) to ws-tax-rate
+               end-if
+           end-perform.
+
+       200-totals.
+           move ws-returns-records-count to prt-total-returns-count.
+           move ws-returns-total-amount to prt-total-returns-amount.
+           move ws-total-tax-owed to prt-total-tax-owed.
+
+           move ws-defective-count to prt-defective-count.
+           move ws-wrong-size-count to prt-wrong-size-count.
+           move ws-changed-mind-count to prt-changed-mind-count.
+           move ws-other-reason-count to prt-other-reason-count.
+
+           write prt-line from totals-line1 after advancing 2 lines.
+           write prt-line from totals-line2.
+           write prt-line from totals-line3.
+
+       230-update-history-and-month-to-date.
+
+           *> Append today's run to the retained history file so a
+           *> later run can compare itself against any prior day,
+           *> instead of this report overwriting its only copy.
+           move ws-run-date to hist-run-date.
+           move ws-returns-records-count to hist-returns-count.
+           move ws-returns-total-amount to hist-returns-amount.
+           move ws-total-tax-owed to hist-tax-owed.
+
+           open extend returns-history-file.
+           write history-data-line from history-detail-line.
+           close returns-history-file.
+
+           *> Carry this run's totals forward into the month-to-date
+           *> accumulation instead of resetting it every run.
+           add ws-returns-records-count to ws-mtd-returns-count.
+           add ws-returns-total-amount to ws-mtd-returns-amount.
+           add ws-total-tax-owed to ws-mtd-tax-owed.
+
+           move ws-run-year-month to mtd-year-month.
+           move ws-mtd-returns-count to mtd-returns-count.
+           move ws-mtd-returns-amount to mtd-returns-amount.
+           move ws-mtd-tax-owed to mtd-tax-owed.
+
+           open output month-to-date-file.
+           write mtd-record.
+           close month-to-date-file.
+
+           *> Print the carried-forward totals on the report too, not
+           *> just today's totals.
+           move ws-mtd-returns-count to prt-mtd-returns-count.
+           move ws-mtd-returns-amount to prt-mtd-returns-amount.
+           move ws-mtd-tax-owed to prt-mtd-tax-owed.
+
+           write prt-line from mtd-totals-heading
+               after advancing 2 lines.
+           write prt-line from mtd-totals-line1 after advancing
+               1 line.
+           write prt-line from mtd-totals-line2.
+
+       end program ReturnsProcessingProgram.
