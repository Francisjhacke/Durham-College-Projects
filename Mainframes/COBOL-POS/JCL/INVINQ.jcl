@@ -0,0 +1,19 @@
+//INVINQ   JOB (ACCTG),'INVOICE INQUIRY',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  INVINQ - ON-DEMAND INVOICE INQUIRY                           *
+//*                                                               *
+//*  RUNS INVOICEINQUIRYPROGRAM AGAINST WHATEVER INVOICE NUMBERS  *
+//*  ARE WAITING IN INVOICE-INQUIRY.DAT, REPORTING WHICH OF       *
+//*  SALES.DAT, LAYAWAY.DAT OR RETURNS.DAT EACH ONE LANDED IN.    *
+//*  NOT PART OF THE POSDAILY CHAIN - SUBMIT THIS SEPARATELY,     *
+//*  AS NEEDED, ONCE A DAY'S SPLIT FILES ARE ON DISK, TO ANSWER A *
+//*  CUSTOMER OR STORE MANAGER'S "WHAT HAPPENED TO THIS           *
+//*  TRANSACTION" QUESTION WITHOUT GREPPING THE OUTPUT FILES BY   *
+//*  HAND.                                                        *
+//*--------------------------------------------------------------*
+//*
+//INVINQ   EXEC PGM=INVOICEINQUIRYPROGRAM
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*
