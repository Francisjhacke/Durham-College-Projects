@@ -0,0 +1,84 @@
+//POSDAILY JOB (ACCTG),'DAILY POS BATCH',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  POSDAILY - DAILY POINT-OF-SALE BATCH STREAM                 *
+//*                                                               *
+//*  DRIVES THE DAILY PROJECT1 FEED THROUGH THE FULL CHAIN:       *
+//*    EDITS    - EDITSPROGRAM        (VALIDATE PROJECT1)         *
+//*    CORRECT  - CORRECTIONSPROGRAM  (APPLY KEYED CORRECTIONS)   *
+//*    SPLIT    - DATASPLITANDCOUNT   (SPLIT VALID-DATA)          *
+//*    LAYAWAY  - LAYAWAYPROCESSING   (POST LAYAWAY SUBLEDGER)    *
+//*    SANDL    - SANDLPROCESSING     (SALES & LAYAWAY REPORT)    *
+//*    RETURNS  - RETURNSPROCESSING   (RETURNS REPORT)            *
+//*    OPSSUM   - OPERATIONSSUMMARY   (CONSOLIDATED DAILY SUMMARY)*
+//*                                                               *
+//*  EACH STEP IS CONDITIONED ON THE STEP(S) IT DEPENDS ON, SO A  *
+//*  BAD OR ABENDING EDITS OR SPLIT STEP STOPS THE CHAIN INSTEAD  *
+//*  OF LETTING A DOWNSTREAM STEP RUN AGAINST AN EMPTY OR PARTIAL *
+//*  FILE.  SPLIT ALSO SETS RETURN-CODE 16 ITSELF WHEN ITS OWN    *
+//*  RECONCILIATION AGAINST EDITS' GOOD-RECORD COUNT FAILS.       *
+//*                                                               *
+//*  CORRECT APPLIES ANY KEYED FIXES WAITING IN CORRECTIONS.DAT   *
+//*  AGAINST EDITSPROGRAM'S OWN REJECTS, APPENDING THE REPAIRED   *
+//*  RECORDS ONTO VALID-DATA.DAT BEFORE SPLIT READS IT - RUN IT   *
+//*  WITH AN EMPTY CORRECTIONS.DAT ON A DAY WITH NOTHING TO FIX.  *
+//*                                                               *
+//*  TO RESTART PARTWAY THROUGH AFTER A FAILURE, RESUBMIT THIS    *
+//*  SAME JOB WITH A RESTART= PARAMETER NAMING THE STEP TO RESUME *
+//*  AT, E.G. RESTART=SANDL, INSTEAD OF RERUNNING THE WHOLE CHAIN *
+//*  FROM EDITS.                                                  *
+//*--------------------------------------------------------------*
+//*
+//EDITS    EXEC PGM=EDITSPROGRAM
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*
+//*--------------------------------------------------------------*
+//*  CORRECT DEPENDS ON A CLEAN EDITS STEP TOO - IT MATCHES ITS   *
+//*  CORRECTIONS AGAINST THE INVALID-DATA.OUT THAT STEP PRODUCES. *
+//*--------------------------------------------------------------*
+//CORRECT  EXEC PGM=CORRECTIONSPROGRAM,COND=(4,LT,EDITS)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*
+//*--------------------------------------------------------------*
+//*  SPLIT DEPENDS ON A CLEAN EDITS STEP - EDITSPROGRAM ABENDS OR *
+//*  A NONZERO RETURN CODE MEANS VALID-DATA.DAT CANNOT BE TRUSTED.*
+//*  IT ALSO WAITS ON CORRECT SO ANY REPAIRED RECORDS ARE ALREADY *
+//*  APPENDED TO VALID-DATA.DAT BEFORE SPLIT READS IT.             *
+//*--------------------------------------------------------------*
+//SPLIT    EXEC PGM=DATASPLITANDCOUNTPROGRAM,
+//             COND=((4,LT,EDITS),(4,LT,CORRECT))
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*
+//*--------------------------------------------------------------*
+//*  LAYAWAY, SANDL AND RETURNS ALL CONSUME FILES SPLIT WRITES,   *
+//*  SO ALL THREE ARE CONDITIONED ON SPLIT AS WELL AS EDITS.      *
+//*--------------------------------------------------------------*
+//LAYAWAY  EXEC PGM=LAYAWAYPROCESSINGPROGRAM,
+//             COND=((4,LT,EDITS),(4,LT,SPLIT))
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*
+//SANDL    EXEC PGM=SANDLPROCESSINGPROGRAM,
+//             COND=((4,LT,EDITS),(4,LT,SPLIT))
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*
+//RETURNS  EXEC PGM=RETURNSPROCESSINGPROGRAM,
+//             COND=((4,LT,EDITS),(4,LT,SPLIT))
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*
+//*--------------------------------------------------------------*
+//*  OPSSUM PULLS TODAY'S FIGURES OFF EDITS' CONTROL FILE AND THE *
+//*  HISTORY FILES SANDL, RETURNS AND SPLIT EACH APPEND TO, SO IT *
+//*  WAITS ON ALL FOUR OF THEM.                                   *
+//*--------------------------------------------------------------*
+//OPSSUM   EXEC PGM=OPERATIONSSUMMARYPROGRAM,
+//             COND=((4,LT,EDITS),(4,LT,SPLIT),(4,LT,SANDL),
+//             (4,LT,RETURNS))
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*
