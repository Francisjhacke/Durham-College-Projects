@@ -8,19 +8,84 @@
 
            select input-file assign to '../../../data/valid-data.dat'
                organization is line sequential.
-               
-           select sales-file assign to 
+
+           select store-master-file assign to
+               '../../../data/store-master.dat' organization is line
+               sequential.
+
+           *> Tax rates by store, loaded the same way
+           *> SandLProcessing and ReturnsProcessing load their own
+           *> copy, so the GL journal extract can post a tax line
+           *> without importing another program's running totals.
+           select tax-rate-file assign to
+               '../../../data/tax-rate.dat' organization is line
+               sequential.
+
+           select sales-file assign to
                '../../../data/sales.dat' organization is line
                sequential.
-               
-           select returns-file assign to 
+
+           select layaway-file assign to
+               '../../../data/layaway.dat' organization is line
+               sequential.
+
+           select returns-file assign to
                '../../../data/returns.dat' organization is line
                sequential.
-               
-           select counts-and-controls-file assign to 
+
+           *> "X" exchange transactions - a return and its
+           *> replacement sale netted into one linked record - get
+           *> their own output instead of being double-counted into
+           *> both sales-file and returns-file.
+           select exchange-file assign to
+               '../../../data/exchanges.dat' organization is line
+               sequential.
+
+           select counts-and-controls-file assign to
                '../../../data/counts-and-controls.out'
                organization is line sequential.
 
+           select edits-control-file assign to
+               '../../../data/edits-control.dat' organization is
+               line sequential.
+
+           select cashier-summary-file assign to
+               '../../../data/cashier-summary.out' organization is
+               line sequential.
+
+           *> Retained history of every run's totals, appended to
+           *> rather than overwritten, so a later run can compare
+           *> today against any prior day.
+           select counts-history-file assign to
+               '../../../data/counts-history.dat' organization is
+               line sequential.
+
+           *> Month-to-date totals, carried forward from run to run
+           *> and reset only when the saved month no longer matches
+           *> today's.
+           select month-to-date-file assign to
+               '../../../data/counts-mtd.dat' organization is line
+               sequential.
+
+           *> Machine-readable general-ledger journal extract, built
+           *> from the same store/tender totals as
+           *> counts-and-controls.out, so accounting can load the
+           *> day's sales and returns straight into the GL instead of
+           *> retyping numbers off the printed summary.
+           select gl-journal-file assign to
+               '../../../data/gl-journal.out' organization is line
+               sequential.
+
+           *> Carried-forward position in valid-data.dat - a single
+           *> record rewritten periodically as 100-process-records
+           *> runs, reset to zero once a run finishes cleanly, so a
+           *> restart after an abend can skip the records this job
+           *> already split out instead of rereading valid-data.dat
+           *> from record one.
+           select checkpoint-file assign to
+               '../../../data/dsac-checkpoint.dat' organization is
+               line sequential.
+
        data division.
        file section.
        
@@ -34,17 +99,46 @@
            05 ipt-store-no                              pic xx.
            05 ipt-invoice-no                            pic x(9).
            05 ipt-sku-code                              pic x(15).
-           
+           05 ipt-return-reason-code                    pic x.
+           05 ipt-cashier-id                            pic x(5).
+
+       fd store-master-file
+           data record is store-master-record.
+
+       01 store-master-record.
+           05 sm-store-no                               pic xx.
+           05 sm-store-name                             pic x(20).
+           05 sm-province                               pic xx.
+           05 sm-active-flag                             pic x.
+
+       fd tax-rate-file
+           data record is tax-rate-record.
+
+       01 tax-rate-record.
+           05 tr-store-no                               pic xx.
+           05 tr-province                                pic xx.
+           05 tr-tax-rate                                pic v9999.
+
        fd sales-file
            data record is prt-sales-line.
-           
+
        01 sales-data-line                               pic x(120).
-       
+
+       fd layaway-file
+           data record is prt-layaway-line.
+
+       01 layaway-data-line                             pic x(120).
+
        fd returns-file
            data record is prt-returns-line.
-           
+
        01 returns-data-line                             pic x(120).
-           
+
+       fd exchange-file
+           data record is prt-exchange-line.
+
+       01 exchange-data-line                            pic x(120).
+
        01 prt-line.
            05 prt-transaction-code                      pic x.
            05 prt-transaction-amount                    pic 9(5)v99.
@@ -52,17 +146,311 @@
            05 prt-store-no                              pic xx.
            05 prt-invoice-no                            pic x(9).
            05 prt-sku-code                              pic x(15).
-           
+           05 prt-return-reason-code                    pic x.
+           05 prt-cashier-id                            pic x(5).
+
        fd counts-and-controls-file
            data record is prt-counts-and-controls-line.
-           
+
        01 prt-counts-and-controls-line                  pic x(120).
-       
+
+       fd edits-control-file
+           data record is edits-control-record.
+
+       01 edits-control-record.
+           05 ctl-good-record-count                     pic 9(5).
+           05 ctl-bad-record-count                      pic 9(5).
+
+       fd cashier-summary-file
+           data record is prt-cashier-summary-line.
+
+       01 prt-cashier-summary-line                      pic x(120).
+
+       fd counts-history-file
+           data record is history-data-line.
+
+       01 history-data-line                              pic x(120).
+
+       *> One line appended per run - not a print record, so it is
+       *> laid out here rather than kept with the other print lines.
+       01 history-detail-line.
+           05 hist-run-date                              pic 9(8).
+           05 filler                                     pic x
+               value spaces.
+           05 hist-grand-total-count                      pic z(3)9.
+           05 filler                                     pic x
+               value spaces.
+           05 hist-grand-total-amount                     pic
+               zzz,zz9.99.
+           05 filler                                     pic x
+               value spaces.
+           05 hist-sales-total-amount                     pic
+               zzz,zz9.99.
+           05 filler                                     pic x
+               value spaces.
+           05 hist-layaways-total-amount                  pic
+               zzz,zz9.99.
+           05 filler                                     pic x
+               value spaces.
+           05 hist-returns-total-amount                   pic
+               zzz,zz9.99.
+
+       fd month-to-date-file
+           data record is mtd-record.
+
+       *> Carried-forward month-to-date totals, one record, rewritten
+       *> each run the same way editsProgram's control file is.
+       01 mtd-record.
+           05 mtd-year-month                             pic 9(6).
+           05 mtd-grand-total-count                       pic 9(6).
+           05 mtd-grand-total-amount                      pic
+               9(7)v99.
+           05 mtd-sales-total-amount                      pic
+               9(7)v99.
+           05 mtd-layaways-total-amount                   pic
+               9(7)v99.
+           05 mtd-returns-total-amount                    pic
+               9(7)v99.
+
+       fd gl-journal-file
+           data record is gl-data-line.
+
+       01 gl-data-line                                   pic x(120).
+
+       01 gl-heading-line                                 pic x(120)
+           value
+           "STORE,TENDER,DEBIT ACCOUNT,DEBIT AMOUNT,CREDIT ACCOUNT,CRE
+      -    "DIT AMOUNT".
+
+       *> One comma-delimited journal entry line per store/tender
+       *> combination - a debit side and a credit side, each with its
+       *> own GL account code, so the amounts always balance.
+       01 gl-detail-line.
+           05 gl-store-no                                 pic xx.
+           05 filler                                      pic x
+               value ",".
+           05 gl-tender-type                              pic xx.
+           05 filler                                      pic x
+               value ",".
+           05 gl-debit-account                            pic x(6).
+           05 filler                                      pic x
+               value ",".
+           05 gl-debit-amount                             pic
+               z(6)9.99.
+           05 filler                                      pic x
+               value ",".
+           05 gl-credit-account                           pic x(6).
+           05 filler                                      pic x
+               value ",".
+           05 gl-credit-amount                            pic
+               z(6)9.99.
+
+       fd checkpoint-file
+           data record is checkpoint-record.
+
+       *> Carries the running totals alongside the restart position,
+       *> so a run resumed after an abend picks its accumulators back
+       *> up where the abended run left them instead of only skipping
+       *> the already-split input records and starting every total
+       *> back at zero.
+       01 checkpoint-record.
+           05 ckpt-records-processed                    pic 9(6).
+           05 ckpt-counts-and-totals.
+               10 ckpt-sales-records-count              pic 999.
+               10 ckpt-layaways-records-count           pic 999.
+               10 ckpt-returns-records-count            pic 999.
+               10 ckpt-exchanges-records-count          pic 999.
+               10 ckpt-total-sales-and-layaways-count   pic 999.
+               10 ckpt-ca-count                         pic 999.
+               10 ckpt-cr-count                         pic 999.
+               10 ckpt-db-count                         pic 999.
+               10 ckpt-gc-count                         pic 999.
+               10 ckpt-mw-count                         pic 999.
+               10 ckpt-sales-total-amount               pic 9(6)v99.
+               10 ckpt-layaways-total-amount            pic 9(6)v99.
+               10 ckpt-returns-total-amount              pic 9(6)v99.
+               10 ckpt-exchanges-total-amount            pic 9(6)v99.
+               10 ckpt-sales-and-layaway-total-amount   pic 9(6)v99.
+               10 ckpt-grand-total-count                pic 999.
+           05 ckpt-store-count                          pic 99.
+           05 ckpt-store-amounts occurs 50 times.
+               10 ckpt-s-store-amount                   pic 9(6)v99.
+               10 ckpt-r-store-amount                   pic 9(6)v99.
+               10 ckpt-x-store-amount                   pic 9(6)v99.
+           05 ckpt-cashier-count                        pic 999.
+           05 ckpt-cashier-entries occurs 100 times.
+               10 ckpt-csh-cashier-id                   pic x(5).
+               10 ckpt-csh-txn-count                    pic 9999.
+               10 ckpt-csh-amount                       pic 9(6)v99.
+               10 ckpt-csh-return-count                 pic 9999.
+           05 ckpt-store-tender-count                   pic 999.
+           05 ckpt-store-tender-entries occurs 250 times.
+               10 ckpt-st-store-no                      pic xx.
+               10 ckpt-st-tender-type                   pic xx.
+               10 ckpt-st-sales-amount                  pic 9(7)v99.
+               10 ckpt-st-returns-amount                pic 9(7)v99.
+               10 ckpt-st-exchange-amount               pic 9(7)v99.
+               10 ckpt-st-sales-tax-amount              pic 9(7)v99.
+               10 ckpt-st-returns-tax-amount            pic 9(7)v99.
+               10 ckpt-st-exchange-tax-amount           pic 9(7)v99.
+
        working-storage section.
        
-       01 sw-eof                                       pic x 
+       01 sw-eof                                       pic x
            value 'n'.
-           
+
+       01 sw-store-eof                                 pic x
+           value 'n'.
+
+       *> Counts read back from editsProgram's control file, for
+       *> the 070-reconcile-counts check below.
+       01 ws-edits-good-record-count                   pic 9(5)
+           value 0.
+       01 ws-counts-reconciled                          pic x
+           value 'y'.
+       01 ws-input-record-count                        pic 9(5)
+           value 0.
+
+       01 sw-mtd-missing                                pic x
+           value 'n'.
+
+       01 ws-run-date                                   pic 9(8).
+       01 ws-run-year-month                              pic 9(6).
+
+       *> Checkpoint/restart position within valid-data.dat.
+       01 ws-checkpoint-interval                         pic 9(4)
+           value 100.
+       01 ws-skip-count                                  pic 9(6)
+           value 0.
+       01 ws-skip-counter                                pic 9(6)
+           value 0.
+       01 ws-records-processed                           pic 9(6)
+           value 0.
+       01 ws-since-checkpoint                            pic 9(4)
+           value 0.
+       01 ws-ckpt-iterator                               pic 999
+           value 1.
+
+       *> Month-to-date totals, loaded from month-to-date-file at
+       *> start-up and carried forward into this run's totals.
+       01 ws-mtd-totals.
+           05 ws-mtd-grand-total-count                    pic 9(6)
+               value 0.
+           05 ws-mtd-grand-total-amount                   pic
+               9(7)v99 value 0.
+           05 ws-mtd-sales-total-amount                   pic
+               9(7)v99 value 0.
+           05 ws-mtd-layaways-total-amount                pic
+               9(7)v99 value 0.
+           05 ws-mtd-returns-total-amount                 pic
+               9(7)v99 value 0.
+
+       *> Store master table, loaded from store-master-file at
+       *> start-up so new stores are a data change, not a recompile.
+       01 ws-store-master-table.
+           05 ws-store-master-count                    pic 99
+               value 0.
+           05 ws-store-master-entries occurs 50 times
+               indexed by ws-store-idx.
+               10 ws-sm-store-no                       pic xx.
+               10 ws-sm-store-name                      pic x(20).
+               10 ws-sm-province                       pic xx.
+               10 ws-sm-active-flag                     pic x.
+               10 ws-s-store-amount                     pic 9(6)v99
+                   value 0.
+               10 ws-r-store-amount                     pic 9(6)v99
+                   value 0.
+               10 ws-x-store-amount                     pic 9(6)v99
+                   value 0.
+
+       01 ws-found-store-idx                           pic 99
+           value 0.
+
+       *> Per-cashier counts, built up as cashier IDs are first seen
+       *> in the run - there is no cashier master file, so entries
+       *> are added here instead of loaded at start-up.
+       01 ws-cashier-table.
+           05 ws-cashier-count                         pic 999
+               value 0.
+           05 ws-cashier-entries occurs 100 times
+               indexed by ws-cashier-idx.
+               10 ws-csh-cashier-id                    pic x(5).
+               10 ws-csh-txn-count                      pic 9999
+                   value 0.
+               10 ws-csh-amount                         pic 9(6)v99
+                   value 0.
+               10 ws-csh-return-count                   pic 9999
+                   value 0.
+
+       01 ws-found-cashier-idx                         pic 999
+           value 0.
+
+       *> Dollar volume by store and tender, accumulated as
+       *> transactions are processed - the existing payment-type
+       *> counts above are transaction counts only, and the GL
+       *> journal extract needs the dollar amounts behind them.
+       01 ws-store-tender-table.
+           05 ws-store-tender-count                    pic 999
+               value 0.
+           *> Sized for up to 50 stores (ws-store-master-count max)
+           *> x 5 tender types (CA/CR/DB/GC/MW) = 250 possible
+           *> store/tender combinations in a single run.
+           05 ws-store-tender-entries occurs 250 times
+               indexed by ws-store-tender-idx.
+               10 ws-st-store-no                       pic xx.
+               10 ws-st-tender-type                     pic xx.
+               10 ws-st-sales-amount                    pic 9(7)v99
+                   value 0.
+               10 ws-st-returns-amount                   pic 9(7)v99
+                   value 0.
+               10 ws-st-exchange-amount                   pic 9(7)v99
+                   value 0.
+               10 ws-st-sales-tax-amount                   pic 9(7)v99
+                   value 0.
+               10 ws-st-returns-tax-amount                 pic 9(7)v99
+                   value 0.
+               10 ws-st-exchange-tax-amount                 pic 9(7)v99
+                   value 0.
+
+       01 ws-found-store-tender-idx                    pic 999
+           value 0.
+
+       *> Tax rates by store, loaded the same way SandLProcessing
+       *> and ReturnsProcessing load their own copy - the GL journal
+       *> extract's tax line is this program's own totals, not an
+       *> import of another program's tax-owed figure.
+       01 ws-constants.
+           05 ws-default-tax-rate                       pic v9999
+               value 0.1300.
+
+       01 ws-tax-rate-table.
+           05 ws-tax-rate-count                         pic 99
+               value 0.
+           05 ws-tax-rate-entries occurs 50 times
+               indexed by ws-tax-rate-idx.
+               10 ws-tr-store-no                        pic xx.
+               10 ws-tr-province                         pic xx.
+               10 ws-tr-tax-rate                         pic v9999.
+
+       01 sw-tax-rate-eof                               pic x
+           value 'n'.
+
+       01 ws-tax-rate                                   pic v9999.
+       01 ws-tax-owing                                  pic 9(6)v99.
+
+       *> GL account codes for the journal extract. There is no GL
+       *> chart-of-accounts master file anywhere in this system, so
+       *> these are WORKING-STORAGE constants, the same
+       *> "configurable by recompile" shape as editsProgram's
+       *> manager-review thresholds.
+       01 ws-gl-sales-revenue-account                   pic x(6)
+           value "400100".
+       01 ws-gl-returns-account                         pic x(6)
+           value "400200".
+       01 ws-gl-tax-payable-account                     pic x(6)
+           value "200100".
+       01 ws-gl-tender-account                          pic x(6).
+
        01 ws-counts-and-totals.
            05 ws-sales-records-count                   pic 999
                value 0.
@@ -70,6 +458,8 @@
                value 0.
            05 ws-returns-records-count                 pic 999
                value 0.
+           05 ws-exchanges-records-count                pic 999
+               value 0.
            05 ws-total-sales-and-layaways-count        pic 999
                value 0.
            05 ws-ca-count                              pic 999
@@ -78,22 +468,24 @@
                value 0.
            05 ws-db-count                              pic 999
                value 0.
+           05 ws-gc-count                              pic 999
+               value 0.
+           05 ws-mw-count                              pic 999
+               value 0.
            05 ws-ca-pct                                pic 999v9.
            05 ws-cr-pct                                pic 999v9.
            05 ws-db-pct                                pic 999v9.
+           05 ws-gc-pct                                pic 999v9.
+           05 ws-mw-pct                                pic 999v9.
            05 ws-sales-total-amount                    pic 9(6)v99.
            05 ws-layaways-total-amount                 pic 9(6)v99.
            05 ws-returns-total-amount                  pic 9(6)v99.
+           05 ws-exchanges-total-amount                pic 9(6)v99.
            05 ws-sales-and-layaway-total-amount        pic 9(6)v99.
            05 ws-grand-total-amount                    pic 9(6)v99.
            05 ws-grand-total-count                     pic 999
                value 0.
-           05 ws-stores-amounts.
-               10 ws-s-store-amount                    pic 9(6)v99
-                   occurs 4 times value 0.
-               10 ws-r-store-amount                    pic 9(6)v99
-                   occurs 4 times value 0.
-           05 ws-iterator                              pic 9
+           05 ws-iterator                              pic 999
                value 1.
                
        01 ws-sales-and-layaways-heading.
@@ -150,33 +542,15 @@
                value spaces.
            05 ws-prt-total-sl-amount                   pic zzz,zz9.99.
            
-       01 ws-s-stores-totals-line.
-           05 filler                                   pic x(9)
-               value "Store 01:".
-           05 filler                                   pic x(1)
-               value spaces.
-           05 ws-s-prt-store-01                        pic zzz,zz9.99.
-           05 filler                                   pic x(5)
-               value spaces.
-           05 filler                                   pic x(9)
-               value "Store 02:".
-           05 filler                                   pic x(1)
-               value spaces.
-           05 ws-s-prt-store-02                        pic zzz,zz9.99.
-           05 filler                                   pic x(5)
-               value spaces.
-           05 filler                                   pic x(9)
-               value "Store 03:".
-           05 filler                                   pic x(1)
-               value spaces.
-           05 ws-s-prt-store-03                        pic zzz,zz9.99.
-           05 filler                                   pic x(5)
-               value spaces.
-           05 filler                                   pic x(9)
-               value "Store 07:".
+       01 ws-s-store-totals-line.
+           05 filler                                   pic x(6)
+               value "Store ".
+           05 ws-s-prt-store-no                        pic xx.
            05 filler                                   pic x(1)
+               value ":".
+           05 filler                                   pic x(2)
                value spaces.
-           05 ws-s-prt-store-07                        pic zzz,zz9.99.
+           05 ws-s-prt-store-amount                    pic zzz,zz9.99.
        
        01 ws-payment-type-pct-line.
            05 filler                                   pic x(14)
@@ -194,7 +568,19 @@
            05 ws-prt-db-pct                            pic zz9.9.
            05 filler                                   pic x(5)
                value spaces.
-       
+
+       01 ws-payment-type-pct-line2.
+           05 filler                                   pic x(14)
+               value "GC percentage:".
+           05 ws-prt-gc-pct                            pic zz9.9.
+           05 filler                                   pic x(5)
+               value spaces.
+           05 filler                                   pic x(14)
+               value "MW percentage:".
+           05 ws-prt-mw-pct                            pic zz9.9.
+           05 filler                                   pic x(5)
+               value spaces.
+
        01 ws-returns-totals-line.
            05 filler                                   pic x(14)
                value "Returns Count:".
@@ -209,34 +595,46 @@
                value spaces.
            05 ws-prt-total-returns                     pic zzz,zz9.99.
            
-       01 ws-r-stores-totals-line.
-           05 filler                                   pic x(9)
-               value "Store 01:".
+       01 ws-r-store-totals-line.
+           05 filler                                   pic x(6)
+               value "Store ".
+           05 ws-r-prt-store-no                        pic xx.
            05 filler                                   pic x(1)
+               value ":".
+           05 filler                                   pic x(2)
                value spaces.
-           05 ws-r-prt-store-01                        pic zzz,zz9.99.
-           05 filler                                   pic x(5)
+           05 ws-r-prt-store-amount                    pic zzz,zz9.99.
+
+       01 ws-exchanges-heading.
+           05 filler                                   pic x(32)
                value spaces.
            05 filler                                   pic x(9)
-               value "Store 02:".
-           05 filler                                   pic x(1)
-               value spaces.
-           05 ws-r-prt-store-02                        pic zzz,zz9.99.
-           05 filler                                   pic x(5)
+               value "EXCHANGES".
+
+       01 ws-exchanges-totals-line.
+           05 filler                                   pic x(17)
+               value "Exchanges Count:".
+           05 filler                                   pic x(3)
                value spaces.
-           05 filler                                   pic x(9)
-               value "Store 03:".
-           05 filler                                   pic x(1)
+           05 ws-prt-exchanges-count                   pic zz9.
+           05 filler                                   pic x(8)
                value spaces.
-           05 ws-r-prt-store-03                        pic zzz,zz9.99.
-           05 filler                                   pic x(5)
+           05 filler                                   pic x(24)
+               value "Total Exchanges Amount:".
+           05 filler                                   pic x(4)
                value spaces.
-           05 filler                                   pic x(9)
-               value "Store 07:".
+           05 ws-prt-total-exchanges                   pic zzz,zz9.99.
+
+       01 ws-x-store-totals-line.
+           05 filler                                   pic x(6)
+               value "Store ".
+           05 ws-x-prt-store-no                        pic xx.
            05 filler                                   pic x(1)
+               value ":".
+           05 filler                                   pic x(2)
                value spaces.
-           05 ws-r-prt-store-07                        pic zzz,zz9.99.
-           
+           05 ws-x-prt-store-amount                    pic zzz,zz9.99.
+
        01 ws-grand-totals-line.
            05 filler                                   pic x(18)
                value "Grand Total Count:".
@@ -250,41 +648,496 @@
            05 filler                                   pic x(3)
                value spaces.
            05 ws-prt-grand-total-amount                pic z(5)9.99.
-       
-                   
+
+       01 ws-cashier-summary-heading.
+           05 filler                                   pic x(30)
+               value spaces.
+           05 filler                                   pic x(15)
+               value "CASHIER SUMMARY".
+
+       01 ws-cashier-summary-headings1.
+           05 filler                                   pic x(7)
+               value "CASHIER".
+           05 filler                                   pic x(4)
+               value spaces.
+           05 filler                                   pic x(11)
+               value "TRANSACTION".
+           05 filler                                   pic x(3)
+               value spaces.
+           05 filler                                   pic x(6)
+               value "DOLLAR".
+           05 filler                                   pic x(3)
+               value spaces.
+           05 filler                                   pic x(6)
+               value "RETURN".
+
+       01 ws-cashier-summary-headings2.
+           05 filler                                   pic x(2)
+               value "ID".
+           05 filler                                   pic x(9)
+               value spaces.
+           05 filler                                   pic x(5)
+               value "COUNT".
+           05 filler                                   pic x(9)
+               value spaces.
+           05 filler                                   pic x(6)
+               value "VOLUME".
+           05 filler                                   pic x(3)
+               value spaces.
+           05 filler                                   pic x(5)
+               value "COUNT".
+
+       01 ws-cashier-detail-line.
+           05 ws-csh-prt-cashier-id                    pic x(5).
+           05 filler                                   pic x(4)
+               value spaces.
+           05 ws-csh-prt-txn-count                     pic zz9.
+           05 filler                                   pic x(8)
+               value spaces.
+           05 ws-csh-prt-amount                        pic zzz,zz9.99.
+           05 filler                                   pic x(4)
+               value spaces.
+           05 ws-csh-prt-return-count                  pic zz9.
+
+       01 ws-mtd-totals-heading.
+           05 filler                                   pic x(30)
+               value spaces.
+           05 filler                                   pic x(20)
+               value "MONTH-TO-DATE TOTALS".
+
+       01 ws-mtd-totals-line1.
+           05 filler                                   pic x(18)
+               value "Grand Total Count:".
+           05 filler                                   pic x(3)
+               value spaces.
+           05 ws-prt-mtd-grand-total-count              pic z(5)9.
+           05 filler                                   pic x(10)
+               value spaces.
+           05 filler                                   pic x(19)
+               value "Grand Total Amount:".
+           05 filler                                   pic x(3)
+               value spaces.
+           05 ws-prt-mtd-grand-total-amount             pic
+               zzz,zzz9.99.
+
+       01 ws-mtd-totals-line2.
+           05 filler                                   pic x(19)
+               value "Total Sales Amount:".
+           05 filler                                   pic x(6)
+               value spaces.
+           05 ws-prt-mtd-sales-amount                   pic
+               zzz,zzz9.99.
+           05 filler                                   pic x(6)
+               value spaces.
+           05 filler                                   pic x(22)
+               value "Total Layaways Amount:".
+           05 filler                                   pic x(3)
+               value spaces.
+           05 ws-prt-mtd-layaways-amount                pic
+               zzz,zzz9.99.
+
+       01 ws-mtd-totals-line3.
+           05 filler                                   pic x(21)
+               value "Total Returns Amount:".
+           05 filler                                   pic x(4)
+               value spaces.
+           05 ws-prt-mtd-returns-amount                 pic
+               zzz,zzz9.99.
+
        procedure division.
        
             *> open files
-           open input input-file,
-               output sales-file, returns-file, 
-                   counts-and-controls-file
-           
+           open input input-file
+
+           accept ws-run-date from date yyyymmdd.
+           move ws-run-date(1:6) to ws-run-year-month.
+
+           *> Load the store master table before any transactions
+           *> are totalled against it.
+           perform 050-load-store-master.
+
+           *> Load the tax-rate table before any transaction's tax
+           *> is accumulated for the GL journal extract.
+           perform 055-load-tax-rates.
+
+           *> Load the carried-forward month-to-date totals before
+           *> this run's totals are added on top of them.
+           perform 080-load-month-to-date.
+
+           *> Reconcile this run's input record count against the
+           *> good-record count editsProgram wrote to its control
+           *> file, before any split, subledger or report file is
+           *> opened for output, so a truncated or mismatched feed
+           *> is caught here instead of those files already being
+           *> written from it by the time the mismatch is found.
+           perform 070-reconcile-edits-counts.
+
+           open output counts-and-controls-file,
+               cashier-summary-file, gl-journal-file
+
+           *> Load this job's last saved checkpoint position, and this
+           *> run's accumulators along with it, if a prior run of this
+           *> same day's file abended partway through.
+           perform 090-load-checkpoint.
+
+           *> A restart picks up mid-file, so the split files already
+           *> hold this day's pre-checkpoint output - append to them
+           *> instead of reopening fresh and discarding it. A clean
+           *> start has nothing to preserve, so it opens them fresh
+           *> as always.
+           if (ws-skip-count > 0) then
+               open extend sales-file, layaway-file, returns-file,
+                   exchange-file
+           else
+               open output sales-file, layaway-file, returns-file,
+                   exchange-file
+           end-if.
+
            *> Perform Validation
            perform 100-process-records.
-           
+
+           *> The whole file was read successfully, so there is no
+           *> partial run left to resume - clear the checkpoint for
+           *> the next run.
+           perform 095-clear-checkpoint.
+
            *> Perform totals
            perform 200-totals.
            
            perform 300-print-totals.
-                   
+
+           *> Build the machine-readable GL journal extract from the
+           *> same store/tender totals above.
+           perform 400-write-gl-journal.
+
+           *> Append this run to history and roll its totals into
+           *> the month-to-date accumulation.
+           perform 240-update-history-and-month-to-date.
+
            accept return-code.
-           
+
            *> close files
-           close input-file, sales-file, returns-file, 
-               counts-and-controls-file
+           close input-file, sales-file, layaway-file, returns-file,
+               exchange-file, counts-and-controls-file,
+               cashier-summary-file, gl-journal-file
 
            goback.
-           
-       
+
+       050-load-store-master.
+           open input store-master-file.
+
+           read store-master-file at end move "Y" to sw-store-eof.
+           perform until sw-store-eof = "Y"
+               if (ws-store-master-count < 50) then
+                   add 1 to ws-store-master-count
+                   move sm-store-no to
+                       ws-sm-store-no(ws-store-master-count)
+                   move sm-store-name to
+                       ws-sm-store-name(ws-store-master-count)
+                   move sm-province to
+                       ws-sm-province(ws-store-master-count)
+                   move sm-active-flag to
+                       ws-sm-active-flag(ws-store-master-count)
+                   move 0 to ws-s-store-amount(ws-store-master-count)
+                   move 0 to ws-r-store-amount(ws-store-master-count)
+                   move 0 to ws-x-store-amount(ws-store-master-count)
+               end-if
+
+               read store-master-file at end move "Y" to sw-store-eof
+           end-perform.
+
+           close store-master-file.
+
+       055-load-tax-rates.
+           open input tax-rate-file.
+
+           read tax-rate-file at end move "Y" to sw-tax-rate-eof.
+           perform until sw-tax-rate-eof = "Y"
+               if (ws-tax-rate-count < 50) then
+                   add 1 to ws-tax-rate-count
+                   move tr-store-no to
+                       ws-tr-store-no(ws-tax-rate-count)
+                   move tr-province to
+                       ws-tr-province(ws-tax-rate-count)
+                   move tr-tax-rate to
+                       ws-tr-tax-rate(ws-tax-rate-count)
+               end-if
+
+               read tax-rate-file at end move "Y" to sw-tax-rate-eof
+           end-perform.
+
+           close tax-rate-file.
+
+       080-load-month-to-date.
+           move 'n' to sw-mtd-missing.
+           open input month-to-date-file.
+           read month-to-date-file
+               at end move 'y' to sw-mtd-missing
+           end-read.
+           close month-to-date-file.
+
+           if (sw-mtd-missing = 'y') or
+               (mtd-year-month not = ws-run-year-month) then
+               *> No saved totals yet, or the saved totals are from
+               *> a prior month - start this month's accumulation
+               *> fresh instead of carrying the old month forward.
+               move 0 to ws-mtd-grand-total-count
+               move 0 to ws-mtd-grand-total-amount
+               move 0 to ws-mtd-sales-total-amount
+               move 0 to ws-mtd-layaways-total-amount
+               move 0 to ws-mtd-returns-total-amount
+           else
+               move mtd-grand-total-count to
+                   ws-mtd-grand-total-count
+               move mtd-grand-total-amount to
+                   ws-mtd-grand-total-amount
+               move mtd-sales-total-amount to
+                   ws-mtd-sales-total-amount
+               move mtd-layaways-total-amount to
+                   ws-mtd-layaways-total-amount
+               move mtd-returns-total-amount to
+                   ws-mtd-returns-total-amount
+           end-if.
+
+       070-reconcile-edits-counts.
+           open input edits-control-file.
+
+           read edits-control-file at end
+               move 0 to ws-edits-good-record-count
+               not at end
+               move ctl-good-record-count to ws-edits-good-record-count
+           end-read.
+
+           close edits-control-file.
+
+           *> Count the input file directly, up front, instead of
+           *> waiting for 100-process-records to tally it over the
+           *> whole run - a mismatch caught here means no split,
+           *> subledger or report file is ever opened for output
+           *> against a truncated or replayed feed.
+           move 0 to ws-input-record-count.
+           read input-file at end move "Y" to sw-eof.
+           perform until sw-eof = "Y"
+               add 1 to ws-input-record-count
+               read input-file at end move "Y" to sw-eof
+           end-perform.
+
+           *> Rewind input-file for 100-process-records' own read,
+           *> since this count just consumed the whole file.
+           close input-file.
+           open input input-file.
+           move "n" to sw-eof.
+
+           if (ws-edits-good-record-count not = ws-input-record-count)
+               then
+               move 'n' to ws-counts-reconciled
+               display "DSAC070E - RECORD COUNT MISMATCH - EDITS "
+                   "GOOD RECORDS: " ws-edits-good-record-count
+                   " INPUT FILE RECORDS: " ws-input-record-count
+               display "DSAC070E - BATCH HALTED - CHECK FOR A "
+                   "TRUNCATED OR REPLAYED INPUT FILE"
+               close input-file
+               move 16 to return-code
+
+               goback
+           end-if.
+
+       090-load-checkpoint.
+           open input checkpoint-file.
+           read checkpoint-file
+               at end move 0 to ws-skip-count
+               not at end move ckpt-records-processed to
+                   ws-skip-count
+           end-read.
+           close checkpoint-file.
+
+           *> Only a real restart has anything worth reloading - a
+           *> clean start leaves the accumulators at their VALUE 0.
+           if (ws-skip-count > 0) then
+               perform 091-reload-checkpoint-totals
+           end-if.
+
+       091-reload-checkpoint-totals.
+           move ckpt-sales-records-count to ws-sales-records-count
+           move ckpt-layaways-records-count to
+               ws-layaways-records-count
+           move ckpt-returns-records-count to
+               ws-returns-records-count
+           move ckpt-exchanges-records-count to
+               ws-exchanges-records-count
+           move ckpt-total-sales-and-layaways-count to
+               ws-total-sales-and-layaways-count
+           move ckpt-ca-count to ws-ca-count
+           move ckpt-cr-count to ws-cr-count
+           move ckpt-db-count to ws-db-count
+           move ckpt-gc-count to ws-gc-count
+           move ckpt-mw-count to ws-mw-count
+           move ckpt-sales-total-amount to ws-sales-total-amount
+           move ckpt-layaways-total-amount to
+               ws-layaways-total-amount
+           move ckpt-returns-total-amount to ws-returns-total-amount
+           move ckpt-exchanges-total-amount to
+               ws-exchanges-total-amount
+           move ckpt-sales-and-layaway-total-amount to
+               ws-sales-and-layaway-total-amount
+           move ckpt-grand-total-count to ws-grand-total-count
+
+           move 1 to ws-ckpt-iterator
+           perform until ws-ckpt-iterator > ckpt-store-count
+               move ckpt-s-store-amount(ws-ckpt-iterator) to
+                   ws-s-store-amount(ws-ckpt-iterator)
+               move ckpt-r-store-amount(ws-ckpt-iterator) to
+                   ws-r-store-amount(ws-ckpt-iterator)
+               move ckpt-x-store-amount(ws-ckpt-iterator) to
+                   ws-x-store-amount(ws-ckpt-iterator)
+               add 1 to ws-ckpt-iterator
+           end-perform
+
+           move ckpt-cashier-count to ws-cashier-count
+           move 1 to ws-ckpt-iterator
+           perform until ws-ckpt-iterator > ckpt-cashier-count
+               move ckpt-csh-cashier-id(ws-ckpt-iterator) to
+                   ws-csh-cashier-id(ws-ckpt-iterator)
+               move ckpt-csh-txn-count(ws-ckpt-iterator) to
+                   ws-csh-txn-count(ws-ckpt-iterator)
+               move ckpt-csh-amount(ws-ckpt-iterator) to
+                   ws-csh-amount(ws-ckpt-iterator)
+               move ckpt-csh-return-count(ws-ckpt-iterator) to
+                   ws-csh-return-count(ws-ckpt-iterator)
+               add 1 to ws-ckpt-iterator
+           end-perform
+
+           move ckpt-store-tender-count to ws-store-tender-count
+           move 1 to ws-ckpt-iterator
+           perform until ws-ckpt-iterator > ckpt-store-tender-count
+               move ckpt-st-store-no(ws-ckpt-iterator) to
+                   ws-st-store-no(ws-ckpt-iterator)
+               move ckpt-st-tender-type(ws-ckpt-iterator) to
+                   ws-st-tender-type(ws-ckpt-iterator)
+               move ckpt-st-sales-amount(ws-ckpt-iterator) to
+                   ws-st-sales-amount(ws-ckpt-iterator)
+               move ckpt-st-returns-amount(ws-ckpt-iterator) to
+                   ws-st-returns-amount(ws-ckpt-iterator)
+               move ckpt-st-exchange-amount(ws-ckpt-iterator) to
+                   ws-st-exchange-amount(ws-ckpt-iterator)
+               move ckpt-st-sales-tax-amount(ws-ckpt-iterator) to
+                   ws-st-sales-tax-amount(ws-ckpt-iterator)
+               move ckpt-st-returns-tax-amount(ws-ckpt-iterator) to
+                   ws-st-returns-tax-amount(ws-ckpt-iterator)
+               move ckpt-st-exchange-tax-amount(ws-ckpt-iterator) to
+                   ws-st-exchange-tax-amount(ws-ckpt-iterator)
+               add 1 to ws-ckpt-iterator
+           end-perform.
+
+       095-clear-checkpoint.
+           move zero to checkpoint-record.
+           move 0 to ckpt-records-processed.
+           open output checkpoint-file.
+           write checkpoint-record.
+           close checkpoint-file.
+
+       097-write-checkpoint.
+           move zero to checkpoint-record.
+           move ws-records-processed to ckpt-records-processed.
+
+           move ws-sales-records-count to ckpt-sales-records-count
+           move ws-layaways-records-count to
+               ckpt-layaways-records-count
+           move ws-returns-records-count to
+               ckpt-returns-records-count
+           move ws-exchanges-records-count to
+               ckpt-exchanges-records-count
+           move ws-total-sales-and-layaways-count to
+               ckpt-total-sales-and-layaways-count
+           move ws-ca-count to ckpt-ca-count
+           move ws-cr-count to ckpt-cr-count
+           move ws-db-count to ckpt-db-count
+           move ws-gc-count to ckpt-gc-count
+           move ws-mw-count to ckpt-mw-count
+           move ws-sales-total-amount to ckpt-sales-total-amount
+           move ws-layaways-total-amount to
+               ckpt-layaways-total-amount
+           move ws-returns-total-amount to ckpt-returns-total-amount
+           move ws-exchanges-total-amount to
+               ckpt-exchanges-total-amount
+           move ws-sales-and-layaway-total-amount to
+               ckpt-sales-and-layaway-total-amount
+           move ws-grand-total-count to ckpt-grand-total-count
+
+           move ws-store-master-count to ckpt-store-count
+           move 1 to ws-ckpt-iterator
+           perform until ws-ckpt-iterator > ws-store-master-count
+               move ws-s-store-amount(ws-ckpt-iterator) to
+                   ckpt-s-store-amount(ws-ckpt-iterator)
+               move ws-r-store-amount(ws-ckpt-iterator) to
+                   ckpt-r-store-amount(ws-ckpt-iterator)
+               move ws-x-store-amount(ws-ckpt-iterator) to
+                   ckpt-x-store-amount(ws-ckpt-iterator)
+               add 1 to ws-ckpt-iterator
+           end-perform
+
+           move ws-cashier-count to ckpt-cashier-count
+           move 1 to ws-ckpt-iterator
+           perform until ws-ckpt-iterator > ws-cashier-count
+               move ws-csh-cashier-id(ws-ckpt-iterator) to
+                   ckpt-csh-cashier-id(ws-ckpt-iterator)
+               move ws-csh-txn-count(ws-ckpt-iterator) to
+                   ckpt-csh-txn-count(ws-ckpt-iterator)
+               move ws-csh-amount(ws-ckpt-iterator) to
+                   ckpt-csh-amount(ws-ckpt-iterator)
+               move ws-csh-return-count(ws-ckpt-iterator) to
+                   ckpt-csh-return-count(ws-ckpt-iterator)
+               add 1 to ws-ckpt-iterator
+           end-perform
+
+           move ws-store-tender-count to ckpt-store-tender-count
+           move 1 to ws-ckpt-iterator
+           perform until ws-ckpt-iterator > ws-store-tender-count
+               move ws-st-store-no(ws-ckpt-iterator) to
+                   ckpt-st-store-no(ws-ckpt-iterator)
+               move ws-st-tender-type(ws-ckpt-iterator) to
+                   ckpt-st-tender-type(ws-ckpt-iterator)
+               move ws-st-sales-amount(ws-ckpt-iterator) to
+                   ckpt-st-sales-amount(ws-ckpt-iterator)
+               move ws-st-returns-amount(ws-ckpt-iterator) to
+                   ckpt-st-returns-amount(ws-ckpt-iterator)
+               move ws-st-exchange-amount(ws-ckpt-iterator) to
+                   ckpt-st-exchange-amount(ws-ckpt-iterator)
+               move ws-st-sales-tax-amount(ws-ckpt-iterator) to
+                   ckpt-st-sales-tax-amount(ws-ckpt-iterator)
+               move ws-st-returns-tax-amount(ws-ckpt-iterator) to
+                   ckpt-st-returns-tax-amount(ws-ckpt-iterator)
+               move ws-st-exchange-tax-amount(ws-ckpt-iterator) to
+                   ckpt-st-exchange-tax-amount(ws-ckpt-iterator)
+               add 1 to ws-ckpt-iterator
+           end-perform
+
+           open output checkpoint-file.
+           write checkpoint-record.
+           close checkpoint-file.
+
        100-process-records.
-       
+
+           *> Skip records already split out by a prior run of this
+           *> same file that abended partway through, instead of
+           *> starting back at record one.
+           move 0 to ws-skip-counter.
+           move ws-skip-count to ws-records-processed.
            read input-file at end move "Y" to sw-eof.
+           perform until (sw-eof = "Y") or
+               (ws-skip-counter >= ws-skip-count)
+               add 1 to ws-skip-counter
+               read input-file at end move "Y" to sw-eof
+           end-perform.
+
                perform until sw-eof = "Y"
-               
+
                *> Clear lines for processing
                move spaces to prt-line
                move spaces to sales-data-line
+               move spaces to layaway-data-line
                move spaces to returns-data-line
+               move spaces to exchange-data-line
                move spaces to prt-counts-and-controls-line
                
                *> Move values to print
@@ -294,40 +1147,77 @@
                move ipt-invoice-no to prt-invoice-no
                move ipt-store-no to prt-store-no
                move ipt-sku-code to prt-sku-code
-               
+               move ipt-return-reason-code to prt-return-reason-code
+               move ipt-cashier-id to prt-cashier-id
+
+               *> Tally this transaction against its cashier, adding
+               *> a new cashier entry the first time that ID shows up
+               *> in the run.
+               perform 230-find-or-add-cashier-index
+               add 1 to ws-csh-txn-count(ws-found-cashier-idx)
+               add ipt-transaction-amount to
+                   ws-csh-amount(ws-found-cashier-idx)
+               if (ipt-transaction-code = "R") then
+                   add 1 to ws-csh-return-count(ws-found-cashier-idx)
+               end-if
+
                *> Split Data
-               if (ipt-transaction-code = "S" or 
+               if (ipt-transaction-code = "S" or
                    ipt-transaction-code = "L") then
                    add 1 to ws-total-sales-and-layaways-count
                    *> Sales & Layaway
                    perform 130-process-sales
                    write sales-data-line from prt-line
+
+                   *> Layaways also feed the layaway subledger file
+                   *> so LayawayProcessingProgram can post them
+                   *> against a running balance, on top of the
+                   *> existing sales-report totals.
+                   if (ipt-transaction-code = "L") then
+                       write layaway-data-line from prt-line
+                   end-if
                else
-                   add 1 to ws-returns-records-count
-                   *> Returns
-                   perform 160-process-returns
-                   write returns-data-line from prt-line
+                   if (ipt-transaction-code = "X") then
+                       add 1 to ws-exchanges-records-count
+                       *> Exchange - a return and its replacement
+                       *> sale already netted into one record, so it
+                       *> gets its own file instead of being counted
+                       *> as both a sale and a return.
+                       perform 170-process-exchanges
+                       write exchange-data-line from prt-line
+                   else
+                       add 1 to ws-returns-records-count
+                       *> Returns
+                       perform 160-process-returns
+                       write returns-data-line from prt-line
+                   end-if
                end-if
-               
+
                add 1 to ws-grand-total-count
-      
+
+               *> Save a restart position periodically instead of
+               *> only at the very end, so an abend late in a large
+               *> file does not lose all the ground already covered.
+               add 1 to ws-records-processed
+               add 1 to ws-since-checkpoint
+               if (ws-since-checkpoint >= ws-checkpoint-interval) then
+                   perform 097-write-checkpoint
+                   move 0 to ws-since-checkpoint
+               end-if
+
            read input-file at end move "Y" to sw-eof
                end-perform.
        
        130-process-sales.
            *> Process the records
-           *> Use array to keep store amounts
-           evaluate ipt-store-no
-           when "01"
-               add ipt-transaction-amount to ws-s-store-amount(1)
-           when "02"
-               add ipt-transaction-amount to ws-s-store-amount(2)
-           when "03"
-               add ipt-transaction-amount to ws-s-store-amount(3)
-           when "07"
-               add ipt-transaction-amount to ws-s-store-amount(4)
-           end-evaluate.
-           
+           *> Look the transaction's store up in the store master
+           *> table instead of a fixed 4-way evaluate.
+           perform 210-find-store-index
+           if (ws-found-store-idx > 0) then
+               add ipt-transaction-amount to
+                   ws-s-store-amount(ws-found-store-idx)
+           end-if.
+
            evaluate ipt-payment-type
            when "CA"
                add 1 to ws-ca-count
@@ -335,6 +1225,10 @@
                add 1 to ws-cr-count
            when "DB"
                add 1 to ws-db-count
+           when "GC"
+               add 1 to ws-gc-count
+           when "MW"
+               add 1 to ws-mw-count
            end-evaluate.
            
            evaluate ipt-transaction-code
@@ -346,29 +1240,170 @@
                add ipt-transaction-amount to ws-layaways-total-amount
            end-evaluate.
            
-           add ipt-transaction-amount to 
+           add ipt-transaction-amount to
                ws-sales-and-layaway-total-amount.
-       
+
+           *> Track the dollar amount by store and tender too, for
+           *> the GL journal extract.
+           perform 235-find-or-add-store-tender-index
+           add ipt-transaction-amount to
+               ws-st-sales-amount(ws-found-store-tender-idx).
+
+           *> Tax owed on this transaction, for the GL journal
+           *> extract's tax line.
+           perform 220-find-tax-rate
+           compute ws-tax-owing rounded =
+               (ipt-transaction-amount * ws-tax-rate).
+           add ws-tax-owing to
+               ws-st-sales-tax-amount(ws-found-store-tender-idx).
+
        160-process-returns.
            *> Process the records
-           *> Use array to keep store amounts
-           evaluate ipt-store-no
-           when "01"
-               add ipt-transaction-amount to ws-r-store-amount(1)
-           when "02"
-               add ipt-transaction-amount to ws-r-store-amount(2)
-           when "03"
-               add ipt-transaction-amount to ws-r-store-amount(3)
-           when "07"
-               add ipt-transaction-amount to ws-r-store-amount(4)
-           end-evaluate.
-           
+           *> Look the transaction's store up in the store master
+           *> table instead of a fixed 4-way evaluate.
+           perform 210-find-store-index
+           if (ws-found-store-idx > 0) then
+               add ipt-transaction-amount to
+                   ws-r-store-amount(ws-found-store-idx)
+           end-if.
+
            add ipt-transaction-amount to ws-returns-total-amount.
-           
+
+           *> Track the dollar amount by store and tender too, for
+           *> the GL journal extract.
+           perform 235-find-or-add-store-tender-index
+           add ipt-transaction-amount to
+               ws-st-returns-amount(ws-found-store-tender-idx).
+
+           *> Tax owed on this transaction, for the GL journal
+           *> extract's tax line.
+           perform 220-find-tax-rate
+           compute ws-tax-owing rounded =
+               (ipt-transaction-amount * ws-tax-rate).
+           add ws-tax-owing to
+               ws-st-returns-tax-amount(ws-found-store-tender-idx).
+
+       170-process-exchanges.
+           *> Process the records
+           *> Look the transaction's store up in the store master
+           *> table instead of a fixed 4-way evaluate.
+           perform 210-find-store-index
+           if (ws-found-store-idx > 0) then
+               add ipt-transaction-amount to
+                   ws-x-store-amount(ws-found-store-idx)
+           end-if.
+
+           add ipt-transaction-amount to ws-exchanges-total-amount.
+
+           *> Track the dollar amount by store and tender too, for
+           *> the GL journal extract.
+           perform 235-find-or-add-store-tender-index
+           add ipt-transaction-amount to
+               ws-st-exchange-amount(ws-found-store-tender-idx).
+
+           *> Tax owed on this transaction, for the GL journal
+           *> extract's tax line.
+           perform 220-find-tax-rate
+           compute ws-tax-owing rounded =
+               (ipt-transaction-amount * ws-tax-rate).
+           add ws-tax-owing to
+               ws-st-exchange-tax-amount(ws-found-store-tender-idx).
+
+       210-find-store-index.
+           move 0 to ws-found-store-idx.
+           move 1 to ws-iterator.
+           perform varying ws-iterator
+               from 1
+               by 1
+               until ws-iterator > ws-store-master-count
+               if (ws-sm-store-no(ws-iterator) = ipt-store-no) then
+                   move ws-iterator to ws-found-store-idx
+               end-if
+           end-perform.
+
+       220-find-tax-rate.
+           move ws-default-tax-rate to ws-tax-rate.
+           move 1 to ws-iterator.
+           perform varying ws-iterator
+               from 1
+               by 1
+               until ws-iterator > ws-tax-rate-count
+               if (ws-tr-store-no(ws-iterator) = ipt-store-no) then
+                   move ws-tr-tax-rate(ws-iterator) to ws-tax-rate
+               end-if
+           end-perform.
+
+       230-find-or-add-cashier-index.
+           move 0 to ws-found-cashier-idx.
+           move 1 to ws-iterator.
+           perform varying ws-iterator
+               from 1
+               by 1
+               until ws-iterator > ws-cashier-count
+               if (ws-csh-cashier-id(ws-iterator) = ipt-cashier-id)
+                   then
+                   move ws-iterator to ws-found-cashier-idx
+               end-if
+           end-perform.
+
+           if (ws-found-cashier-idx = 0) and
+               (ws-cashier-count < 100) then
+               add 1 to ws-cashier-count
+               move ipt-cashier-id to
+                   ws-csh-cashier-id(ws-cashier-count)
+               move ws-cashier-count to ws-found-cashier-idx
+           end-if.
+
+       235-find-or-add-store-tender-index.
+           move 0 to ws-found-store-tender-idx.
+           move 1 to ws-iterator.
+           perform varying ws-iterator
+               from 1
+               by 1
+               until ws-iterator > ws-store-tender-count
+               if (ws-st-store-no(ws-iterator) = ipt-store-no) and
+                   (ws-st-tender-type(ws-iterator) =
+                   ipt-payment-type) then
+                   move ws-iterator to ws-found-store-tender-idx
+               end-if
+           end-perform.
+
+           if (ws-found-store-tender-idx = 0) and
+               (ws-store-tender-count < 250) then
+               add 1 to ws-store-tender-count
+               move ipt-store-no to
+                   ws-st-store-no(ws-store-tender-count)
+               move ipt-payment-type to
+                   ws-st-tender-type(ws-store-tender-count)
+               move ws-store-tender-count to
+                   ws-found-store-tender-idx
+           end-if.
+
+       260-find-tender-gl-account.
+           evaluate ws-st-tender-type(ws-iterator)
+           when "CA"
+               move "100100" to ws-gl-tender-account
+           when "CR"
+               move "100200" to ws-gl-tender-account
+           when "DB"
+               move "100300" to ws-gl-tender-account
+           when "GC"
+               move "100400" to ws-gl-tender-account
+           when "MW"
+               move "100500" to ws-gl-tender-account
+           when other
+               move "100999" to ws-gl-tender-account
+           end-evaluate.
+
        200-totals.
        
-           compute ws-grand-total-amount = 
-           ws-sales-and-layaway-total-amount - ws-returns-total-amount.
+           *> Exchanges are already a netted return-plus-sale, so
+           *> their amount adds into the grand total the same
+           *> direction as sales rather than being counted on both
+           *> the sales and returns side.
+           compute ws-grand-total-amount =
+           ws-sales-and-layaway-total-amount - ws-returns-total-amount
+               + ws-exchanges-total-amount.
            
            *> % of transactions in payment type categories
            compute ws-ca-pct rounded =
@@ -379,6 +1414,21 @@
            
            compute ws-db-pct rounded =
                (ws-total-sales-and-layaways-count / ws-db-count) * 10.
+
+           *> GC and MW are new payment types - a day with none of
+           *> either posted yet would divide by zero here instead of
+           *> just reporting a zero percentage.
+           compute ws-gc-pct rounded =
+               (ws-total-sales-and-layaways-count / ws-gc-count) * 10
+               on size error
+                   move 0 to ws-gc-pct
+           end-compute.
+
+           compute ws-mw-pct rounded =
+               (ws-total-sales-and-layaways-count / ws-mw-count) * 10
+               on size error
+                   move 0 to ws-mw-pct
+           end-compute.
                
                
        300-print-totals.
@@ -396,24 +1446,16 @@
             move ws-sales-and-layaway-total-amount to
                 ws-prt-total-sl-amount.
                     
-            move ws-s-store-amount(1) to ws-s-prt-store-01.
-            move ws-s-store-amount(2) to ws-s-prt-store-02.
-            move ws-s-store-amount(3) to ws-s-prt-store-03.
-            move ws-s-store-amount(4) to ws-s-prt-store-07.
-               
             move ws-ca-pct to ws-prt-ca-pct.
             move ws-cr-pct to ws-prt-cr-pct.
             move ws-db-pct to ws-prt-db-pct.
+            move ws-gc-pct to ws-prt-gc-pct.
+            move ws-mw-pct to ws-prt-mw-pct.
                
             move ws-returns-records-count to ws-prt-returns-count.
             move ws-returns-total-amount to 
                 ws-prt-total-returns.
                     
-            move ws-r-store-amount(1) to ws-r-prt-store-01.
-            move ws-r-store-amount(2) to ws-r-prt-store-02.
-            move ws-r-store-amount(3) to ws-r-prt-store-03.
-            move ws-r-store-amount(4) to ws-r-prt-store-07.
-               
             move ws-grand-total-count to ws-prt-grand-total-count.
             move ws-grand-total-amount to ws-prt-grand-total-amount.
      
@@ -432,25 +1474,262 @@
             move ws-sl-totals-line to prt-counts-and-controls-line.
             write prt-counts-and-controls-line.
             
-            move ws-payment-type-pct-line to 
+            move ws-payment-type-pct-line to
                  prt-counts-and-controls-line.
             write prt-counts-and-controls-line.
-            
-            move ws-s-stores-totals-line to 
+
+            move ws-payment-type-pct-line2 to
                  prt-counts-and-controls-line.
             write prt-counts-and-controls-line.
-            
+
+            *> One line per store master entry, rather than a fixed
+            *> 4-store print line.
+            move 1 to ws-iterator.
+            perform varying ws-iterator
+                from 1
+                by 1
+                until ws-iterator > ws-store-master-count
+                move ws-sm-store-no(ws-iterator) to ws-s-prt-store-no
+                move ws-s-store-amount(ws-iterator) to
+                    ws-s-prt-store-amount
+                move ws-s-store-totals-line to
+                    prt-counts-and-controls-line
+                write prt-counts-and-controls-line
+            end-perform.
+
             move ws-returns-heading to prt-counts-and-controls-line
             write prt-counts-and-controls-line after advancing 2 lines.
-            
+
             move ws-returns-totals-line to prt-counts-and-controls-line.
             write prt-counts-and-controls-line after advancing 2 lines.
-            
-            move ws-r-stores-totals-line to 
-                 prt-counts-and-controls-line.
-            write prt-counts-and-controls-line.
-            
+
+            move 1 to ws-iterator.
+            perform varying ws-iterator
+                from 1
+                by 1
+                until ws-iterator > ws-store-master-count
+                move ws-sm-store-no(ws-iterator) to ws-r-prt-store-no
+                move ws-r-store-amount(ws-iterator) to
+                    ws-r-prt-store-amount
+                move ws-r-store-totals-line to
+                    prt-counts-and-controls-line
+                write prt-counts-and-controls-line
+            end-perform.
+
+            move ws-exchanges-records-count to
+                ws-prt-exchanges-count.
+            move ws-exchanges-total-amount to
+                ws-prt-total-exchanges.
+
+            move ws-exchanges-heading to prt-counts-and-controls-line
+            write prt-counts-and-controls-line after advancing 2 lines.
+
+            move ws-exchanges-totals-line to
+                prt-counts-and-controls-line.
+            write prt-counts-and-controls-line after advancing 2 lines.
+
+            move 1 to ws-iterator.
+            perform varying ws-iterator
+                from 1
+                by 1
+                until ws-iterator > ws-store-master-count
+                move ws-sm-store-no(ws-iterator) to ws-x-prt-store-no
+                move ws-x-store-amount(ws-iterator) to
+                    ws-x-prt-store-amount
+                move ws-x-store-totals-line to
+                    prt-counts-and-controls-line
+                write prt-counts-and-controls-line
+            end-perform.
+
             move ws-grand-totals-line to prt-counts-and-controls-line.
             write prt-counts-and-controls-line after advancing 2 lines.
-               
+
+            *> One line per cashier seen this run - transaction count,
+            *> dollar volume and return count, so training issues or
+            *> unusual return patterns show up by employee as well as
+            *> by store.
+            write prt-cashier-summary-line from
+                ws-cashier-summary-heading.
+            write prt-cashier-summary-line from
+                ws-cashier-summary-headings1 after advancing 2 lines.
+            write prt-cashier-summary-line from
+                ws-cashier-summary-headings2.
+
+            move 1 to ws-iterator.
+            perform varying ws-iterator
+                from 1
+                by 1
+                until ws-iterator > ws-cashier-count
+                move ws-csh-cashier-id(ws-iterator) to
+                    ws-csh-prt-cashier-id
+                move ws-csh-txn-count(ws-iterator) to
+                    ws-csh-prt-txn-count
+                move ws-csh-amount(ws-iterator) to
+                    ws-csh-prt-amount
+                move ws-csh-return-count(ws-iterator) to
+                    ws-csh-prt-return-count
+                write prt-cashier-summary-line from
+                    ws-cashier-detail-line
+            end-perform.
+
+       400-write-gl-journal.
+           write gl-data-line from gl-heading-line.
+
+           move 1 to ws-iterator.
+           perform varying ws-iterator
+               from 1
+               by 1
+               until ws-iterator > ws-store-tender-count
+
+               perform 260-find-tender-gl-account
+
+               move ws-st-store-no(ws-iterator) to gl-store-no
+               move ws-st-tender-type(ws-iterator) to gl-tender-type
+
+               if (ws-st-sales-amount(ws-iterator) > 0) then
+                   move ws-gl-tender-account to gl-debit-account
+                   move ws-st-sales-amount(ws-iterator) to
+                       gl-debit-amount
+                   move ws-gl-sales-revenue-account to
+                       gl-credit-account
+                   move ws-st-sales-amount(ws-iterator) to
+                       gl-credit-amount
+                   write gl-data-line from gl-detail-line
+               end-if
+
+               if (ws-st-returns-amount(ws-iterator) > 0) then
+                   move ws-gl-returns-account to gl-debit-account
+                   move ws-st-returns-amount(ws-iterator) to
+                       gl-debit-amount
+                   move ws-gl-tender-account to gl-credit-account
+                   move ws-st-returns-amount(ws-iterator) to
+                       gl-credit-amount
+                   write gl-data-line from gl-detail-line
+               end-if
+
+               *> An exchange is a return leg and a sale leg already
+               *> netted into one dollar amount moving in the same
+               *> direction as a sale, so it posts the same way a
+               *> sale does rather than needing its own GL account.
+               if (ws-st-exchange-amount(ws-iterator) > 0) then
+                   move ws-gl-tender-account to gl-debit-account
+                   move ws-st-exchange-amount(ws-iterator) to
+                       gl-debit-amount
+                   move ws-gl-sales-revenue-account to
+                       gl-credit-account
+                   move ws-st-exchange-amount(ws-iterator) to
+                       gl-credit-amount
+                   write gl-data-line from gl-detail-line
+               end-if
+
+               *> Tax collected on a sale (or an exchange's netted
+               *> sale leg) is held as a liability until remitted -
+               *> the tender account already includes the tax the
+               *> customer paid, so this posts the tax portion of it
+               *> out of revenue and into tax payable.
+               if (ws-st-sales-tax-amount(ws-iterator) > 0) then
+                   move ws-gl-sales-revenue-account to
+                       gl-debit-account
+                   move ws-st-sales-tax-amount(ws-iterator) to
+                       gl-debit-amount
+                   move ws-gl-tax-payable-account to
+                       gl-credit-account
+                   move ws-st-sales-tax-amount(ws-iterator) to
+                       gl-credit-amount
+                   write gl-data-line from gl-detail-line
+               end-if
+
+               *> A returned item's tax is refunded along with the
+               *> sale price, reducing the tax payable liability
+               *> instead of increasing it.
+               if (ws-st-returns-tax-amount(ws-iterator) > 0) then
+                   move ws-gl-tax-payable-account to
+                       gl-debit-account
+                   move ws-st-returns-tax-amount(ws-iterator) to
+                       gl-debit-amount
+                   move ws-gl-returns-account to gl-credit-account
+                   move ws-st-returns-tax-amount(ws-iterator) to
+                       gl-credit-amount
+                   write gl-data-line from gl-detail-line
+               end-if
+
+               if (ws-st-exchange-tax-amount(ws-iterator) > 0) then
+                   move ws-gl-sales-revenue-account to
+                       gl-debit-account
+                   move ws-st-exchange-tax-amount(ws-iterator) to
+                       gl-debit-amount
+                   move ws-gl-tax-payable-account to
+                       gl-credit-account
+                   move ws-st-exchange-tax-amount(ws-iterator) to
+                       gl-credit-amount
+                   write gl-data-line from gl-detail-line
+               end-if
+
+           end-perform.
+
+       240-update-history-and-month-to-date.
+
+           *> Append today's run to the retained history file so a
+           *> later run can compare itself against any prior day,
+           *> instead of this report overwriting its only copy.
+           move ws-run-date to hist-run-date.
+           move ws-grand-total-count to hist-grand-total-count.
+           move ws-grand-total-amount to hist-grand-total-amount.
+           move ws-sales-total-amount to hist-sales-total-amount.
+           move ws-layaways-total-amount to
+               hist-layaways-total-amount.
+           move ws-returns-total-amount to hist-returns-total-amount.
+
+           open extend counts-history-file.
+           write history-data-line from history-detail-line.
+           close counts-history-file.
+
+           *> Carry this run's totals forward into the month-to-date
+           *> accumulation instead of resetting it every run.
+           add ws-grand-total-count to ws-mtd-grand-total-count.
+           add ws-grand-total-amount to ws-mtd-grand-total-amount.
+           add ws-sales-total-amount to ws-mtd-sales-total-amount.
+           add ws-layaways-total-amount to
+               ws-mtd-layaways-total-amount.
+           add ws-returns-total-amount to
+               ws-mtd-returns-total-amount.
+
+           move ws-run-year-month to mtd-year-month.
+           move ws-mtd-grand-total-count to mtd-grand-total-count.
+           move ws-mtd-grand-total-amount to mtd-grand-total-amount.
+           move ws-mtd-sales-total-amount to mtd-sales-total-amount.
+           move ws-mtd-layaways-total-amount to
+               mtd-layaways-total-amount.
+           move ws-mtd-returns-total-amount to
+               mtd-returns-total-amount.
+
+           open output month-to-date-file.
+           write mtd-record.
+           close month-to-date-file.
+
+           *> Print the carried-forward totals on the report too, not
+           *> just today's totals.
+           move ws-mtd-grand-total-count to
+               ws-prt-mtd-grand-total-count.
+           move ws-mtd-grand-total-amount to
+               ws-prt-mtd-grand-total-amount.
+           move ws-mtd-sales-total-amount to
+               ws-prt-mtd-sales-amount.
+           move ws-mtd-layaways-total-amount to
+               ws-prt-mtd-layaways-amount.
+           move ws-mtd-returns-total-amount to
+               ws-prt-mtd-returns-amount.
+
+           move ws-mtd-totals-heading to prt-counts-and-controls-line.
+           write prt-counts-and-controls-line after advancing 2 lines.
+
+           move ws-mtd-totals-line1 to prt-counts-and-controls-line.
+           write prt-counts-and-controls-line after advancing 1 line.
+
+           move ws-mtd-totals-line2 to prt-counts-and-controls-line.
+           write prt-counts-and-controls-line.
+
+           move ws-mtd-totals-line3 to prt-counts-and-controls-line.
+           write prt-counts-and-controls-line.
+
        end program dataSplitAndCountProgram.
\ No newline at end of file
