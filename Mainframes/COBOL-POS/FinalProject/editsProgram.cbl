@@ -17,10 +17,40 @@
                '../../../data/invalid-data.out' organization is line
                sequential.
                
-           select error-log-file assign to 
+           select error-log-file assign to
                '../../../data/error-log.out' organization is line
                sequential.
 
+           select edits-control-file assign to
+               '../../../data/edits-control.dat' organization is
+               line sequential.
+
+           select item-master-file assign to
+               '../../../data/item-master.dat' organization is line
+               sequential.
+
+           *> Store master, loaded at start-up so opening or
+           *> renumbering a store is a data-record change here too,
+           *> not a recompile - the same file SandLProcessing and
+           *> dataSplitAndCountProgram already read.
+           select store-master-file assign to
+               '../../../data/store-master.dat' organization is line
+               sequential.
+
+           *> Rolling history of previously-processed invoice
+           *> numbers, so a double-keyed invoice is caught against
+           *> prior runs too, not just within this run's project1.dat.
+           select invoice-history-file assign to
+               '../../../data/invoice-history.dat' organization is
+               line sequential.
+
+           *> Exception report for transactions over the
+           *> manager-review dollar threshold - written in addition
+           *> to, not instead of, the normal valid/invalid split.
+           select manager-review-file assign to
+               '../../../data/manager-review.out' organization is
+               line sequential.
+
        data division.
        file section.
        
@@ -37,12 +67,16 @@
                10 ipt-inv-pt-2                          pic x.
                10 ipt-inv-pt-3                          pic 9(6).
            05 ipt-sku-code                              pic x(15).
-           
+           05 ipt-return-reason-code                    pic x.
+               88 ipt-reason-valid                      value
+                   "D" "W" "C" "O".
+           05 ipt-cashier-id                            pic x(5).
+
        fd valid-data-file
            data record is prt-valid-line.
-           
+
        01 valid-data-line                               pic x(120).
-           
+
        01 prt-valid-line.
            05 prt-transaction-code                      pic x.
            05 prt-transaction-amount                    pic 9(5)v99.
@@ -50,12 +84,14 @@
            05 prt-store-no                              pic xx.
            05 prt-invoice-no                            pic x(9).
            05 prt-sku-code                              pic x(15).
-       
+           05 prt-return-reason-code                    pic x.
+           05 prt-cashier-id                            pic x(5).
+
        fd invalid-data-file
            data record is prt-invalid-line.
-           
+
        01 invalid-data-line                             pic x(120).
-           
+
        01 prt-invalid-line.
            05 prt-i-transaction-code                    pic x.
            05 prt-i-transaction-amount                  pic 9(5)v99.
@@ -63,12 +99,126 @@
            05 prt-i-store-no                            pic xx.
            05 prt-i-invoice-no                          pic x(9).
            05 prt-i-sku-code                            pic x(15).
-           
+           05 prt-i-return-reason-code                  pic x.
+           05 prt-i-cashier-id                          pic x(5).
+
        fd error-log-file
            data record is prt-error-line.
            
        01 prt-error-line                                pic x(120).
-       
+
+       fd edits-control-file
+           data record is edits-control-record.
+
+       01 edits-control-record.
+           05 ctl-good-record-count                     pic 9(5).
+           05 ctl-bad-record-count                      pic 9(5).
+
+       fd item-master-file
+           data record is item-master-record.
+
+       01 item-master-record.
+           05 im-sku-code                               pic x(15).
+           05 im-description                            pic x(20).
+           05 im-department                             pic xx.
+           05 im-category                               pic xx.
+
+       fd store-master-file
+           data record is store-master-record.
+
+       01 store-master-record.
+           05 sm-store-no                               pic xx.
+           05 sm-store-name                             pic x(20).
+           05 sm-province                               pic xx.
+           05 sm-active-flag                            pic x.
+
+       fd invoice-history-file
+           data record is invoice-history-line.
+
+       01 invoice-history-line                          pic x(9).
+
+       fd manager-review-file
+           data record is prt-review-line.
+
+       01 review-data-line                               pic x(120).
+
+       01 prt-review-line.
+           05 prt-r-transaction-code                    pic x.
+           05 filler                                    pic x(3)
+               value spaces.
+           05 prt-r-transaction-amount                  pic z(5)9.99.
+           05 filler                                    pic x(3)
+               value spaces.
+           05 prt-r-payment-type                        pic xx.
+           05 filler                                    pic x(3)
+               value spaces.
+           05 prt-r-store-no                            pic xx.
+           05 filler                                    pic x(3)
+               value spaces.
+           05 prt-r-invoice-no                          pic x(9).
+           05 filler                                    pic x(3)
+               value spaces.
+           05 prt-r-cashier-id                          pic x(5).
+           05 filler                                    pic x(3)
+               value spaces.
+           05 prt-r-threshold-amount                    pic z(5)9.99.
+
+       01 review-headings1.
+           05 filler                                   pic x(11)
+               value "TRANSACTION".
+           05 filler                                   pic x(3)
+               value spaces.
+           05 filler                                   pic x(11)
+               value "TRANSACTION".
+           05 filler                                   pic x(3)
+               value spaces.
+           05 filler                                   pic x(7)
+               value "PAYMENT".
+           05 filler                                   pic x(3)
+               value spaces.
+           05 filler                                   pic x(5)
+               value "STORE".
+           05 filler                                   pic x(3)
+               value spaces.
+           05 filler                                   pic x(7)
+               value "INVOICE".
+           05 filler                                   pic x(3)
+               value spaces.
+           05 filler                                   pic x(7)
+               value "CASHIER".
+           05 filler                                   pic x(3)
+               value spaces.
+           05 filler                                   pic x(9)
+               value "THRESHOLD".
+
+       01 review-headings2.
+           05 filler                                   pic x(4)
+               value "CODE".
+           05 filler                                   pic x(10)
+               value spaces.
+           05 filler                                   pic x(6)
+               value "AMOUNT".
+           05 filler                                   pic x(8)
+               value spaces.
+           05 filler                                   pic x(4)
+               value "TYPE".
+           05 filler                                   pic x(6)
+               value spaces.
+           05 filler                                   pic x(2)
+               value "NO".
+           05 filler                                   pic x(8)
+               value spaces.
+           05 filler                                   pic x(6)
+               value "NUMBER".
+           05 filler                                   pic x(4)
+               value spaces.
+           05 filler                                   pic x(2)
+               value "ID".
+           05 filler                                   pic x(10)
+               value spaces.
+           05 filler                                   pic x(6)
+               value "AMOUNT".
+
        working-storage section.
        
        01 ws-error-log-line.
@@ -89,8 +239,14 @@
            05 ws-invoice-no                            pic x(9).
            05 filler                                   pic x(4)
                value spaces.
-           05 ws-sku-code                              pic x(15).  
-           
+           05 ws-sku-code                              pic x(15).
+           05 filler                                   pic x(2)
+               value spaces.
+           05 ws-return-reason-code                    pic x.
+           05 filler                                   pic x(2)
+               value spaces.
+           05 ws-cashier-id                            pic x(5).
+
        01 ws-headings1.
            05 filler                                   pic x(11)
                value "Transaction".
@@ -141,8 +297,98 @@
            05 filler                                   pic x(4)
                value "CODE".  
                
-       01 sw-eof                                       pic x 
+       01 sw-eof                                       pic x
+           value 'n'.
+
+       01 sw-item-master-eof                           pic x
            value 'n'.
+
+       *> Item master, loaded from item-master-file at start-up so a
+       *> SKU is checked against real merchandise instead of just
+       *> being non-blank.
+       01 ws-item-master-table.
+           05 ws-item-master-count                     pic 999
+               value 0.
+           05 ws-item-master-entries occurs 200 times
+               indexed by ws-item-idx.
+               10 ws-im-sku-code                        pic x(15).
+               10 ws-im-description                     pic x(20).
+               10 ws-im-department                       pic xx.
+               10 ws-im-category                        pic xx.
+
+       01 ws-found-item-idx                            pic 999
+           value 0.
+
+       01 sw-store-master-eof                          pic x
+           value 'n'.
+
+       *> Store master, loaded from store-master-file at start-up so
+       *> opening or renumbering a store is a data-record change on
+       *> this file, not a recompile of this program's fixed store
+       *> list - sized the same as SandLProcessing's and
+       *> dataSplitAndCountProgram's store-master table.
+       01 ws-store-master-table.
+           05 ws-store-master-count                    pic 99
+               value 0.
+           05 ws-store-master-entries occurs 50 times
+               indexed by ws-store-idx.
+               10 ws-sm-store-no                        pic xx.
+               10 ws-sm-store-name                      pic x(20).
+               10 ws-sm-province                        pic xx.
+               10 ws-sm-active-flag                     pic x.
+
+       01 ws-found-store-idx                           pic 99
+           value 0.
+
+       01 ws-iterator                                  pic 999
+           value 1.
+
+       01 sw-invoice-history-eof                       pic x
+           value 'n'.
+
+       *> Rolling history of invoice numbers processed by prior
+       *> runs, loaded at start-up so a duplicate from a register
+       *> resync is caught even when it was keyed on an earlier day.
+       01 ws-invoice-history-table.
+           05 ws-invoice-history-count                 pic 9(4)
+               value 0.
+           05 ws-invoice-history-entries occurs 2000 times
+               indexed by ws-invoice-hist-idx.
+               10 ws-hist-invoice-no                    pic x(9).
+
+       01 ws-found-hist-idx                            pic 9(4)
+           value 0.
+
+       *> Invoice numbers already seen in this run, so a
+       *> double-keyed invoice is caught within the same batch even
+       *> before it ever reaches the rolling history file above.
+       01 ws-seen-invoice-table.
+           05 ws-seen-invoice-count                    pic 9(4)
+               value 0.
+           05 ws-seen-invoice-entries occurs 2000 times
+               indexed by ws-seen-invoice-idx.
+               10 ws-seen-invoice-no                    pic x(9).
+
+       01 ws-found-seen-idx                            pic 9(4)
+           value 0.
+
+       01 ws-dup-iterator                               pic 9(4)
+           value 1.
+
+       *> Manager-review dollar thresholds - sales and returns are
+       *> flagged separately since a large refund is a different risk
+       *> than a large sale. Change these two values to retune the
+       *> threshold rather than anything in the logic below.
+       01 ws-review-thresholds.
+           05 ws-sales-review-threshold                 pic 9(5)v99
+               value 1000.00.
+           05 ws-returns-review-threshold                pic 9(5)v99
+               value 500.00.
+
+       01 ws-review-threshold                           pic 9(5)v99.
+
+       01 ws-manager-review-count                       pic 999
+           value 0.
            
        01 ws-error-occurred                            pic x
            value 'f'.
@@ -189,6 +435,15 @@
                10 ws-bad-invoice-no                    pic x(10).
                10 filler                               pic x(27)
                    value " - Invalid invoice number**".
+           05 ws-dup-invoice-error.
+               10 filler                               pic x(20)
+                   value spaces.
+               10 filler                               pic xx
+                   value "**".
+               10 ws-bad-dup-invoice-no                pic x(9).
+               10 filler                               pic x(29)
+                   value " - Duplicate invoice number**".
+           05 ws-bad-dup-invoice                       pic x.
            05 ws-sku-code-error.
                10 filler                               pic x(29)
                    value spaces.
@@ -197,7 +452,25 @@
                10 filler                               pic x(18)
                    value "Invalid sku code**".
            05 ws-bad-sku-code                          pic x.
-           
+           05 ws-reason-code-error.
+               10 filler                               pic x(20)
+                   value spaces.
+               10 filler                               pic xx
+                   value "**".
+               10 ws-bad-reason-code                   pic x.
+               10 filler                               pic x(31)
+                   value " - Invalid return reason code**".
+           05 ws-bad-reason                            pic x.
+           05 ws-cashier-id-error.
+               10 filler                               pic x(20)
+                   value spaces.
+               10 filler                               pic xx
+                   value "**".
+               10 ws-bad-cashier-id                    pic x(5).
+               10 filler                               pic x(23)
+                   value " - Invalid cashier ID**".
+           05 ws-bad-cashier                           pic x.
+
        01 ws-counters.
            05 ws-good-record-count                     pic 999
                value 0.
@@ -218,34 +491,188 @@
                value spaces.
            05 ws-bad-record-total                      pic zz9.
 
+       01 ws-review-totals-output.
+           05 filler                                   pic x(22)
+               value "Manager review total:".
+           05 filler                                   pic x(3)
+               value spaces.
+           05 ws-manager-review-total                   pic zz9.
+
        procedure division.
        
            *> open files
            open input input-file,
-               output valid-data-file, invalid-data-file, 
-                   error-log-file
-           
+               output valid-data-file, invalid-data-file,
+                   error-log-file, edits-control-file,
+                   manager-review-file
+
+           *> Load the store master table before any store numbers
+           *> are validated against it.
+           perform 055-load-store-master.
+
+           *> Load the item master table before any SKU codes are
+           *> validated against it.
+           perform 060-load-item-master.
+
+           *> Load the rolling invoice-number history before any
+           *> invoice numbers are checked for duplicates against it.
+           perform 065-load-invoice-history.
+
            *> Perform Print Heading
            perform 50-print-headings.
-           
+
            *> Perform Validation
            perform 100-validation.
-           
+
            *> Perform print
            perform 200-totals.
-                   
+
+           *> Append this run's invoice numbers onto the rolling
+           *> history file for the next run to check against.
+           perform 230-update-invoice-history.
+
            accept return-code.
            
            *> close files
-           close input-file, valid-data-file, invalid-data-file, 
-               error-log-file
+           close input-file, valid-data-file, invalid-data-file,
+               error-log-file, edits-control-file,
+               manager-review-file
 
            goback.
         
+       055-load-store-master.
+           open input store-master-file.
+
+           read store-master-file at end move "Y" to sw-store-master-eof.
+           perform until sw-store-master-eof = "Y"
+               if (ws-store-master-count < 50) then
+                   add 1 to ws-store-master-count
+                   move sm-store-no to
+                       ws-sm-store-no(ws-store-master-count)
+                   move sm-store-name to
+                       ws-sm-store-name(ws-store-master-count)
+                   move sm-province to
+                       ws-sm-province(ws-store-master-count)
+                   move sm-active-flag to
+                       ws-sm-active-flag(ws-store-master-count)
+               end-if
+
+               read store-master-file at end
+                   move "Y" to sw-store-master-eof
+           end-perform.
+
+           close store-master-file.
+
+       060-load-item-master.
+           open input item-master-file.
+
+           read item-master-file at end move "Y" to sw-item-master-eof.
+           perform until sw-item-master-eof = "Y"
+               if (ws-item-master-count < 200) then
+                   add 1 to ws-item-master-count
+                   move im-sku-code to
+                       ws-im-sku-code(ws-item-master-count)
+                   move im-description to
+                       ws-im-description(ws-item-master-count)
+                   move im-department to
+                       ws-im-department(ws-item-master-count)
+                   move im-category to
+                       ws-im-category(ws-item-master-count)
+               end-if
+
+               read item-master-file at end
+                   move "Y" to sw-item-master-eof
+           end-perform.
+
+           close item-master-file.
+
+       065-load-invoice-history.
+           open input invoice-history-file.
+
+           read invoice-history-file
+               at end move "Y" to sw-invoice-history-eof.
+           perform until sw-invoice-history-eof = "Y"
+               if (ws-invoice-history-count < 2000) then
+                   add 1 to ws-invoice-history-count
+                   move invoice-history-line to
+                       ws-hist-invoice-no(ws-invoice-history-count)
+               end-if
+
+               read invoice-history-file at end
+                   move "Y" to sw-invoice-history-eof
+           end-perform.
+
+           close invoice-history-file.
+
        50-print-headings.
            write prt-error-line from ws-headings1.
            write prt-error-line from ws-headings2.
-       
+           write review-data-line from review-headings1.
+           write review-data-line from review-headings2.
+
+       210-find-item-index.
+           move 0 to ws-found-item-idx.
+           move 1 to ws-iterator.
+           perform varying ws-iterator
+               from 1
+               by 1
+               until ws-iterator > ws-item-master-count
+               if (ws-im-sku-code(ws-iterator) = ipt-sku-code) then
+                   move ws-iterator to ws-found-item-idx
+               end-if
+           end-perform.
+
+       215-find-store-index.
+           move 0 to ws-found-store-idx.
+           move 1 to ws-iterator.
+           perform varying ws-iterator
+               from 1
+               by 1
+               until ws-iterator > ws-store-master-count
+               if (ws-sm-store-no(ws-iterator) = ipt-store-no) then
+                   move ws-iterator to ws-found-store-idx
+               end-if
+           end-perform.
+
+       220-check-duplicate-invoice.
+           move 0 to ws-found-hist-idx.
+           move 1 to ws-dup-iterator.
+           perform varying ws-dup-iterator
+               from 1
+               by 1
+               until ws-dup-iterator > ws-invoice-history-count
+               if (ws-hist-invoice-no(ws-dup-iterator) =
+                   ipt-invoice-no) then
+                   move ws-dup-iterator to ws-found-hist-idx
+               end-if
+           end-perform.
+
+           move 0 to ws-found-seen-idx.
+           move 1 to ws-dup-iterator.
+           perform varying ws-dup-iterator
+               from 1
+               by 1
+               until ws-dup-iterator > ws-seen-invoice-count
+               if (ws-seen-invoice-no(ws-dup-iterator) =
+                   ipt-invoice-no) then
+                   move ws-dup-iterator to ws-found-seen-idx
+               end-if
+           end-perform.
+
+           if (ws-found-hist-idx > 0) or (ws-found-seen-idx > 0) then
+               move ipt-invoice-no to ws-bad-dup-invoice-no
+               move 'x' to ws-bad-dup-invoice
+               move 't' to ws-error-occurred
+           end-if.
+
+           *> Remember this invoice number for the rest of this run,
+           *> whether or not it turned out to be a duplicate.
+           if (ws-seen-invoice-count < 2000) then
+               add 1 to ws-seen-invoice-count
+               move ipt-invoice-no to
+                   ws-seen-invoice-no(ws-seen-invoice-count)
+           end-if.
+
        100-validation.
        
            read input-file at end move "Y" to sw-eof.
@@ -264,14 +691,21 @@
                move spaces to ws-bad-type
                move spaces to ws-bad-invoice-no
                move spaces to ws-bad-sku-code
+               move spaces to ws-bad-reason
+               move spaces to ws-bad-cashier
+               move spaces to ws-bad-dup-invoice-no
+               move spaces to ws-bad-dup-invoice
                move 'f' to ws-error-occurred
                
                
                *> Validation
                
-               *> Validate transaction code
+               *> Validate transaction code - "X" is an exchange, a
+               *> return and its replacement sale netted into one
+               *> linked transaction instead of two separate records.
                if (ipt-transaction-code = "S" or ipt-transaction-code =
-                   "R" or ipt-transaction-code = "L") then
+                   "R" or ipt-transaction-code = "L" or
+                   ipt-transaction-code = "X") then
                    move ipt-transaction-code to prt-transaction-code
                else
                    move ipt-transaction-code to ws-bad-code
@@ -287,17 +721,20 @@
                end-if
                
                *> Validate Payment Type
-               if (ipt-payment-type = "CA" or ipt-payment-type or "CR"
-                   or ipt-payment-type = "DB") then
+               if (ipt-payment-type = "CA" or ipt-payment-type = "CR"
+                   or ipt-payment-type = "DB" or ipt-payment-type =
+                   "GC" or ipt-payment-type = "MW") then
                    move ipt-payment-type to prt-payment-type
                else
                    move ipt-payment-type to ws-bad-type
                    move 't' to ws-error-occurred
                end-if
                
-               *> Validate Store Number
-               if (ipt-store-no = "01" or ipt-store-no = "02" or 
-                   ipt-store-no = "03" or ipt-store-no = "07") then
+               *> Validate Store Number against the store master
+               *> instead of a fixed list, so opening or renumbering
+               *> a store is a data-record change, not a recompile.
+               perform 215-find-store-index
+               if (ws-found-store-idx > 0) then
                    move ipt-store-no to prt-store-no
                else
                    move ipt-store-no to ws-bad-store-no
@@ -312,15 +749,90 @@
                    move ipt-invoice-no to ws-bad-invoice-no
                    move 't' to ws-error-occurred
                end-if
-               
-               *> Validate SKU Code
-               if (ipt-sku-code not = spaces) then
+
+               *> Check the invoice number against this run and
+               *> against prior runs' rolling history, so a
+               *> double-keyed invoice from a register resync is
+               *> caught instead of sailing through as two valid
+               *> records. Layaway ("L") invoice numbers legitimately
+               *> recur across multiple payments against the same
+               *> layaway master record, so they are excluded from
+               *> this check.
+               if (ipt-transaction-code not = "L") then
+                   perform 220-check-duplicate-invoice
+               end-if
+
+               *> Validate SKU Code against the item master instead
+               *> of just checking it is non-blank.
+               perform 210-find-item-index
+               if (ws-found-item-idx > 0) then
                    move ipt-sku-code to prt-sku-code
                else
                    move 'x' to ws-bad-sku-code
                    move 't' to ws-error-occurred
                end-if
-               
+
+               *> Validate Return Reason Code - required and from
+               *> the reason domain on returns and exchanges (an
+               *> exchange has a return leg too), blank on everything
+               *> else
+               if (ipt-transaction-code = "R" or
+                   ipt-transaction-code = "X") then
+                   if (ipt-reason-valid) then
+                       move ipt-return-reason-code to
+                           prt-return-reason-code
+                   else
+                       move ipt-return-reason-code to
+                           ws-bad-reason-code
+                       move 'x' to ws-bad-reason
+                       move 't' to ws-error-occurred
+                   end-if
+               else
+                   if (ipt-return-reason-code not = space) then
+                       move ipt-return-reason-code to
+                           ws-bad-reason-code
+                       move 'x' to ws-bad-reason
+                       move 't' to ws-error-occurred
+                   else
+                       move ipt-return-reason-code to
+                           prt-return-reason-code
+                   end-if
+               end-if
+
+               *> Validate Cashier ID - required on every transaction
+               if (ipt-cashier-id not = spaces) then
+                   move ipt-cashier-id to prt-cashier-id
+               else
+                   move ipt-cashier-id to ws-bad-cashier-id
+                   move 'x' to ws-bad-cashier
+                   move 't' to ws-error-occurred
+               end-if
+
+               *> Flag transactions over the manager-review dollar
+               *> threshold - in addition to, not instead of, the
+               *> normal valid/invalid split above.
+               if (ipt-transaction-code = "R") then
+                   move ws-returns-review-threshold to
+                       ws-review-threshold
+               else
+                   move ws-sales-review-threshold to
+                       ws-review-threshold
+               end-if
+
+               if (ipt-transaction-amount > ws-review-threshold) then
+                   add 1 to ws-manager-review-count
+                   move ipt-transaction-code to prt-r-transaction-code
+                   move ipt-transaction-amount to
+                       prt-r-transaction-amount
+                   move ipt-payment-type to prt-r-payment-type
+                   move ipt-store-no to prt-r-store-no
+                   move ipt-invoice-no to prt-r-invoice-no
+                   move ipt-cashier-id to prt-r-cashier-id
+                   move ws-review-threshold to prt-r-threshold-amount
+                   move prt-review-line to review-data-line
+                   write review-data-line after advancing 1 line
+               end-if
+
                *> Move to ws variables for error log
                move ipt-transaction-code to ws-transaction-code
                move ipt-transaction-amount to ws-transaction-amount
@@ -328,13 +840,17 @@
                move ipt-store-no to ws-store-no
                move ipt-invoice-no to ws-invoice-no
                move ipt-sku-code to ws-sku-code
-               
+               move ipt-return-reason-code to ws-return-reason-code
+               move ipt-cashier-id to ws-cashier-id
+
                move ipt-transaction-code to prt-i-transaction-code
                move ipt-transaction-amount to prt-i-transaction-amount
                move ipt-payment-type to prt-i-payment-type
                move ipt-store-no to prt-i-store-no
                move ipt-invoice-no to prt-i-invoice-no
                move ipt-sku-code to prt-i-sku-code
+               move ipt-return-reason-code to prt-i-return-reason-code
+               move ipt-cashier-id to prt-i-cashier-id
                
                
                
@@ -375,13 +891,27 @@
                        move ws-invoice-no-error to prt-error-line
                        write prt-error-line
                    end-if
-                   
+
+                   if (ws-bad-dup-invoice = 'x') then
+                       move ws-dup-invoice-error to prt-error-line
+                       write prt-error-line
+                   end-if
+
                    if (ws-bad-sku-code = 'x') then
                        move ws-sku-code-error to prt-error-line
                        write prt-error-line
                    end-if
-                   
-   
+
+                   if (ws-bad-reason = 'x') then
+                       move ws-reason-code-error to prt-error-line
+                       write prt-error-line
+                   end-if
+
+                   if (ws-bad-cashier = 'x') then
+                       move ws-cashier-id-error to prt-error-line
+                       write prt-error-line
+                   end-if
+
                else
                    add 1 to ws-good-record-count
                    *> Move lines to output
@@ -396,7 +926,33 @@
            move ws-bad-record-count to ws-bad-record-total.
            move ws-good-record-count to ws-good-record-total.
            
-           write prt-error-line from ws-totals-output after advancing 2 
+           write prt-error-line from ws-totals-output after advancing 2
            lines.
 
+           move ws-manager-review-count to ws-manager-review-total.
+           write review-data-line from ws-review-totals-output
+               after advancing 2 lines.
+
+           *> Drop a control-total record so dataSplitAndCountProgram
+           *> can reconcile its grand total against the good records
+           *> this run actually wrote to valid-data-file.
+           move ws-good-record-count to ctl-good-record-count.
+           move ws-bad-record-count to ctl-bad-record-count.
+           write edits-control-record.
+
+       230-update-invoice-history.
+           open extend invoice-history-file.
+
+           move 1 to ws-dup-iterator.
+           perform varying ws-dup-iterator
+               from 1
+               by 1
+               until ws-dup-iterator > ws-seen-invoice-count
+               move ws-seen-invoice-no(ws-dup-iterator) to
+                   invoice-history-line
+               write invoice-history-line
+           end-perform.
+
+           close invoice-history-file.
+
        end program editsProgram.
\ No newline at end of file
