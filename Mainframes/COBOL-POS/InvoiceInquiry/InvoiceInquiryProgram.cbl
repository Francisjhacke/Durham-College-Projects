@@ -0,0 +1,489 @@
+       identification division.
+       program-id. InvoiceInquiryProgram.
+       author. Francis Hackenberger, Sam Chard.
+
+       environment division.
+       input-output section.
+       file-control.
+
+           *> Invoice numbers to look up, one per line, keyed in
+           *> ahead of running this program the same way
+           *> corrections.dat is prepared ahead of CorrectionsProgram
+           *> - this is a small batch request file, not a screen.
+           select inquiry-request-file assign to
+               '../../../data/invoice-inquiry.dat' organization is
+               line sequential.
+
+           select sales-file assign to
+               '../../../data/sales.dat' organization is line
+               sequential.
+
+           select layaway-file assign to
+               '../../../data/layaway.dat' organization is line
+               sequential.
+
+           select returns-file assign to
+               '../../../data/returns.dat' organization is line
+               sequential.
+
+           select exchange-file assign to
+               '../../../data/exchanges.dat' organization is line
+               sequential.
+
+           select inquiry-report-file assign to
+               '../../../data/invoice-inquiry-report.out'
+               organization is line sequential.
+
+       data division.
+       file section.
+
+       fd inquiry-request-file
+           data record is inq-request-record.
+
+       01 inq-request-record.
+           05 inq-req-invoice-no                        pic x(9).
+
+       *> sales.dat, layaway.dat and returns.dat are all written by
+       *> dataSplitAndCountProgram's 100-process-records off the same
+       *> prt-line layout, so all three are read here with that
+       *> identical field shape.
+       fd sales-file
+           data record is sales-data-line.
+
+       01 sales-data-line                               pic x(120).
+
+       01 sd-record.
+           05 sd-transaction-code                       pic x.
+           05 sd-transaction-amount                     pic 9(5)v99.
+           05 sd-payment-type                           pic xx.
+           05 sd-store-no                               pic xx.
+           05 sd-invoice-no                             pic x(9).
+           05 sd-sku-code                               pic x(15).
+           05 sd-return-reason-code                     pic x.
+           05 sd-cashier-id                             pic x(5).
+
+       fd layaway-file
+           data record is layaway-data-line.
+
+       01 layaway-data-line                             pic x(120).
+
+       01 ld-record.
+           05 ld-transaction-code                       pic x.
+           05 ld-transaction-amount                     pic 9(5)v99.
+           05 ld-payment-type                           pic xx.
+           05 ld-store-no                               pic xx.
+           05 ld-invoice-no                             pic x(9).
+           05 ld-sku-code                               pic x(15).
+           05 ld-return-reason-code                     pic x.
+           05 ld-cashier-id                             pic x(5).
+
+       fd returns-file
+           data record is returns-data-line.
+
+       01 returns-data-line                             pic x(120).
+
+       01 rd-record.
+           05 rd-transaction-code                       pic x.
+           05 rd-transaction-amount                     pic 9(5)v99.
+           05 rd-payment-type                           pic xx.
+           05 rd-store-no                               pic xx.
+           05 rd-invoice-no                             pic x(9).
+           05 rd-sku-code                               pic x(15).
+           05 rd-return-reason-code                     pic x.
+           05 rd-cashier-id                             pic x(5).
+
+       fd exchange-file
+           data record is exchange-data-line.
+
+       01 exchange-data-line                             pic x(120).
+
+       01 xd-record.
+           05 xd-transaction-code                       pic x.
+           05 xd-transaction-amount                     pic 9(5)v99.
+           05 xd-payment-type                           pic xx.
+           05 xd-store-no                               pic xx.
+           05 xd-invoice-no                             pic x(9).
+           05 xd-sku-code                               pic x(15).
+           05 xd-return-reason-code                     pic x.
+           05 xd-cashier-id                             pic x(5).
+
+       fd inquiry-report-file
+           data record is inquiry-data-line.
+
+       01 inquiry-data-line                             pic x(120).
+
+       01 inquiry-heading-line1.
+           05 filler                                    pic x(23)
+               value "INVOICE INQUIRY RESULTS".
+
+       01 inquiry-heading-line2.
+           05 filler                                    pic x(7)
+               value "INVOICE".
+           05 filler                                    pic x(3)
+               value spaces.
+           05 filler                                    pic x(8)
+               value "FOUND IN".
+           05 filler                                    pic x(3)
+               value spaces.
+           05 filler                                    pic x(9)
+               value "AMOUNT".
+           05 filler                                    pic x(3)
+               value spaces.
+           05 filler                                    pic x(5)
+               value "STORE".
+           05 filler                                    pic x(3)
+               value spaces.
+           05 filler                                    pic x(6)
+               value "TENDER".
+
+       01 inquiry-found-line.
+           05 inq-prt-invoice-no                        pic x(9).
+           05 filler                                    pic x(3)
+               value spaces.
+           05 inq-prt-found-in                           pic x(8).
+           05 filler                                    pic x(3)
+               value spaces.
+           05 inq-prt-amount                             pic
+               zz,zz9.99.
+           05 filler                                    pic x(3)
+               value spaces.
+           05 inq-prt-store-no                           pic xx.
+           05 filler                                    pic x(5)
+               value spaces.
+           05 inq-prt-tender                             pic xx.
+
+       01 inquiry-not-found-line.
+           05 inq-nf-prt-invoice-no                      pic x(9).
+           05 filler                                    pic x(3)
+               value spaces.
+           05 filler                                    pic x(68)
+               value "NOT FOUND on sales.dat, layaway.dat, returns.da
+      -    "t or exchanges.dat".
+
+       working-storage section.
+
+       01 sw-eof                                        pic x
+           value 'n'.
+
+       01 sw-sales-eof                                  pic x
+           value 'n'.
+
+       01 sw-layaway-eof                                pic x
+           value 'n'.
+
+       01 sw-returns-eof                                pic x
+           value 'n'.
+
+       01 sw-exchange-eof                                pic x
+           value 'n'.
+
+       *> Sized to a full day's transaction volume on each split
+       *> file, the same "size the table to the expected daily
+       *> volume" approach the rejected-invoice table in
+       *> CorrectionsProgram already takes.
+       01 ws-sales-table.
+           05 ws-sales-count                            pic 9(4)
+               value 0.
+           05 ws-sales-entries occurs 3000 times
+               indexed by ws-sales-idx.
+               10 ws-sd-invoice-no                       pic x(9).
+               10 ws-sd-store-no                         pic xx.
+               10 ws-sd-amount                           pic
+                   9(5)v99.
+               10 ws-sd-payment-type                     pic xx.
+
+       01 ws-layaway-table.
+           05 ws-layaway-count                          pic 9(4)
+               value 0.
+           05 ws-layaway-entries occurs 500 times
+               indexed by ws-layaway-idx.
+               10 ws-ld-invoice-no                       pic x(9).
+               10 ws-ld-store-no                         pic xx.
+               10 ws-ld-amount                           pic
+                   9(5)v99.
+               10 ws-ld-payment-type                     pic xx.
+
+       01 ws-returns-table.
+           05 ws-returns-count                          pic 9(4)
+               value 0.
+           05 ws-returns-entries occurs 2000 times
+               indexed by ws-returns-idx.
+               10 ws-rd-invoice-no                       pic x(9).
+               10 ws-rd-store-no                         pic xx.
+               10 ws-rd-amount                           pic
+                   9(5)v99.
+               10 ws-rd-payment-type                     pic xx.
+
+       01 ws-exchange-table.
+           05 ws-exchange-count                          pic 9(4)
+               value 0.
+           05 ws-exchange-entries occurs 1000 times
+               indexed by ws-exchange-idx.
+               10 ws-xd-invoice-no                       pic x(9).
+               10 ws-xd-store-no                         pic xx.
+               10 ws-xd-amount                           pic
+                   9(5)v99.
+               10 ws-xd-payment-type                     pic xx.
+
+       01 ws-found-sales-idx                            pic 9(4)
+           value 0.
+
+       01 ws-found-layaway-idx                          pic 9(4)
+           value 0.
+
+       01 ws-found-returns-idx                          pic 9(4)
+           value 0.
+
+       01 ws-found-exchange-idx                         pic 9(4)
+           value 0.
+
+       01 ws-iterator                                   pic 9(4)
+           value 1.
+
+       procedure division.
+
+           open input inquiry-request-file
+           open output inquiry-report-file
+
+           *> Load all four split files into tables up front, the
+           *> same way CorrectionsProgram loads invalid-data.out
+           *> before matching corrections against it, instead of
+           *> reopening and rescanning a file for every invoice
+           *> number requested.
+           perform 050-load-sales.
+           perform 060-load-layaway.
+           perform 065-load-returns.
+           perform 067-load-exchanges.
+
+           write inquiry-data-line from inquiry-heading-line1.
+           write inquiry-data-line from inquiry-heading-line2.
+
+           perform 100-process-inquiries.
+
+           accept return-code.
+
+           close inquiry-request-file, inquiry-report-file
+
+           goback.
+
+       050-load-sales.
+           open input sales-file.
+
+           read sales-file into sd-record
+               at end move "Y" to sw-sales-eof.
+           perform until sw-sales-eof = "Y"
+               if (ws-sales-count < 3000) then
+                   add 1 to ws-sales-count
+                   move sd-invoice-no to
+                       ws-sd-invoice-no(ws-sales-count)
+                   move sd-store-no to
+                       ws-sd-store-no(ws-sales-count)
+                   move sd-transaction-amount to
+                       ws-sd-amount(ws-sales-count)
+                   move sd-payment-type to
+                       ws-sd-payment-type(ws-sales-count)
+               end-if
+
+               read sales-file into sd-record
+                   at end move "Y" to sw-sales-eof
+           end-perform.
+
+           close sales-file.
+
+       060-load-layaway.
+           open input layaway-file.
+
+           read layaway-file into ld-record
+               at end move "Y" to sw-layaway-eof.
+           perform until sw-layaway-eof = "Y"
+               if (ws-layaway-count < 500) then
+                   add 1 to ws-layaway-count
+                   move ld-invoice-no to
+                       ws-ld-invoice-no(ws-layaway-count)
+                   move ld-store-no to
+                       ws-ld-store-no(ws-layaway-count)
+                   move ld-transaction-amount to
+                       ws-ld-amount(ws-layaway-count)
+                   move ld-payment-type to
+                       ws-ld-payment-type(ws-layaway-count)
+               end-if
+
+               read layaway-file into ld-record
+                   at end move "Y" to sw-layaway-eof
+           end-perform.
+
+           close layaway-file.
+
+       065-load-returns.
+           open input returns-file.
+
+           read returns-file into rd-record
+               at end move "Y" to sw-returns-eof.
+           perform until sw-returns-eof = "Y"
+               if (ws-returns-count < 2000) then
+                   add 1 to ws-returns-count
+                   move rd-invoice-no to
+                       ws-rd-invoice-no(ws-returns-count)
+                   move rd-store-no to
+                       ws-rd-store-no(ws-returns-count)
+                   move rd-transaction-amount to
+                       ws-rd-amount(ws-returns-count)
+                   move rd-payment-type to
+                       ws-rd-payment-type(ws-returns-count)
+               end-if
+
+               read returns-file into rd-record
+                   at end move "Y" to sw-returns-eof
+           end-perform.
+
+           close returns-file.
+
+       067-load-exchanges.
+           open input exchange-file.
+
+           read exchange-file into xd-record
+               at end move "Y" to sw-exchange-eof.
+           perform until sw-exchange-eof = "Y"
+               if (ws-exchange-count < 1000) then
+                   add 1 to ws-exchange-count
+                   move xd-invoice-no to
+                       ws-xd-invoice-no(ws-exchange-count)
+                   move xd-store-no to
+                       ws-xd-store-no(ws-exchange-count)
+                   move xd-transaction-amount to
+                       ws-xd-amount(ws-exchange-count)
+                   move xd-payment-type to
+                       ws-xd-payment-type(ws-exchange-count)
+               end-if
+
+               read exchange-file into xd-record
+                   at end move "Y" to sw-exchange-eof
+           end-perform.
+
+           close exchange-file.
+
+       100-process-inquiries.
+           read inquiry-request-file at end move "Y" to sw-eof.
+           perform until sw-eof = "Y"
+               perform 210-find-sales-index
+               perform 215-find-layaway-index
+               perform 220-find-returns-index
+               perform 225-find-exchange-index
+
+               if (ws-found-sales-idx > 0) then
+                   move inq-req-invoice-no to inq-prt-invoice-no
+                   move "SALES" to inq-prt-found-in
+                   move ws-sd-amount(ws-found-sales-idx) to
+                       inq-prt-amount
+                   move ws-sd-store-no(ws-found-sales-idx) to
+                       inq-prt-store-no
+                   move ws-sd-payment-type(ws-found-sales-idx) to
+                       inq-prt-tender
+                   write inquiry-data-line from inquiry-found-line
+               else
+                   if (ws-found-layaway-idx > 0) then
+                       move inq-req-invoice-no to inq-prt-invoice-no
+                       move "LAYAWAY" to inq-prt-found-in
+                       move ws-ld-amount(ws-found-layaway-idx) to
+                           inq-prt-amount
+                       move ws-ld-store-no(ws-found-layaway-idx) to
+                           inq-prt-store-no
+                       move ws-ld-payment-type(ws-found-layaway-idx)
+                           to inq-prt-tender
+                       write inquiry-data-line from inquiry-found-line
+                   else
+                       if (ws-found-returns-idx > 0) then
+                           move inq-req-invoice-no to
+                               inq-prt-invoice-no
+                           move "RETURNS" to inq-prt-found-in
+                           move ws-rd-amount(ws-found-returns-idx) to
+                               inq-prt-amount
+                           move ws-rd-store-no(ws-found-returns-idx)
+                               to inq-prt-store-no
+                           move
+                               ws-rd-payment-type(ws-found-returns-idx)
+                               to inq-prt-tender
+                           write inquiry-data-line from
+                               inquiry-found-line
+                       else
+                           if (ws-found-exchange-idx > 0) then
+                               move inq-req-invoice-no to
+                                   inq-prt-invoice-no
+                               move "EXCHANGE" to inq-prt-found-in
+                               move
+                                   ws-xd-amount(ws-found-exchange-idx)
+                                   to inq-prt-amount
+                               move
+                                   ws-xd-store-no(ws-found-exchange-idx)
+                                   to inq-prt-store-no
+                               move ws-xd-payment-type
+                                   (ws-found-exchange-idx)
+                                   to inq-prt-tender
+                               write inquiry-data-line from
+                                   inquiry-found-line
+                           else
+                               move inq-req-invoice-no to
+                                   inq-nf-prt-invoice-no
+                               write inquiry-data-line from
+                                   inquiry-not-found-line
+                           end-if
+                       end-if
+                   end-if
+               end-if
+
+               read inquiry-request-file at end move "Y" to sw-eof
+           end-perform.
+
+       210-find-sales-index.
+           move 0 to ws-found-sales-idx.
+           move 1 to ws-iterator.
+           perform varying ws-iterator
+               from 1
+               by 1
+               until ws-iterator > ws-sales-count
+               if (ws-sd-invoice-no(ws-iterator) =
+                   inq-req-invoice-no) then
+                   move ws-iterator to ws-found-sales-idx
+               end-if
+           end-perform.
+
+       215-find-layaway-index.
+           move 0 to ws-found-layaway-idx.
+           move 1 to ws-iterator.
+           perform varying ws-iterator
+               from 1
+               by 1
+               until ws-iterator > ws-layaway-count
+               if (ws-ld-invoice-no(ws-iterator) =
+                   inq-req-invoice-no) then
+                   move ws-iterator to ws-found-layaway-idx
+               end-if
+           end-perform.
+
+       220-find-returns-index.
+           move 0 to ws-found-returns-idx.
+           move 1 to ws-iterator.
+           perform varying ws-iterator
+               from 1
+               by 1
+               until ws-iterator > ws-returns-count
+               if (ws-rd-invoice-no(ws-iterator) =
+                   inq-req-invoice-no) then
+                   move ws-iterator to ws-found-returns-idx
+               end-if
+           end-perform.
+
+       225-find-exchange-index.
+           move 0 to ws-found-exchange-idx.
+           move 1 to ws-iterator.
+           perform varying ws-iterator
+               from 1
+               by 1
+               until ws-iterator > ws-exchange-count
+               if (ws-xd-invoice-no(ws-iterator) =
+                   inq-req-invoice-no) then
+                   move ws-iterator to ws-found-exchange-idx
+               end-if
+           end-perform.
+
+       end program InvoiceInquiryProgram.
