@@ -1,393 +1,1562 @@
-       identification division.
-       program-id. SandLProcessingProgram
-       author. Francis Hackenberger, Sam chard.
-
-       environment division.
-       input-output section.
-       file-control.
-
-           select input-file assign to '../../../data/sales.dat'
-               organization is line sequential.
-               
-           select report-file assign to 
-               '../../../data/sales-report.dat' organization is line
-               sequential.
-
-       data division.
-       file section.
-       
-       fd input-file 
-           data record is ipt-record.
-           
-       01 ipt-record.
-           05 ipt-transaction-code                      pic x.
-           05 ipt-transaction-amount                    pic 9(5)v99.
-           05 ipt-payment-type                          pic xx.
-           05 ipt-store-no                              pic xx.
-           05 ipt-invoice-no                            pic x(9).
-           05 ipt-sku-code                              pic x(15).
-           
-       fd report-file
-           data record is sales-data-line.
-           
-       01 sales-data-line                               pic x(120).
-       
-       01 prt-line.
-           05 filler                                    pic x(3)
-               value spaces.
-           05 prt-transaction-code                      pic x.
-           05 filler                                    pic x(8)
-               value spaces.
-           05 prt-transaction-amount                    pic z(5)9.99.
-           05 filler                                    pic x(8)
-               value spaces.
-           05 prt-payment-type                          pic xx.
-           05 filler                                    pic x(8)
-               value spaces.
-           05 prt-store-no                              pic xx.
-           05 filler                                    pic x(5)
-               value spaces.
-           05 prt-invoice-no                            pic x(9).
-           05 filler                                    pic x(3)
-               value spaces.
-           05 prt-sku-code                              pic x(15).
-           05 filler                                    pic x(2)
-               value spaces.
-           05 prt-taxes                                 pic z(4)9.99.
-
-       working-storage section.
-       01 sw-eof                                        pic x 
-           value 'n'.
-          
-       01 report-heading-line.
-           05 filler                                    pic x(30)
-               value spaces.
-           05 filler                                    pic x(10)
-               value "S&L REPORT".
-       
-       01 headings-line1.
-           05 filler                                    pic x(11)
-               value "TRANSACTION".
-           05 filler                                    pic x(2)
-               value spaces.
-           05 filler                                    pic x(11)
-               value "TRANSACTION".   
-           05 filler                                    pic x(3)
-               value spaces.
-           05 filler                                    pic x(7)
-               value "PAYMENT".
-           05 filler                                    pic x(3)
-               value spaces.
-           05 filler                                    pic x(5)
-               value "STORE".
-           05 filler                                    pic x(4)
-               value spaces.
-           05 filler                                    pic x(7)
-               value "INVOICE".
-           05 filler                                    pic x(8)
-               value spaces.
-           05 filler                                    pic x(8)
-               value "SKU CODE".
-           05 filler                                    pic x(10)
-               value spaces.
-           05 filler                                    pic x(3)
-               value "TAX".
-               
-       01 headings-line2.
-           05 filler                                    pic x(2)
-               value spaces.
-           05 filler                                    pic x(4)
-               value "CODE".
-           05 filler                                    pic x(9)
-               value spaces.
-           05 filler                                    pic x(6)
-               value "AMOUNT".  
-           05 filler                                    pic x(7)
-               value spaces.
-           05 filler                                    pic x(4)
-               value "TYPE".
-           05 filler                                    pic x(5)
-               value spaces.
-           05 filler                                    pic x(6)
-               value "NUMBER".
-           05 filler                                    pic x(4)
-               value spaces.
-           05 filler                                    pic x(6)
-               value "NUMBER".
-           05 filler                                    pic x(6)
-               value spaces.
-       
-       01 ws-constants.
-           05 ws-tax-rate                               pic v999
-               value 0.13.
-       
-       01 ws-transaction-amount                         pic 9(6)v99.
-       01 ws-tax-owing                                  pic 9(6)v99.
-           
-       01 ws-counts-and-totals.
-           05 ws-sales-records-count                   pic 9999
-               value 0.
-           05 ws-layaways-records-count                pic 9999
-               value 0.
-           05 ws-ca-count                              pic 9999
-               value 0.
-           05 ws-cr-count                              pic 9999
-               value 0.
-           05 ws-db-count                              pic 9999
-               value 0.
-           05 ws-ca-pct                                pic 999v9.
-           05 ws-cr-pct                                pic 999v9.
-           05 ws-db-pct                                pic 999v9.
-           05 ws-sales-total-amount                    pic 9(6)v99.
-           05 ws-layaways-total-amount                 pic 9(6)v99.
-           05 ws-total-tax-owing                       pic 9(6)v99.
-           05 ws-stores-amounts.
-               10 ws-store-amount                      pic 9(6)v99
-                   occurs 4 times value 0.
-           05 ws-stores-numbers.
-               10 ws-store-number                      pic xx
-                   occurs 4 times.
-           05 ws-iterator                              pic 9
-               value 1.
-           05 ws-highest-store-amount                  pic 9(6)v99
-               value 0.
-           05 ws-page-count                            pic 99
-               value 1.
-           05 ws-line-count                            pic 99
-               value 0.
-           05 ws-lines-per-page                        pic 99
-               value 20.
-       
-       01 prt-page-number-line.
-           05 filler                                   pic x(6)
-               value "Page #".
-           05 prt-page-count                           pic zz9
-               value 1.
-       01 totals-line1.
-           05 filler                                   pic x(20)
-               value "Total Sales Records:".
-           05 filler                                   pic x(5)
-               value spaces.
-           05 prt-total-sales-count                    pic z(4).
-           05 filler                                   pic x(3)
-               value spaces.
-           05 filler                                   pic x(13)
-               value "Total Amount:".
-           05 filler                                   pic x(2)
-               value spaces.
-           05 prt-total-sales-amount                   pic zzz,zz9.99.
-           
-       01 totals-line2.
-           05 filler                                   pic x(23)
-               value "Total Layaways Records:".
-           05 filler                                   pic x(2)
-               value spaces.
-           05 prt-total-layaways-count                 pic z(4).
-           05 filler                                   pic x(3)
-               value spaces.
-           05 filler                                   pic x(13)
-               value "Total Amount:".
-           05 filler                                   pic x(2)
-               value spaces.
-           05 prt-total-layaways-amount                pic zzz,zz9.99.
-           
-       01 totals-line3.
-           05 filler                                   pic x(16)
-               value "Total Tax Owing:".
-           05 filler                                   pic x(9)
-               value spaces.
-           05 prt-total-tax-owing                      pic zzz,zz9.99.
-           
-       01 totals-line4.
-           05 filler                                   pic x(25)
-               value "Payment Type Percentages:".
-           05 filler                                   pic x(3)
-               value spaces.
-           05 filler                                   pic x(3)
-               value "CA:".
-           05 filler                                   pic x(2)
-               value spaces.
-           05 prt-ca-pct                               pic zz9.9.
-           05 filler                                   pic x(3)
-               value spaces.
-           05 filler                                   pic x(3)
-               value "CR:".
-           05 filler                                   pic x(2)
-               value spaces.
-           05 prt-cr-pct                               pic zz9.9.
-           05 filler                                   pic x(3)
-               value spaces.
-           05 filler                                   pic x(3)
-               value "DB:".
-           05 filler                                   pic x(2)
-               value spaces.
-           05 prt-db-pct                               pic zz9.9.
-           
-       01 totals-line5.
-           05 filler                                   pic x(42)
-               value "Store with highest S&L transaction amount:".
-           05 filler                                   pic xxx
-               value spaces.
-           05 prt-highest-amount-store                 pic xx.
-           05 filler                                   pic x(3)
-               value spaces.
-           05 filler                                   pic x(7)
-               value "Amount:".
-           05 filler                                   pic xx
-               value spaces.
-           05 prt-highest-store-amount                 pic zzz,zz9.99.
-
-       procedure division.
-
-           *> Open files
-           open input input-file,
-               output report-file,
-           
-           write prt-line from report-heading-line.
-           *> Perform Print Heading
-           perform 50-print-headings.
-           
-           *> Perform Validation
-           perform 100-process-lines.
-           
-           *> Perform print
-           perform 200-totals.
-           
-           accept return-code.
-           
-           *> close files
-           close input-file, report-file
-           
-           goback.
-           
-
-       50-print-headings.
-           write prt-line from prt-page-number-line after 
-               advancing page.
-           write prt-line from headings-line1 after advancing 2 lines.
-           write prt-line from headings-line2.
-       
-       100-process-lines.
-       
-           read input-file at end move "Y" to sw-eof.
-           perform until sw-eof = "Y"
-           
-           if ws-line-count = ws-lines-per-page
-                   add 1 to ws-page-count
-                   move ws-page-count to prt-page-count
-                   perform 50-print-headings
-                   move 0 to ws-line-count
-           end-if
-               
-           add 1 to ws-line-count
-           
-           move spaces to prt-line
-           move ipt-transaction-amount to ws-transaction-amount
-           
-           compute ws-tax-owing rounded =
-                   (ws-transaction-amount * ws-tax-rate)
-           
-           move ipt-transaction-code to prt-transaction-code
-           move ipt-transaction-amount to prt-transaction-amount
-           move ipt-payment-type to prt-payment-type
-           move ipt-store-no to prt-store-no
-           move ipt-invoice-no to prt-invoice-no
-           move ipt-sku-code to prt-sku-code
-           move ws-tax-owing to prt-taxes
-           
-           *> Counts & Totals
-           evaluate ipt-transaction-code
-               when "S"
-                   add 1 to ws-sales-records-count
-                   add ws-transaction-amount to ws-sales-total-amount
-               when "L"
-                   add 1 to ws-layaways-records-count
-                   add ws-transaction-amount to ws-layaways-total-amount
-           end-evaluate
-           
-           evaluate ipt-payment-type
-               when "CA"
-                   add 1 to ws-ca-count
-               when "CR"
-                   add 1 to ws-cr-count
-               when "DB"
-                   add 1 to ws-db-count
-           end-evaluate
-           
-           evaluate ipt-store-no
-           when "01"
-               add ipt-transaction-amount to ws-store-amount(1)
-           when "02"
-               add ipt-transaction-amount to ws-store-amount(2)
-           when "03"
-               add ipt-transaction-amount to ws-store-amount(3)
-           when "07"
-               add ipt-transaction-amount to ws-store-amount(4)
-           end-evaluate
-           
-           add ws-tax-owing to ws-total-tax-owing
-    
-           write prt-line from sales-data-line after advancing 1 line
-           
-           read input-file at end move "Y" to sw-eof
-           end-perform.
-       
-       200-totals.
-           
-           move "01" to ws-store-number(1).
-           move "02" to ws-store-number(2).
-           move "03" to ws-store-number(3).
-           move "07" to ws-store-number(4).
-           
-           *> % of transactions in payment type categories
-           compute ws-ca-pct rounded =
-               ((ws-sales-records-count + ws-layaways-records-count)
-               /ws-ca-count) * 10.
-           
-           compute ws-cr-pct rounded =
-               ((ws-sales-records-count + ws-layaways-records-count)
-               /ws-cr-count) * 10.
-           
-           compute ws-db-pct rounded =
-               ((ws-sales-records-count + ws-layaways-records-count)
-               /ws-db-count) * 10.
-               
-           *> Determine store with the highest S&L amount
-           move 1 to ws-iterator.
-           perform varying ws-iterator
-               from 1
-               by 1
-               until ws-iterator > 4
-               if (ws-store-amount(ws-iterator) > 
-                   ws-highest-store-amount) then
-                   move ws-store-amount(ws-iterator)
-                       to ws-highest-store-amount
-               end-if
-               if (ws-highest-store-amount = 
-                   ws-store-amount(ws-iterator)) then
-                   move ws-store-number(ws-iterator) to 
-                       prt-highest-amount-store
-               end-if
-           end-perform.
-          
-           move ws-highest-store-amount to prt-highest-store-amount.
-               
-           move ws-ca-pct to prt-ca-pct.
-           move ws-cr-pct to prt-cr-pct.
-           move ws-db-pct to prt-db-pct.
-               
-           move ws-sales-records-count to prt-total-sales-count.
-           move ws-sales-total-amount to prt-total-sales-amount.
-           move ws-layaways-records-count to prt-total-layaways-count.
-           move ws-layaways-total-amount to prt-total-layaways-amount.
-           move ws-total-tax-owing to prt-total-tax-owing.
-           
-           write prt-line from totals-line1 after advancing 2 lines.
-           write prt-line from totals-line2.
-           write prt-line from totals-line3.
-           write prt-line from totals-line4.
-           write prt-line from totals-line5.
-       
-       end program SandLProcessingProgram.
-       
-       
\ No newline at end of file
+       identification division.
+       program-id. SandLProcessingProgram.
+       author. Francis Hackenberger, Sam chard.
+
+       environment division.
+       input-output section.
+       file-control.
+
+           select input-file assign to '../../../data/sales.dat'
+               organization is line sequential.
+
+           select store-master-file assign to
+               '../../../data/store-master.dat' organization is line
+               sequential.
+
+           select tax-rate-file assign to
+               '../../../data/tax-rate.dat' organization is line
+               sequential.
+
+           select report-file assign to
+               '../../../data/sales-report.dat' organization is line
+               sequential.
+
+           select csv-report-file assign to
+               '../../../data/sales-report.csv' organization is line
+               sequential.
+
+           *> Retained history of every run's totals, appended to
+           *> rather than overwritten, so a later run can compare
+           *> today against any prior day.
+           select sales-history-file assign to
+               '../../../data/sales-history.dat' organization is
+               line sequential.
+
+           *> Month-to-date totals, carried forward from run to run
+           *> and reset only when the saved month no longer matches
+           *> today's.
+           select month-to-date-file assign to
+               '../../../data/sales-mtd.dat' organization is line
+               sequential.
+
+           select item-master-file assign to
+               '../../../data/item-master.dat' organization is line
+               sequential.
+
+           *> Per-store S&L totals, one line appended per store per
+           *> run, so later runs can trend a store against its own
+           *> history instead of only comparing stores against each
+           *> other within a single run.
+           select store-trend-file assign to
+               '../../../data/store-trend.dat' organization is line
+               sequential.
+
+           select store-trend-report-file assign to
+               '../../../data/store-trend-report.dat' organization is
+               line sequential.
+
+           *> Carried-forward position in sales.dat - a single record
+           *> rewritten periodically as 100-process-lines runs, reset
+           *> to zero once a run finishes cleanly, so a restart after
+           *> an abend can skip the records this job already posted
+           *> instead of rereading sales.dat from record one.
+           select checkpoint-file assign to
+               '../../../data/sandl-checkpoint.dat' organization is
+               line sequential.
+
+       data division.
+       file section.
+
+       fd input-file
+           data record is ipt-record.
+
+       01 ipt-record.
+           05 ipt-transaction-code                      pic x.
+           05 ipt-transaction-amount                    pic 9(5)v99.
+           05 ipt-payment-type                          pic xx.
+           05 ipt-store-no                              pic xx.
+           05 ipt-invoice-no                            pic x(9).
+           05 ipt-sku-code                              pic x(15).
+           05 ipt-return-reason-code                    pic x.
+           05 ipt-cashier-id                            pic x(5).
+
+       fd store-master-file
+           data record is store-master-record.
+
+       01 store-master-record.
+           05 sm-store-no                               pic xx.
+           05 sm-store-name                             pic x(20).
+           05 sm-province                               pic xx.
+           05 sm-active-flag                            pic x.
+
+       fd tax-rate-file
+           data record is tax-rate-record.
+
+       01 tax-rate-record.
+           05 tr-store-no                               pic xx.
+           05 tr-province                                pic xx.
+           05 tr-tax-rate                                pic v9999.
+
+       fd report-file
+           data record is sales-data-line.
+
+       01 sales-data-line                               pic x(120).
+
+       01 prt-line.
+           05 filler                                    pic x(3)
+               value spaces.
+           05 prt-transaction-code                      pic x.
+           05 filler                                    pic x(8)
+               value spaces.
+           05 prt-transaction-amount                    pic z(5)9.99.
+           05 filler                                    pic x(8)
+               value spaces.
+           05 prt-payment-type                          pic xx.
+           05 filler                                    pic x(8)
+               value spaces.
+           05 prt-store-no                              pic xx.
+           05 filler                                    pic x(5)
+               value spaces.
+           05 prt-invoice-no                            pic x(9).
+           05 filler                                    pic x(3)
+               value spaces.
+           05 prt-sku-code                              pic x(15).
+           05 filler                                    pic x(2)
+               value spaces.
+           05 prt-taxes                                 pic z(4)9.99.
+
+       fd csv-report-file
+           data record is csv-data-line.
+
+       01 csv-data-line                                  pic x(120).
+
+       *> One comma-delimited field list per detail line, for store
+       *> managers who want this report in a spreadsheet instead of
+       *> off the printer.
+       01 csv-detail-line.
+           05 csv-transaction-code                       pic x.
+           05 filler                                     pic x
+               value ",".
+           05 csv-transaction-amount                     pic z(5)9.99.
+           05 filler                                     pic x
+               value ",".
+           05 csv-payment-type                           pic xx.
+           05 filler                                     pic x
+               value ",".
+           05 csv-store-no                               pic xx.
+           05 filler                                     pic x
+               value ",".
+           05 csv-invoice-no                             pic x(9).
+           05 filler                                     pic x
+               value ",".
+           05 csv-sku-code                               pic x(15).
+           05 filler                                     pic x
+               value ",".
+           05 csv-taxes                                  pic z(4)9.99.
+
+       01 csv-heading-line                                pic x(120)
+           value
+           "TRANSACTION CODE,TRANSACTION AMOUNT,PAYMENT TYPE,STORE NUM
+      -    "BER,INVOICE NUMBER,SKU CODE,TAX".
+
+       fd sales-history-file
+           data record is history-data-line.
+
+       01 history-data-line                               pic x(120).
+
+       *> One line appended per run - not a print record, so it is
+       *> laid out here rather than kept with the other print lines.
+       01 history-detail-line.
+           05 hist-run-date                               pic 9(8).
+           05 filler                                      pic x
+               value spaces.
+           05 hist-sales-count                             pic z(3)9.
+           05 filler                                      pic x
+               value spaces.
+           05 hist-sales-amount                            pic
+               zzz,zz9.99.
+           05 filler                                      pic x
+               value spaces.
+           05 hist-layaways-count                          pic z(3)9.
+           05 filler                                      pic x
+               value spaces.
+           05 hist-layaways-amount                         pic
+               zzz,zz9.99.
+           05 filler                                      pic x
+               value spaces.
+           05 hist-tax-owing                               pic
+               zzz,zz9.99.
+
+       fd month-to-date-file
+           data record is mtd-record.
+
+       *> Carried-forward month-to-date totals, one record, rewritten
+       *> each run the same way editsProgram's control file is.
+       01 mtd-record.
+           05 mtd-year-month                              pic 9(6).
+           05 mtd-sales-count                              pic 9(6).
+           05 mtd-sales-amount                             pic
+               9(7)v99.
+           05 mtd-layaways-count                           pic 9(6).
+           05 mtd-layaways-amount                          pic
+               9(7)v99.
+           05 mtd-tax-owing                                pic
+               9(7)v99.
+
+       fd item-master-file
+           data record is item-master-record.
+
+       01 item-master-record.
+           05 im-sku-code                               pic x(15).
+           05 im-description                            pic x(20).
+           05 im-department                             pic xx.
+           05 im-category                               pic xx.
+
+       fd checkpoint-file
+           data record is checkpoint-record.
+
+       *> Carries the running totals and pagination position alongside
+       *> the restart position, so a run resumed after an abend picks
+       *> its accumulators and report page breaks back up where the
+       *> abended run left them instead of starting every total and
+       *> every page count back at zero.
+       01 checkpoint-record.
+           05 ckpt-records-processed                    pic 9(6).
+           05 ckpt-page-count                           pic 99.
+           05 ckpt-line-count                           pic 99.
+           05 ckpt-counts-and-totals.
+               10 ckpt-sales-records-count              pic 9999.
+               10 ckpt-layaways-records-count           pic 9999.
+               10 ckpt-ca-count                         pic 9999.
+               10 ckpt-cr-count                         pic 9999.
+               10 ckpt-db-count                         pic 9999.
+               10 ckpt-gc-count                         pic 9999.
+               10 ckpt-mw-count                         pic 9999.
+               10 ckpt-sales-total-amount               pic 9(6)v99.
+               10 ckpt-layaways-total-amount            pic 9(6)v99.
+               10 ckpt-total-tax-owing                  pic 9(6)v99.
+           05 ckpt-store-count                          pic 99.
+           05 ckpt-store-amounts occurs 50 times.
+               10 ckpt-store-amount                     pic 9(6)v99.
+           05 ckpt-dept-cat-count                       pic 99.
+           05 ckpt-dept-cat-entries occurs 50 times.
+               10 ckpt-dc-department                    pic xx.
+               10 ckpt-dc-category                      pic xx.
+               10 ckpt-dc-amount                        pic 9(6)v99.
+
+       fd store-trend-file
+           data record is trend-data-line.
+
+       01 trend-data-line                               pic x(120).
+
+       *> One line appended per store per run - not a print record,
+       *> so it is laid out here rather than kept with the other
+       *> print lines.
+       01 trend-detail-line.
+           05 trend-run-date                             pic 9(8).
+           05 filler                                     pic x
+               value spaces.
+           05 trend-store-no                             pic xx.
+           05 filler                                     pic x
+               value spaces.
+           05 trend-sl-amount                            pic
+               zzz,zz9.99.
+
+       fd store-trend-report-file
+           data record is prt-trend-line.
+
+       01 prt-trend-line                                pic x(120).
+
+       working-storage section.
+       01 sw-eof                                        pic x
+           value 'n'.
+
+       01 sw-store-eof                                  pic x
+           value 'n'.
+
+       01 sw-tax-rate-eof                               pic x
+           value 'n'.
+
+       01 sw-mtd-missing                                pic x
+           value 'n'.
+
+       01 sw-item-master-eof                            pic x
+           value 'n'.
+
+       01 ws-run-date                                   pic 9(8).
+       01 ws-run-year-month                             pic 9(6).
+
+       *> Checkpoint/restart position within sales.dat.
+       01 ws-checkpoint-interval                         pic 9(4)
+           value 100.
+       01 ws-skip-count                                  pic 9(6)
+           value 0.
+       01 ws-skip-counter                                pic 9(6)
+           value 0.
+       01 ws-records-processed                           pic 9(6)
+           value 0.
+       01 ws-since-checkpoint                            pic 9(4)
+           value 0.
+       01 ws-ckpt-iterator                               pic 99
+           value 1.
+
+       01 sw-trend-eof                                   pic x
+           value 'n'.
+
+       *> Up to the last 60 runs' S&L amount per store, loaded from
+       *> store-trend-file before today's figures are appended to it,
+       *> so today can be compared against its own immediate prior
+       *> run and a rolling 7/30-run average. 60 slots covers roughly
+       *> two months of daily runs, the same "size this for the
+       *> expected volume" approach the other OCCURS tables in this
+       *> system already take.
+       01 ws-trend-history-table.
+           05 ws-th-store-count                          pic 99
+               value 0.
+           05 ws-th-stores occurs 50 times
+               indexed by ws-th-idx.
+               10 ws-th-store-no                          pic xx.
+               10 ws-th-entry-count                       pic 99
+                   value 0.
+               10 ws-th-entries occurs 60 times
+                   indexed by ws-th-entry-idx.
+                   15 ws-th-run-date                      pic 9(8).
+                   15 ws-th-amount                        pic
+                       9(6)v99.
+
+       01 ws-found-trend-idx                             pic 99
+           value 0.
+
+       01 ws-shift-idx                                   pic 99
+           value 0.
+
+       *> Second loop counter for the trend table's inner (per-store
+       *> entry) loops, since ws-iterator is already in use walking
+       *> the outer (per-store) loop at the same time.
+       01 ws-inner-iterator                               pic 99
+           value 0.
+
+       01 ws-trend-entry-count-used                       pic 99
+           value 0.
+
+       01 ws-trend-sum-amount                             pic
+           9(8)v99 value 0.
+
+       01 ws-trend-change-amount                          pic
+           s9(6)v99 value 0.
+
+       *> Month-to-date totals, loaded from month-to-date-file at
+       *> start-up and carried forward into this run's totals.
+       01 ws-mtd-totals.
+           05 ws-mtd-sales-count                         pic 9(6)
+               value 0.
+           05 ws-mtd-sales-amount                        pic
+               9(7)v99 value 0.
+           05 ws-mtd-layaways-count                      pic 9(6)
+               value 0.
+           05 ws-mtd-layaways-amount                     pic
+               9(7)v99 value 0.
+           05 ws-mtd-tax-owing                           pic
+               9(7)v99 value 0.
+
+       01 report-heading-line.
+           05 filler                                    pic x(30)
+               value spaces.
+           05 filler                                    pic x(10)
+               value "S&L REPORT".
+
+       01 headings-line1.
+           05 filler                                    pic x(11)
+               value "TRANSACTION".
+           05 filler                                    pic x(2)
+               value spaces.
+           05 filler                                    pic x(11)
+               value "TRANSACTION".
+           05 filler                                    pic x(3)
+               value spaces.
+           05 filler                                    pic x(7)
+               value "PAYMENT".
+           05 filler                                    pic x(3)
+               value spaces.
+           05 filler                                    pic x(5)
+               value "STORE".
+           05 filler                                    pic x(4)
+               value spaces.
+           05 filler                                    pic x(7)
+               value "INVOICE".
+           05 filler                                    pic x(8)
+               value spaces.
+           05 filler                                    pic x(8)
+               value "SKU CODE".
+           05 filler                                    pic x(10)
+               value spaces.
+           05 filler                                    pic x(3)
+               value "TAX".
+
+       01 headings-line2.
+           05 filler                                    pic x(2)
+               value spaces.
+           05 filler                                    pic x(4)
+               value "CODE".
+           05 filler                                    pic x(9)
+               value spaces.
+           05 filler                                    pic x(6)
+               value "AMOUNT".
+           05 filler                                    pic x(7)
+               value spaces.
+           05 filler                                    pic x(4)
+               value "TYPE".
+           05 filler                                    pic x(5)
+               value spaces.
+           05 filler                                    pic x(6)
+               value "NUMBER".
+           05 filler                                    pic x(4)
+               value spaces.
+           05 filler                                    pic x(6)
+               value "NUMBER".
+           05 filler                                    pic x(6)
+               value spaces.
+
+       01 ws-constants.
+           05 ws-default-tax-rate                       pic v9999
+               value 0.1300.
+
+       *> Tax rates by store, loaded from tax-rate-file at start-up so
+       *> stores outside Ontario charge their own local rate instead
+       *> of one flat constant.
+       01 ws-tax-rate-table.
+           05 ws-tax-rate-count                         pic 99
+               value 0.
+           05 ws-tax-rate-entries occurs 50 times
+               indexed by ws-tax-rate-idx.
+               10 ws-tr-store-no                        pic xx.
+               10 ws-tr-province                         pic xx.
+               10 ws-tr-tax-rate                         pic v9999.
+
+       01 ws-transaction-amount                         pic 9(6)v99.
+       01 ws-tax-owing                                  pic 9(6)v99.
+       01 ws-tax-rate                                   pic v9999.
+
+       *> Store master table, loaded from store-master-file at
+       *> start-up so new stores are a data change, not a recompile.
+       01 ws-store-master-table.
+           05 ws-store-master-count                     pic 99
+               value 0.
+           05 ws-store-master-entries occurs 50 times
+               indexed by ws-store-idx.
+               10 ws-sm-store-no                        pic xx.
+               10 ws-sm-store-name                      pic x(20).
+               10 ws-sm-province                        pic xx.
+               10 ws-sm-active-flag                     pic x.
+               10 ws-store-amount                       pic 9(6)v99
+                   value 0.
+
+       01 ws-found-store-idx                            pic 99
+           value 0.
+
+       *> Item master, loaded from item-master-file at start-up so
+       *> sales/layaway amounts can be broken out by department and
+       *> category on the totals section. Sized to 200, matching
+       *> editsProgram's and CorrectionsProgram's item-master table,
+       *> since all three load the same item-master.dat.
+       01 ws-item-master-table.
+           05 ws-item-master-count                      pic 999
+               value 0.
+           05 ws-item-master-entries occurs 200 times
+               indexed by ws-item-idx.
+               10 ws-im-sku-code                         pic x(15).
+               10 ws-im-description                      pic x(20).
+               10 ws-im-department                        pic xx.
+               10 ws-im-category                         pic xx.
+
+       01 ws-found-item-idx                             pic 999
+           value 0.
+
+       *> Department/category subtotals, built up the first time each
+       *> combination is seen in the run - there is no predetermined
+       *> full list of combinations, the same approach as the
+       *> per-cashier table in dataSplitAndCountProgram.
+       01 ws-dept-category-table.
+           05 ws-dept-cat-count                          pic 99
+               value 0.
+           05 ws-dept-cat-entries occurs 50 times
+               indexed by ws-dept-cat-idx.
+               10 ws-dc-department                        pic xx.
+               10 ws-dc-category                         pic xx.
+               10 ws-dc-amount                           pic 9(6)v99
+                   value 0.
+
+       01 ws-found-dept-cat-idx                         pic 99
+           value 0.
+
+       01 ws-counts-and-totals.
+           05 ws-sales-records-count                   pic 9999
+               value 0.
+           05 ws-layaways-records-count                pic 9999
+               value 0.
+           05 ws-ca-count                              pic 9999
+               value 0.
+           05 ws-cr-count                              pic 9999
+               value 0.
+           05 ws-db-count                              pic 9999
+               value 0.
+           05 ws-gc-count                              pic 9999
+               value 0.
+           05 ws-mw-count                              pic 9999
+               value 0.
+           05 ws-ca-pct                                pic 999v9.
+           05 ws-cr-pct                                pic 999v9.
+           05 ws-db-pct                                pic 999v9.
+           05 ws-gc-pct                                pic 999v9.
+           05 ws-mw-pct                                pic 999v9.
+           05 ws-sales-total-amount                    pic 9(6)v99.
+           05 ws-layaways-total-amount                 pic 9(6)v99.
+           05 ws-total-tax-owing                       pic 9(6)v99.
+           05 ws-iterator                              pic 999
+               value 1.
+           05 ws-highest-store-amount                  pic 9(6)v99
+               value 0.
+           05 ws-page-count                            pic 99
+               value 1.
+           05 ws-line-count                            pic 99
+               value 0.
+           05 ws-lines-per-page                        pic 99
+               value 20.
+
+       01 prt-page-number-line.
+           05 filler                                   pic x(6)
+               value "Page #".
+           05 prt-page-count                           pic zz9
+               value 1.
+       01 totals-line1.
+           05 filler                                   pic x(20)
+               value "Total Sales Records:".
+           05 filler                                   pic x(5)
+               value spaces.
+           05 prt-total-sales-count                    pic z(4).
+           05 filler                                   pic x(3)
+               value spaces.
+           05 filler                                   pic x(13)
+               value "Total Amount:".
+           05 filler                                   pic x(2)
+               value spaces.
+           05 prt-total-sales-amount                   pic zzz,zz9.99.
+
+       01 totals-line2.
+           05 filler                                   pic x(23)
+               value "Total Layaways Records:".
+           05 filler                                   pic x(2)
+               value spaces.
+           05 prt-total-layaways-count                 pic z(4).
+           05 filler                                   pic x(3)
+               value spaces.
+           05 filler                                   pic x(13)
+               value "Total Amount:".
+           05 filler                                   pic x(2)
+               value spaces.
+           05 prt-total-layaways-amount                pic zzz,zz9.99.
+
+       01 totals-line3.
+           05 filler                                   pic x(16)
+               value "Total Tax Owing:".
+           05 filler                                   pic x(9)
+               value spaces.
+           05 prt-total-tax-owing                      pic zzz,zz9.99.
+
+       01 totals-line4.
+           05 filler                                   pic x(25)
+               value "Payment Type Percentages:".
+           05 filler                                   pic x(3)
+               value spaces.
+           05 filler                                   pic x(3)
+               value "CA:".
+           05 filler                                   pic x(2)
+               value spaces.
+           05 prt-ca-pct                               pic zz9.9.
+           05 filler                                   pic x(3)
+               value spaces.
+           05 filler                                   pic x(3)
+               value "CR:".
+           05 filler                                   pic x(2)
+               value spaces.
+           05 prt-cr-pct                               pic zz9.9.
+           05 filler                                   pic x(3)
+               value spaces.
+           05 filler                                   pic x(3)
+               value "DB:".
+           05 filler                                   pic x(2)
+               value spaces.
+           05 prt-db-pct                               pic zz9.9.
+
+       01 totals-line4b.
+           05 filler                                   pic x(25)
+               value spaces.
+           05 filler                                   pic x(3)
+               value "GC:".
+           05 filler                                   pic x(2)
+               value spaces.
+           05 prt-gc-pct                               pic zz9.9.
+           05 filler                                   pic x(3)
+               value spaces.
+           05 filler                                   pic x(3)
+               value "MW:".
+           05 filler                                   pic x(2)
+               value spaces.
+           05 prt-mw-pct                               pic zz9.9.
+
+       01 totals-line5.
+           05 filler                                   pic x(42)
+               value "Store with highest S&L transaction amount:".
+           05 filler                                   pic xxx
+               value spaces.
+           05 prt-highest-amount-store                 pic xx.
+           05 filler                                   pic x(3)
+               value spaces.
+           05 filler                                   pic x(7)
+               value "Amount:".
+           05 filler                                   pic xx
+               value spaces.
+           05 prt-highest-store-amount                 pic zzz,zz9.99.
+
+       01 mtd-totals-heading.
+           05 filler                                   pic x(33)
+               value spaces.
+           05 filler                                   pic x(20)
+               value "MONTH-TO-DATE TOTALS".
+
+       01 mtd-totals-line1.
+           05 filler                                   pic x(20)
+               value "Total Sales Records:".
+           05 filler                                   pic x(5)
+               value spaces.
+           05 prt-mtd-sales-count                       pic z(5)9.
+           05 filler                                   pic x(3)
+               value spaces.
+           05 filler                                   pic x(13)
+               value "Total Amount:".
+           05 filler                                   pic x(2)
+               value spaces.
+           05 prt-mtd-sales-amount                      pic
+               zzz,zzz9.99.
+
+       01 mtd-totals-line2.
+           05 filler                                   pic x(23)
+               value "Total Layaways Records:".
+           05 filler                                   pic x(2)
+               value spaces.
+           05 prt-mtd-layaways-count                    pic z(5)9.
+           05 filler                                   pic x(3)
+               value spaces.
+           05 filler                                   pic x(13)
+               value "Total Amount:".
+           05 filler                                   pic x(2)
+               value spaces.
+           05 prt-mtd-layaways-amount                   pic
+               zzz,zzz9.99.
+
+       01 mtd-totals-line3.
+           05 filler                                   pic x(16)
+               value "Total Tax Owing:".
+           05 filler                                   pic x(9)
+               value spaces.
+           05 prt-mtd-tax-owing                         pic
+               zzz,zzz9.99.
+
+       01 ws-dept-category-heading.
+           05 filler                                   pic x(10)
+               value spaces.
+           05 filler                                   pic x(30)
+               value "DEPARTMENT/CATEGORY SUBTOTALS".
+
+       01 ws-dept-category-totals-line.
+           05 filler                                   pic x(11)
+               value "Department ".
+           05 ws-prt-dc-department                      pic xx.
+           05 filler                                   pic x(3)
+               value spaces.
+           05 filler                                   pic x(9)
+               value "Category ".
+           05 ws-prt-dc-category                        pic xx.
+           05 filler                                   pic x(1)
+               value ":".
+           05 filler                                   pic x(2)
+               value spaces.
+           05 ws-prt-dc-amount                          pic
+               zzz,zz9.99.
+
+       01 ws-store-totals-line.
+           05 filler                                   pic x(6)
+               value "Store ".
+           05 ws-prt-store-no                           pic xx.
+           05 filler                                   pic x(1)
+               value ":".
+           05 filler                                   pic x(2)
+               value spaces.
+           05 ws-prt-store-amount                       pic zzz,zz9.99.
+
+       01 ws-trend-heading-line1.
+           05 filler                                    pic x(30)
+               value "STORE PERFORMANCE TREND".
+
+       01 ws-trend-heading-line2.
+           05 filler                                    pic x(6)
+               value "STORE".
+           05 filler                                    pic x(3)
+               value spaces.
+           05 filler                                    pic x(6)
+               value "TODAY".
+           05 filler                                    pic x(4)
+               value spaces.
+           05 filler                                    pic x(10)
+               value "PRIOR RUN".
+           05 filler                                    pic x(3)
+               value spaces.
+           05 filler                                    pic x(6)
+               value "CHANGE".
+           05 filler                                    pic x(4)
+               value spaces.
+           05 filler                                    pic x(9)
+               value "7-RUN AVG".
+           05 filler                                    pic x(2)
+               value spaces.
+           05 filler                                    pic x(10)
+               value "30-RUN AVG".
+
+       01 ws-trend-totals-line.
+           05 ws-tr-prt-store-no                        pic xx.
+           05 filler                                    pic x(4)
+               value spaces.
+           05 ws-tr-prt-today-amount                     pic
+               zzz,zz9.99.
+           05 filler                                    pic x(2)
+               value spaces.
+           05 ws-tr-prt-prior-amount                     pic
+               zzz,zz9.99.
+           05 filler                                    pic x(2)
+               value spaces.
+           05 ws-tr-prt-change-amount                    pic
+               -zz,zz9.99.
+           05 filler                                    pic x(2)
+               value spaces.
+           05 ws-tr-prt-avg7-amount                      pic
+               zzz,zz9.99.
+           05 filler                                    pic x(2)
+               value spaces.
+           05 ws-tr-prt-avg30-amount                     pic
+               zzz,zz9.99.
+
+       01 ws-trend-no-history-line.
+           05 ws-tr-nh-prt-store-no                      pic xx.
+           05 filler                                    pic x(4)
+               value spaces.
+           05 ws-tr-nh-prt-today-amount                  pic
+               zzz,zz9.99.
+           05 filler                                    pic x(2)
+               value spaces.
+           05 filler                                    pic x(30)
+               value "No prior run history on file".
+
+       procedure division.
+
+           *> Open files
+           open input input-file
+
+           accept ws-run-date from date yyyymmdd.
+           move ws-run-date(1:6) to ws-run-year-month.
+
+           *> Load the store master table before any transactions
+           *> are totalled against it.
+           perform 050-load-store-master.
+
+           *> Load the tax-rate table before any sales are taxed
+           *> against it.
+           perform 060-load-tax-rates.
+
+           *> Load the item master table before any SKU is broken
+           *> out by department/category.
+           perform 065-load-item-master.
+
+           *> Load the carried-forward month-to-date totals before
+           *> this run's totals are added on top of them.
+           perform 070-load-month-to-date.
+
+           *> Load each store's saved S&L trend history before this
+           *> run's own figures are appended on top of it.
+           perform 075-load-store-trend-history.
+
+           *> Load this job's last saved checkpoint position, and this
+           *> run's accumulators and page position along with it, if a
+           *> prior run of this same day's file abended partway
+           *> through.
+           perform 090-load-checkpoint.
+
+           *> A restart picks up mid-file, so report-file and
+           *> csv-report-file already hold this day's pre-checkpoint
+           *> detail lines - append to them and skip the headings
+           *> already on file instead of reopening fresh and
+           *> discarding that output. store-trend-report-file is only
+           *> ever written once, at the very end of a run, so it has
+           *> nothing to preserve and always opens fresh.
+           if (ws-skip-count > 0) then
+               open extend report-file, csv-report-file
+           else
+               open output report-file, csv-report-file
+
+               write prt-line from report-heading-line
+               *> Perform Print Heading
+               perform 50-print-headings
+
+               *> Header row for the spreadsheet-friendly CSV extract.
+               write csv-data-line from csv-heading-line
+           end-if.
+
+           open output store-trend-report-file.
+
+           *> Perform Validation
+           perform 100-process-lines.
+
+           *> The whole file was read successfully, so there is no
+           *> partial run left to resume - clear the checkpoint for
+           *> the next run.
+           perform 095-clear-checkpoint.
+
+           *> Perform print
+           perform 200-totals.
+
+           *> Print each store's today-vs-prior-run trend, using the
+           *> history table loaded above, before today's own figures
+           *> go into that same table.
+           perform 228-print-trend-report.
+
+           *> Append this run to history and roll its totals into
+           *> the month-to-date accumulation.
+           perform 230-update-history-and-month-to-date.
+
+           accept return-code.
+
+           *> close files
+           close input-file, report-file, csv-report-file,
+               store-trend-report-file
+
+           goback.
+
+       050-load-store-master.
+           open input store-master-file.
+
+           read store-master-file at end move "Y" to sw-store-eof.
+           perform until sw-store-eof = "Y"
+               if (ws-store-master-count < 50) then
+                   add 1 to ws-store-master-count
+                   move sm-store-no to
+                       ws-sm-store-no(ws-store-master-count)
+                   move sm-store-name to
+                       ws-sm-store-name(ws-store-master-count)
+                   move sm-province to
+                       ws-sm-province(ws-store-master-count)
+                   move sm-active-flag to
+                       ws-sm-active-flag(ws-store-master-count)
+                   move 0 to ws-store-amount(ws-store-master-count)
+               end-if
+
+               read store-master-file at end move "Y" to sw-store-eof
+           end-perform.
+
+           close store-master-file.
+
+       060-load-tax-rates.
+           open input tax-rate-file.
+
+           read tax-rate-file at end move "Y" to sw-tax-rate-eof.
+           perform until sw-tax-rate-eof = "Y"
+               if (ws-tax-rate-count < 50) then
+                   add 1 to ws-tax-rate-count
+                   move tr-store-no to
+                       ws-tr-store-no(ws-tax-rate-count)
+                   move tr-province to
+                       ws-tr-province(ws-tax-rate-count)
+                   move tr-tax-rate to
+                       ws-tr-tax-rate(ws-tax-rate-count)
+               end-if
+
+               read tax-rate-file at end move "Y" to sw-tax-rate-eof
+           end-perform.
+
+           close tax-rate-file.
+
+       065-load-item-master.
+           open input item-master-file.
+
+           read item-master-file at end move "Y" to sw-item-master-eof.
+           perform until sw-item-master-eof = "Y"
+               if (ws-item-master-count < 200) then
+                   add 1 to ws-item-master-count
+                   move im-sku-code to
+                       ws-im-sku-code(ws-item-master-count)
+                   move im-description to
+                       ws-im-description(ws-item-master-count)
+                   move im-department to
+                       ws-im-department(ws-item-master-count)
+                   move im-category to
+                       ws-im-category(ws-item-master-count)
+               end-if
+
+               read item-master-file at end
+                   move "Y" to sw-item-master-eof
+           end-perform.
+
+           close item-master-file.
+
+       070-load-month-to-date.
+           move 'n' to sw-mtd-missing.
+           open input month-to-date-file.
+           read month-to-date-file
+               at end move 'y' to sw-mtd-missing
+           end-read.
+           close month-to-date-file.
+
+           if (sw-mtd-missing = 'y') or
+               (mtd-year-month not = ws-run-year-month) then
+               *> No saved totals yet, or the saved totals are from
+               *> a prior month - start this month's accumulation
+               *> fresh instead of carrying the old month forward.
+               move 0 to ws-mtd-sales-count
+               move 0 to ws-mtd-sales-amount
+               move 0 to ws-mtd-layaways-count
+               move 0 to ws-mtd-layaways-amount
+               move 0 to ws-mtd-tax-owing
+           else
+               move mtd-sales-count to ws-mtd-sales-count
+               move mtd-sales-amount to ws-mtd-sales-amount
+               move mtd-layaways-count to ws-mtd-layaways-count
+               move mtd-layaways-amount to ws-mtd-layaways-amount
+               move mtd-tax-owing to ws-mtd-tax-owing
+           end-if.
+
+       075-load-store-trend-history.
+           open input store-trend-file.
+
+           read store-trend-file into trend-detail-line
+               at end move "Y" to sw-trend-eof.
+           perform until sw-trend-eof = "Y"
+               move 0 to ws-found-trend-idx
+               move 1 to ws-iterator
+               perform varying ws-iterator
+                   from 1
+                   by 1
+                   until ws-iterator > ws-th-store-count
+                   if (ws-th-store-no(ws-iterator) =
+                       trend-store-no) then
+                       move ws-iterator to ws-found-trend-idx
+                   end-if
+               end-perform
+
+               if (ws-found-trend-idx = 0) and
+                   (ws-th-store-count < 50) then
+                   add 1 to ws-th-store-count
+                   move ws-th-store-count to ws-found-trend-idx
+                   move trend-store-no to
+                       ws-th-store-no(ws-found-trend-idx)
+               end-if
+
+               *> Append the entry if the store's history is not yet
+               *> full, otherwise shift every entry down one slot to
+               *> make room at the top, same as dropping the oldest
+               *> run off a chronological list. Skipped entirely if
+               *> ws-th-stores itself is already full and this store
+               *> number could not be added above.
+               if (ws-found-trend-idx > 0) then
+                   if (ws-th-entry-count(ws-found-trend-idx) < 60) then
+                       add 1 to ws-th-entry-count(ws-found-trend-idx)
+                       move trend-run-date to
+                           ws-th-run-date(ws-found-trend-idx,
+                           ws-th-entry-count(ws-found-trend-idx))
+                       move trend-sl-amount to
+                           ws-th-amount(ws-found-trend-idx,
+                           ws-th-entry-count(ws-found-trend-idx))
+                   else
+                       move 1 to ws-shift-idx
+                       perform varying ws-shift-idx
+                           from 1
+                           by 1
+                           until ws-shift-idx > 59
+                           move ws-th-run-date(ws-found-trend-idx,
+                               ws-shift-idx + 1) to
+                               ws-th-run-date(ws-found-trend-idx,
+                               ws-shift-idx)
+                           move ws-th-amount(ws-found-trend-idx,
+                               ws-shift-idx + 1) to
+                               ws-th-amount(ws-found-trend-idx,
+                               ws-shift-idx)
+                       end-perform
+                       move trend-run-date to
+                           ws-th-run-date(ws-found-trend-idx, 60)
+                       move trend-sl-amount to
+                           ws-th-amount(ws-found-trend-idx, 60)
+                   end-if
+               end-if
+
+               read store-trend-file into trend-detail-line
+                   at end move "Y" to sw-trend-eof
+           end-perform.
+
+           close store-trend-file.
+
+       50-print-headings.
+           write prt-line from prt-page-number-line after
+               advancing page.
+           write prt-line from headings-line1 after advancing 2 lines.
+           write prt-line from headings-line2.
+
+       090-load-checkpoint.
+           open input checkpoint-file.
+           read checkpoint-file
+               at end move 0 to ws-skip-count
+               not at end move ckpt-records-processed to
+                   ws-skip-count
+           end-read.
+           close checkpoint-file.
+
+           *> Only a real restart has anything worth reloading - a
+           *> clean start leaves the accumulators at their VALUE 0.
+           if (ws-skip-count > 0) then
+               perform 091-reload-checkpoint-totals
+           end-if.
+
+       091-reload-checkpoint-totals.
+           move ckpt-page-count to ws-page-count
+           move ckpt-line-count to ws-line-count
+           move ckpt-sales-records-count to ws-sales-records-count
+           move ckpt-layaways-records-count to
+               ws-layaways-records-count
+           move ckpt-ca-count to ws-ca-count
+           move ckpt-cr-count to ws-cr-count
+           move ckpt-db-count to ws-db-count
+           move ckpt-gc-count to ws-gc-count
+           move ckpt-mw-count to ws-mw-count
+           move ckpt-sales-total-amount to ws-sales-total-amount
+           move ckpt-layaways-total-amount to
+               ws-layaways-total-amount
+           move ckpt-total-tax-owing to ws-total-tax-owing
+
+           move 1 to ws-ckpt-iterator
+           perform until ws-ckpt-iterator > ckpt-store-count
+               move ckpt-store-amount(ws-ckpt-iterator) to
+                   ws-store-amount(ws-ckpt-iterator)
+               add 1 to ws-ckpt-iterator
+           end-perform
+
+           move ckpt-dept-cat-count to ws-dept-cat-count
+           move 1 to ws-ckpt-iterator
+           perform until ws-ckpt-iterator > ckpt-dept-cat-count
+               move ckpt-dc-department(ws-ckpt-iterator) to
+                   ws-dc-department(ws-ckpt-iterator)
+               move ckpt-dc-category(ws-ckpt-iterator) to
+                   ws-dc-category(ws-ckpt-iterator)
+               move ckpt-dc-amount(ws-ckpt-iterator) to
+                   ws-dc-amount(ws-ckpt-iterator)
+               add 1 to ws-ckpt-iterator
+           end-perform.
+
+       095-clear-checkpoint.
+           move zero to checkpoint-record.
+           move 0 to ckpt-records-processed.
+           open output checkpoint-file.
+           write checkpoint-record.
+           close checkpoint-file.
+
+       097-write-checkpoint.
+           move zero to checkpoint-record.
+           move ws-records-processed to ckpt-records-processed.
+           move ws-page-count to ckpt-page-count
+           move ws-line-count to ckpt-line-count
+           move ws-sales-records-count to ckpt-sales-records-count
+           move ws-layaways-records-count to
+               ckpt-layaways-records-count
+           move ws-ca-count to ckpt-ca-count
+           move ws-cr-count to ckpt-cr-count
+           move ws-db-count to ckpt-db-count
+           move ws-gc-count to ckpt-gc-count
+           move ws-mw-count to ckpt-mw-count
+           move ws-sales-total-amount to ckpt-sales-total-amount
+           move ws-layaways-total-amount to
+               ckpt-layaways-total-amount
+           move ws-total-tax-owing to ckpt-total-tax-owing
+
+           move ws-store-master-count to ckpt-store-count
+           move 1 to ws-ckpt-iterator
+           perform until ws-ckpt-iterator > ws-store-master-count
+               move ws-store-amount(ws-ckpt-iterator) to
+                   ckpt-store-amount(ws-ckpt-iterator)
+               add 1 to ws-ckpt-iterator
+           end-perform
+
+           move ws-dept-cat-count to ckpt-dept-cat-count
+           move 1 to ws-ckpt-iterator
+           perform until ws-ckpt-iterator > ws-dept-cat-count
+               move ws-dc-department(ws-ckpt-iterator) to
+                   ckpt-dc-department(ws-ckpt-iterator)
+               move ws-dc-category(ws-ckpt-iterator) to
+                   ckpt-dc-category(ws-ckpt-iterator)
+               move ws-dc-amount(ws-ckpt-iterator) to
+                   ckpt-dc-amount(ws-ckpt-iterator)
+               add 1 to ws-ckpt-iterator
+           end-perform
+
+           open output checkpoint-file.
+           write checkpoint-record.
+           close checkpoint-file.
+
+       100-process-lines.
+
+           *> Skip records already posted by a prior run of this same
+           *> file that abended partway through, instead of starting
+           *> back at record one.
+           move 0 to ws-skip-counter.
+           move ws-skip-count to ws-records-processed.
+           read input-file at end move "Y" to sw-eof.
+           perform until (sw-eof = "Y") or
+               (ws-skip-counter >= ws-skip-count)
+               add 1 to ws-skip-counter
+               read input-file at end move "Y" to sw-eof
+           end-perform.
+
+           perform until sw-eof = "Y"
+
+           if ws-line-count = ws-lines-per-page
+                   add 1 to ws-page-count
+                   move ws-page-count to prt-page-count
+                   perform 50-print-headings
+                   move 0 to ws-line-count
+           end-if
+
+           add 1 to ws-line-count
+
+           move spaces to prt-line
+           move ipt-transaction-amount to ws-transaction-amount
+
+           *> Look the store's tax rate up in the tax-rate table
+           *> instead of a single flat constant.
+           perform 220-find-tax-rate
+
+           compute ws-tax-owing rounded =
+                   (ws-transaction-amount * ws-tax-rate)
+
+           move ipt-transaction-code to prt-transaction-code
+           move ipt-transaction-amount to prt-transaction-amount
+           move ipt-payment-type to prt-payment-type
+           move ipt-store-no to prt-store-no
+           move ipt-invoice-no to prt-invoice-no
+           move ipt-sku-code to prt-sku-code
+           move ws-tax-owing to prt-taxes
+
+           *> Counts & Totals
+           evaluate ipt-transaction-code
+               when "S"
+                   add 1 to ws-sales-records-count
+                   add ws-transaction-amount to ws-sales-total-amount
+               when "L"
+                   add 1 to ws-layaways-records-count
+                   add ws-transaction-amount to ws-layaways-total-amount
+           end-evaluate
+
+           evaluate ipt-payment-type
+               when "CA"
+                   add 1 to ws-ca-count
+               when "CR"
+                   add 1 to ws-cr-count
+               when "DB"
+                   add 1 to ws-db-count
+               when "GC"
+                   add 1 to ws-gc-count
+               when "MW"
+                   add 1 to ws-mw-count
+           end-evaluate
+
+           *> Look the transaction's store up in the store master
+           *> table and add its amount into that store's running
+           *> total, instead of a fixed 4-way evaluate.
+           perform 210-find-store-index
+           if (ws-found-store-idx > 0) then
+               add ipt-transaction-amount to
+                   ws-store-amount(ws-found-store-idx)
+           end-if
+
+           add ws-tax-owing to ws-total-tax-owing
+
+           *> Break sales/layaway amounts out by department and
+           *> category, so a merchandise category can be tracked
+           *> alongside the per-store breakdown.
+           perform 215-find-item-index
+           if (ws-found-item-idx > 0) then
+               perform 225-find-or-add-dept-category-index
+               add ws-transaction-amount to
+                   ws-dc-amount(ws-found-dept-cat-idx)
+           end-if
+
+           write prt-line from sales-data-line after advancing 1 line
+
+           *> Same detail, comma-delimited, with no page-break filler.
+           move ipt-transaction-code to csv-transaction-code
+           move ipt-transaction-amount to csv-transaction-amount
+           move ipt-payment-type to csv-payment-type
+           move ipt-store-no to csv-store-no
+           move ipt-invoice-no to csv-invoice-no
+           move ipt-sku-code to csv-sku-code
+           move ws-tax-owing to csv-taxes
+           write csv-data-line from csv-detail-line
+
+           *> Save a restart position periodically instead of only
+           *> at the very end, so an abend late in a large file does
+           *> not lose all the ground already covered.
+           add 1 to ws-records-processed
+           add 1 to ws-since-checkpoint
+           if (ws-since-checkpoint >= ws-checkpoint-interval) then
+               perform 097-write-checkpoint
+               move 0 to ws-since-checkpoint
+           end-if
+
+           read input-file at end move "Y" to sw-eof
+           end-perform.
+
+       210-find-store-index.
+           move 0 to ws-found-store-idx.
+           move 1 to ws-iterator.
+           perform varying ws-iterator
+               from 1
+               by 1
+               until ws-iterator > ws-store-master-count
+               if (ws-sm-store-no(ws-iterator) = ipt-store-no) then
+                   move ws-iterator to ws-found-store-idx
+               end-if
+           end-perform.
+
+       215-find-item-index.
+           move 0 to ws-found-item-idx.
+           move 1 to ws-iterator.
+           perform varying ws-iterator
+               from 1
+               by 1
+               until ws-iterator > ws-item-master-count
+               if (ws-im-sku-code(ws-iterator) = ipt-sku-code) then
+                   move ws-iterator to ws-found-item-idx
+               end-if
+           end-perform.
+
+       225-find-or-add-dept-category-index.
+           move 0 to ws-found-dept-cat-idx.
+           move 1 to ws-iterator.
+           perform varying ws-iterator
+               from 1
+               by 1
+               until ws-iterator > ws-dept-cat-count
+               if (ws-dc-department(ws-iterator) =
+                   ws-im-department(ws-found-item-idx) and
+                   ws-dc-category(ws-iterator) =
+                   ws-im-category(ws-found-item-idx)) then
+                   move ws-iterator to ws-found-dept-cat-idx
+               end-if
+           end-perform.
+
+           if (ws-found-dept-cat-idx = 0) and
+               (ws-dept-cat-count < 50) then
+               add 1 to ws-dept-cat-count
+               move ws-im-department(ws-found-item-idx) to
+                   ws-dc-department(ws-dept-cat-count)
+               move ws-im-category(ws-found-item-idx) to
+                   ws-dc-category(ws-dept-cat-count)
+               move ws-dept-cat-count to ws-found-dept-cat-idx
+           end-if.
+
+       220-find-tax-rate.
+           move ws-default-tax-rate to ws-tax-rate.
+           move 1 to ws-iterator.
+           perform varying ws-iterator
+               from 1
+               by 1
+               until ws-iterator > ws-tax-rate-count
+               if (ws-tr-store-no(ws-iterator) = ipt-store-no) then
+                   move ws-tr-tax-rate(ws-iterator) to ws-tax-rate
+               end-if
+           end-perform.
+
+       200-totals.
+
+           *> % of transactions in payment type categories
+           compute ws-ca-pct rounded =
+               ((ws-sales-records-count + ws-layaways-records-count)
+               /ws-ca-count) * 10.
+
+           compute ws-cr-pct rounded =
+               ((ws-sales-records-count + ws-layaways-records-count)
+               /ws-cr-count) * 10.
+
+           compute ws-db-pct rounded =
+               ((ws-sales-records-count + ws-layaways-records-count)
+               /ws-db-count) * 10.
+
+           *> GC and MW are new payment types - a day with none of
+           *> either posted yet would divide by zero here instead of
+           *> just reporting a zero percentage.
+           compute ws-gc-pct rounded =
+               ((ws-sales-records-count + ws-layaways-records-count)
+               /ws-gc-count) * 10
+               on size error
+                   move 0 to ws-gc-pct
+           end-compute.
+
+           compute ws-mw-pct rounded =
+               ((ws-sales-records-count + ws-layaways-records-count)
+               /ws-mw-count) * 10
+               on size error
+                   move 0 to ws-mw-pct
+           end-compute.
+
+           *> Determine store with the highest S&L amount
+           move 1 to ws-iterator.
+           perform varying ws-iterator
+               from 1
+               by 1
+               until ws-iterator > ws-store-master-count
+               if (ws-store-amount(ws-iterator) >
+                   ws-highest-store-amount) then
+                   move ws-store-amount(ws-iterator)
+                       to ws-highest-store-amount
+               end-if
+               if (ws-highest-store-amount =
+                   ws-store-amount(ws-iterator)) then
+                   move ws-sm-store-no(ws-iterator) to
+                       prt-highest-amount-store
+               end-if
+           end-perform.
+
+           move ws-highest-store-amount to prt-highest-store-amount.
+
+           move ws-ca-pct to prt-ca-pct.
+           move ws-cr-pct to prt-cr-pct.
+           move ws-db-pct to prt-db-pct.
+           move ws-gc-pct to prt-gc-pct.
+           move ws-mw-pct to prt-mw-pct.
+
+           move ws-sales-records-count to prt-total-sales-count.
+           move ws-sales-total-amount to prt-total-sales-amount.
+           move ws-layaways-records-count to prt-total-layaways-count.
+           move ws-layaways-total-amount to prt-total-layaways-amount.
+           move ws-total-tax-owing to prt-total-tax-owing.
+
+           write prt-line from totals-line1 after advancing 2 lines.
+           write prt-line from totals-line2.
+           write prt-line from totals-line3.
+           write prt-line from totals-line4.
+           write prt-line from totals-line4b.
+           write prt-line from totals-line5.
+
+           *> One line per store master entry, rather than a fixed
+           *> 4-store print line.
+           move 1 to ws-iterator.
+           perform varying ws-iterator
+               from 1
+               by 1
+               until ws-iterator > ws-store-master-count
+               move ws-sm-store-no(ws-iterator) to ws-prt-store-no
+               move ws-store-amount(ws-iterator) to
+                   ws-prt-store-amount
+               write prt-line from ws-store-totals-line
+           end-perform.
+
+           *> One line per department/category combination seen this
+           *> run, so sales can be tracked by merchandise category
+           *> as well as by store.
+           write prt-line from ws-dept-category-heading
+               after advancing 2 lines.
+
+           move 1 to ws-iterator.
+           perform varying ws-iterator
+               from 1
+               by 1
+               until ws-iterator > ws-dept-cat-count
+               move ws-dc-department(ws-iterator) to
+                   ws-prt-dc-department
+               move ws-dc-category(ws-iterator) to
+                   ws-prt-dc-category
+               move ws-dc-amount(ws-iterator) to ws-prt-dc-amount
+               write prt-line from ws-dept-category-totals-line
+           end-perform.
+
+       228-print-trend-report.
+           write prt-trend-line from ws-trend-heading-line1
+               after advancing page.
+           write prt-trend-line from ws-trend-heading-line2
+               after advancing 2 lines.
+
+           move 1 to ws-iterator.
+           perform varying ws-iterator
+               from 1
+               by 1
+               until ws-iterator > ws-store-master-count
+               move 0 to ws-found-trend-idx
+               move 1 to ws-inner-iterator
+               perform varying ws-inner-iterator
+                   from 1
+                   by 1
+                   until ws-inner-iterator > ws-th-store-count
+                   if (ws-th-store-no(ws-inner-iterator) =
+                       ws-sm-store-no(ws-iterator)) then
+                       move ws-inner-iterator to ws-found-trend-idx
+                   end-if
+               end-perform
+
+               move ws-sm-store-no(ws-iterator) to
+                   ws-tr-prt-store-no
+               move ws-store-amount(ws-iterator) to
+                   ws-tr-prt-today-amount
+
+               if (ws-found-trend-idx = 0) or
+                   (ws-th-entry-count(ws-found-trend-idx) = 0) then
+                   move ws-sm-store-no(ws-iterator) to
+                       ws-tr-nh-prt-store-no
+                   move ws-store-amount(ws-iterator) to
+                       ws-tr-nh-prt-today-amount
+                   write prt-trend-line from ws-trend-no-history-line
+               else
+                   *> Prior run is simply the most recent saved entry,
+                   *> since this run's own figures have not been
+                   *> appended to the table yet.
+                   move ws-th-amount(ws-found-trend-idx,
+                       ws-th-entry-count(ws-found-trend-idx)) to
+                       ws-tr-prt-prior-amount
+
+                   compute ws-trend-change-amount =
+                       ws-store-amount(ws-iterator) -
+                       ws-th-amount(ws-found-trend-idx,
+                       ws-th-entry-count(ws-found-trend-idx))
+                   move ws-trend-change-amount to
+                       ws-tr-prt-change-amount
+
+                   *> 7-run average over the last up to 7 saved
+                   *> entries (fewer if less than 7 runs of history
+                   *> are on file yet).
+                   if (ws-th-entry-count(ws-found-trend-idx) < 7) then
+                       move ws-th-entry-count(ws-found-trend-idx) to
+                           ws-trend-entry-count-used
+                   else
+                       move 7 to ws-trend-entry-count-used
+                   end-if
+
+                   move 0 to ws-trend-sum-amount
+                   compute ws-inner-iterator =
+                       ws-th-entry-count(ws-found-trend-idx) -
+                       ws-trend-entry-count-used + 1
+                   end-compute
+                   perform varying ws-inner-iterator
+                       from ws-inner-iterator
+                       by 1
+                       until ws-inner-iterator >
+                           ws-th-entry-count(ws-found-trend-idx)
+                       add ws-th-amount(ws-found-trend-idx,
+                           ws-inner-iterator) to ws-trend-sum-amount
+                   end-perform
+
+                   compute ws-tr-prt-avg7-amount rounded =
+                       ws-trend-sum-amount / ws-trend-entry-count-used
+                   end-compute
+
+                   *> 30-run average, same approach over the last up
+                   *> to 30 saved entries.
+                   if (ws-th-entry-count(ws-found-trend-idx) < 30) then
+                       move ws-th-entry-count(ws-found-trend-idx) to
+                           ws-trend-entry-count-used
+                   else
+                       move 30 to ws-trend-entry-count-used
+                   end-if
+
+                   move 0 to ws-trend-sum-amount
+                   compute ws-inner-iterator =
+                       ws-th-entry-count(ws-found-trend-idx) -
+                       ws-trend-entry-count-used + 1
+                   end-compute
+                   perform varying ws-inner-iterator
+                       from ws-inner-iterator
+                       by 1
+                       until ws-inner-iterator >
+                           ws-th-entry-count(ws-found-trend-idx)
+                       add ws-th-amount(ws-found-trend-idx,
+                           ws-inner-iterator) to ws-trend-sum-amount
+                   end-perform
+
+                   compute ws-tr-prt-avg30-amount rounded =
+                       ws-trend-sum-amount / ws-trend-entry-count-used
+                   end-compute
+
+                   write prt-trend-line from ws-trend-totals-line
+               end-if
+           end-perform.
+
+       230-update-history-and-month-to-date.
+
+           *> Append today's run to the retained history file so a
+           *> later run can compare itself against any prior day,
+           *> instead of this report overwriting its only copy.
+           move ws-run-date to hist-run-date.
+           move ws-sales-records-count to hist-sales-count.
+           move ws-sales-total-amount to hist-sales-amount.
+           move ws-layaways-records-count to hist-layaways-count.
+           move ws-layaways-total-amount to hist-layaways-amount.
+           move ws-total-tax-owing to hist-tax-owing.
+
+           open extend sales-history-file.
+           write history-data-line from history-detail-line.
+           close sales-history-file.
+
+           *> Append today's per-store S&L amount onto the trend
+           *> file too, one line per store, for tomorrow's run to
+           *> trend against - done after the trend report above is
+           *> printed so that report's "prior run" figures reflect
+           *> the table as it stood before today's entries went in.
+           open extend store-trend-file.
+           move 1 to ws-iterator.
+           perform varying ws-iterator
+               from 1
+               by 1
+               until ws-iterator > ws-store-master-count
+               move ws-run-date to trend-run-date
+               move ws-sm-store-no(ws-iterator) to trend-store-no
+               move ws-store-amount(ws-iterator) to trend-sl-amount
+               write trend-data-line from trend-detail-line
+           end-perform.
+           close store-trend-file.
+
+           *> Carry this run's totals forward into the month-to-date
+           *> accumulation instead of resetting it every run.
+           add ws-sales-records-count to ws-mtd-sales-count.
+           add ws-sales-total-amount to ws-mtd-sales-amount.
+           add ws-layaways-records-count to ws-mtd-layaways-count.
+           add ws-layaways-total-amount to ws-mtd-layaways-amount.
+           add ws-total-tax-owing to ws-mtd-tax-owing.
+
+           move ws-run-year-month to mtd-year-month.
+           move ws-mtd-sales-count to mtd-sales-count.
+           move ws-mtd-sales-amount to mtd-sales-amount.
+           move ws-mtd-layaways-count to mtd-layaways-count.
+           move ws-mtd-layaways-amount to mtd-layaways-amount.
+           move ws-mtd-tax-owing to mtd-tax-owing.
+
+           open output month-to-date-file.
+           write mtd-record.
+           close month-to-date-file.
+
+           *> Print the carried-forward totals on the report too, not
+           *> just today's totals.
+           move ws-mtd-sales-count to prt-mtd-sales-count.
+           move ws-mtd-sales-amount to prt-mtd-sales-amount.
+           move ws-mtd-layaways-count to prt-mtd-layaways-count.
+           move ws-mtd-layaways-amount to prt-mtd-layaways-amount.
+           move ws-mtd-tax-owing to prt-mtd-tax-owing.
+
+           write prt-line from mtd-totals-heading
+               after advancing 2 lines.
+           write prt-line from mtd-totals-line1 after advancing
+               1 line.
+           write prt-line from mtd-totals-line2.
+           write prt-line from mtd-totals-line3.
+
+       end program SandLProcessingProgram.
