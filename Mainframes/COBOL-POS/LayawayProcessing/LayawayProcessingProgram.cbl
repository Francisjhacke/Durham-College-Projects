@@ -0,0 +1,255 @@
+       identification division.
+       program-id. LayawayProcessingProgram.
+       author. Francis Hackenberger, Sam chard.
+
+       environment division.
+       input-output section.
+       file-control.
+
+           select input-file assign to '../../../data/layaway.dat'
+               organization is line sequential.
+
+           select layaway-master-file assign to
+               '../../../data/layaway-master.dat'
+               organization is indexed
+               access mode is dynamic
+               record key is lm-invoice-no.
+
+           select report-file assign to
+               '../../../data/layaway-aging-report.dat'
+               organization is line sequential.
+
+       data division.
+       file section.
+
+       fd input-file
+           data record is ipt-record.
+
+       01 ipt-record.
+           05 ipt-transaction-code                      pic x.
+           05 ipt-transaction-amount                    pic 9(5)v99.
+           05 ipt-payment-type                          pic xx.
+           05 ipt-store-no                              pic xx.
+           05 ipt-invoice-no                            pic x(9).
+           05 ipt-sku-code                              pic x(15).
+           05 ipt-return-reason-code                    pic x.
+           05 ipt-cashier-id                            pic x(5).
+
+       fd layaway-master-file
+           data record is layaway-master-record.
+
+       01 layaway-master-record.
+           05 lm-invoice-no                             pic x(9).
+           05 lm-store-no                               pic xx.
+           05 lm-original-amount                        pic 9(6)v99.
+           05 lm-amount-paid                            pic 9(6)v99.
+           05 lm-balance-due                             pic 9(6)v99.
+           05 lm-next-due-date                           pic 9(8).
+           05 lm-status                                  pic x.
+               88 lm-open                                 value "O".
+               88 lm-paid-off                              value "C".
+
+       fd report-file
+           data record is report-data-line.
+
+       01 report-data-line                               pic x(120).
+
+       working-storage section.
+       01 sw-eof                                        pic x
+           value 'n'.
+
+       01 ws-layaway-key-found                          pic x
+           value 'n'.
+
+       01 ws-today                                      pic 9(8).
+       01 ws-next-due-date                              pic 9(8).
+
+       *> Integer day count used to advance a YYYYMMDD date by 30
+       *> days through FUNCTION INTEGER-OF-DATE/DATE-OF-INTEGER,
+       *> instead of adding 30 straight onto the YYYYMMDD digits,
+       *> which rolls a date like 20260125 into the nonexistent
+       *> 20260155 rather than 20260224.
+       01 ws-date-integer                               pic 9(7).
+
+       01 report-heading-line.
+           05 filler                                    pic x(28)
+               value spaces.
+           05 filler                                    pic x(23)
+               value "LAYAWAY PAST-DUE REPORT".
+
+       01 headings-line1.
+           05 filler                                    pic x(7)
+               value "INVOICE".
+           05 filler                                    pic x(3)
+               value spaces.
+           05 filler                                    pic x(5)
+               value "STORE".
+           05 filler                                    pic x(3)
+               value spaces.
+           05 filler                                    pic x(8)
+               value "ORIGINAL".
+           05 filler                                    pic x(3)
+               value spaces.
+           05 filler                                    pic x(7)
+               value "BALANCE".
+           05 filler                                    pic x(3)
+               value spaces.
+           05 filler                                    pic x(8)
+               value "NEXT DUE".
+
+       01 prt-aging-line.
+           05 prt-invoice-no                            pic x(9).
+           05 filler                                    pic x(1)
+               value spaces.
+           05 prt-store-no                              pic xx.
+           05 filler                                    pic x(4)
+               value spaces.
+           05 prt-original-amount                       pic zzz,zz9.99.
+           05 filler                                    pic x(2)
+               value spaces.
+           05 prt-balance-due                           pic zzz,zz9.99.
+           05 filler                                    pic x(2)
+               value spaces.
+           05 prt-next-due-date                         pic 9(8).
+
+       01 ws-counts.
+           05 ws-layaways-posted                        pic 9999
+               value 0.
+           05 ws-past-due-count                          pic 9999
+               value 0.
+
+       01 totals-line1.
+           05 filler                                    pic x(23)
+               value "Total Layaways Posted:".
+           05 filler                                    pic x(2)
+               value spaces.
+           05 prt-layaways-posted                       pic z(3)9.
+           05 filler                                    pic x(3)
+               value spaces.
+           05 filler                                    pic x(15)
+               value "Total Past Due:".
+           05 filler                                    pic x(2)
+               value spaces.
+           05 prt-past-due-count                        pic z(3)9.
+
+       procedure division.
+
+           *> Open files
+           open input input-file.
+           open i-o layaway-master-file.
+           open output report-file.
+
+           accept ws-today from date yyyymmdd.
+
+           write report-data-line from report-heading-line.
+
+           *> Post each layaway transaction against the subledger.
+           perform 100-post-layaways.
+
+           *> Re-scan the subledger for invoices that are past due.
+           perform 200-report-past-due.
+
+           accept return-code.
+
+           close input-file, layaway-master-file, report-file.
+
+           goback.
+
+       100-post-layaways.
+
+           read input-file at end move "Y" to sw-eof.
+           perform until sw-eof = "Y"
+
+               move "n" to ws-layaway-key-found
+               move ipt-invoice-no to lm-invoice-no
+               read layaway-master-file
+                   invalid key move "n" to ws-layaway-key-found
+                   not invalid key move "y" to ws-layaway-key-found
+               end-read
+
+               if (ws-layaway-key-found = "y") then
+                   *> Subsequent partial payment on an existing
+                   *> layaway - apply it to the running balance.
+                   add ipt-transaction-amount to lm-amount-paid
+                   subtract ipt-transaction-amount from
+                       lm-balance-due
+                   compute ws-date-integer =
+                       function integer-of-date(lm-next-due-date)
+                   add 30 to ws-date-integer
+                   compute ws-next-due-date =
+                       function date-of-integer(ws-date-integer)
+                   move ws-next-due-date to lm-next-due-date
+                   if (lm-balance-due <= 0) then
+                       move "C" to lm-status
+                   end-if
+                   rewrite layaway-master-record
+               else
+                   *> First time this invoice has been seen - open
+                   *> a new layaway subledger entry for it.
+                   move ipt-invoice-no to lm-invoice-no
+                   move ipt-store-no to lm-store-no
+                   move ipt-transaction-amount to lm-original-amount
+                   move 0 to lm-amount-paid
+                   move ipt-transaction-amount to lm-balance-due
+                   compute ws-date-integer =
+                       function integer-of-date(ws-today)
+                   add 30 to ws-date-integer
+                   compute ws-next-due-date =
+                       function date-of-integer(ws-date-integer)
+                   move ws-next-due-date to lm-next-due-date
+                   move "O" to lm-status
+                   write layaway-master-record
+               end-if
+
+               add 1 to ws-layaways-posted
+
+           read input-file at end move "Y" to sw-eof
+           end-perform.
+
+       200-report-past-due.
+
+           write report-data-line from headings-line1
+               after advancing 2 lines.
+
+           *> Reposition to the top of the subledger before the
+           *> sequential re-scan - 100-post-layaways left the file's
+           *> position indicator wherever its last keyed read/write
+           *> landed, and a READ NEXT RECORD with no preceding START
+           *> would continue from there instead of from record one.
+           move spaces to sw-eof.
+           move low-values to lm-invoice-no.
+           start layaway-master-file key is not less than
+               lm-invoice-no
+               invalid key move "Y" to sw-eof
+           end-start.
+
+           if (sw-eof not = "Y") then
+               perform 210-read-next-layaway
+           end-if.
+           perform until sw-eof = "Y"
+
+               if (lm-open and lm-balance-due > 0 and
+                   lm-next-due-date < ws-today) then
+                   move lm-invoice-no to prt-invoice-no
+                   move lm-store-no to prt-store-no
+                   move lm-original-amount to prt-original-amount
+                   move lm-balance-due to prt-balance-due
+                   move lm-next-due-date to prt-next-due-date
+                   write report-data-line from prt-aging-line
+                   add 1 to ws-past-due-count
+               end-if
+
+               perform 210-read-next-layaway
+           end-perform.
+
+           move ws-layaways-posted to prt-layaways-posted.
+           move ws-past-due-count to prt-past-due-count.
+           write report-data-line from totals-line1
+               after advancing 2 lines.
+
+       210-read-next-layaway.
+           read layaway-master-file next record
+               at end move "Y" to sw-eof
+           end-read.
+
+       end program LayawayProcessingProgram.
