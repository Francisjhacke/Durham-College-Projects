@@ -0,0 +1,636 @@
+       identification division.
+       program-id. CorrectionsProgram.
+       author. Francis Hackenberger, Sam Chard.
+
+       environment division.
+       input-output section.
+       file-control.
+
+           *> Corrected replacement records, keyed against
+           *> invalid-data.out by invoice number. Prepared by
+           *> whoever fixed the transaction before this program
+           *> runs - this is not a screen or online update, it is a
+           *> small batch file in the same shape as project1.dat.
+           select corrections-file assign to
+               '../../../data/corrections.dat' organization is line
+               sequential.
+
+           *> Read-only here, just to confirm each correction really
+           *> does match a record editsProgram actually rejected.
+           select invalid-data-file assign to
+               '../../../data/invalid-data.out' organization is line
+               sequential.
+
+           select item-master-file assign to
+               '../../../data/item-master.dat' organization is line
+               sequential.
+
+           *> Store master, loaded at start-up so a corrected record
+           *> for a newly-opened store is checked the same way
+           *> editsProgram checks it, instead of a fixed store list
+           *> going stale here too.
+           select store-master-file assign to
+               '../../../data/store-master.dat' organization is line
+               sequential.
+
+           *> Control totals editsProgram wrote for this day's run -
+           *> read and rewritten here so dataSplitAndCountProgram's
+           *> reconciliation against the good-record count sees the
+           *> corrections applied below, not just editsProgram's
+           *> original count.
+           select edits-control-file assign to
+               '../../../data/edits-control.dat' organization is
+               line sequential.
+
+           *> Exception report for corrected transactions over the
+           *> manager-review dollar threshold - the same check
+           *> editsProgram applies, so a large sale or return is not
+           *> waved through manager review just because it arrived as
+           *> a correction instead of a first-pass transaction.
+           select manager-review-file assign to
+               '../../../data/manager-review.out' organization is
+               line sequential.
+
+           *> Corrected records that pass validation are appended
+           *> onto the existing valid-data.dat, ahead of
+           *> dataSplitAndCountProgram's run, instead of touching or
+           *> rerunning project1.dat through editsProgram again.
+           select valid-data-file assign to
+               '../../../data/valid-data.dat' organization is line
+               sequential.
+
+           select corrections-log-file assign to
+               '../../../data/corrections-log.out' organization is
+               line sequential.
+
+       data division.
+       file section.
+
+       fd corrections-file
+           data record is cor-record.
+
+       01 cor-record.
+           05 cor-transaction-code                      pic x.
+           05 cor-transaction-amount                    pic 9(5)v99.
+           05 cor-payment-type                          pic xx.
+           05 cor-store-no                              pic xx.
+           05 cor-invoice-no.
+               10 cor-inv-pt-1                          pic xx.
+               10 cor-inv-pt-2                          pic x.
+               10 cor-inv-pt-3                          pic 9(6).
+           05 cor-sku-code                              pic x(15).
+           05 cor-return-reason-code                    pic x.
+               88 cor-reason-valid                      value
+                   "D" "W" "C" "O".
+           05 cor-cashier-id                            pic x(5).
+
+       fd invalid-data-file
+           data record is rej-record.
+
+       01 rejected-data-line                            pic x(120).
+
+       01 rej-record.
+           05 rej-transaction-code                      pic x.
+           05 rej-transaction-amount                    pic 9(5)v99.
+           05 rej-payment-type                          pic xx.
+           05 rej-store-no                              pic xx.
+           05 rej-invoice-no                            pic x(9).
+           05 rej-sku-code                              pic x(15).
+           05 rej-return-reason-code                    pic x.
+           05 rej-cashier-id                            pic x(5).
+
+       fd item-master-file
+           data record is item-master-record.
+
+       01 item-master-record.
+           05 im-sku-code                               pic x(15).
+           05 im-description                            pic x(20).
+           05 im-department                              pic xx.
+           05 im-category                               pic xx.
+
+       fd store-master-file
+           data record is store-master-record.
+
+       01 store-master-record.
+           05 sm-store-no                               pic xx.
+           05 sm-store-name                             pic x(20).
+           05 sm-province                               pic xx.
+           05 sm-active-flag                            pic x.
+
+       fd edits-control-file
+           data record is edits-control-record.
+
+       01 edits-control-record.
+           05 ctl-good-record-count                     pic 9(5).
+           05 ctl-bad-record-count                      pic 9(5).
+
+       fd manager-review-file
+           data record is prt-review-line.
+
+       01 review-data-line                               pic x(120).
+
+       01 prt-review-line.
+           05 prt-r-transaction-code                    pic x.
+           05 filler                                    pic x(3)
+               value spaces.
+           05 prt-r-transaction-amount                  pic z(5)9.99.
+           05 filler                                    pic x(3)
+               value spaces.
+           05 prt-r-payment-type                        pic xx.
+           05 filler                                    pic x(3)
+               value spaces.
+           05 prt-r-store-no                            pic xx.
+           05 filler                                    pic x(3)
+               value spaces.
+           05 prt-r-invoice-no                          pic x(9).
+           05 filler                                    pic x(3)
+               value spaces.
+           05 prt-r-cashier-id                          pic x(5).
+           05 filler                                    pic x(3)
+               value spaces.
+           05 prt-r-threshold-amount                    pic z(5)9.99.
+
+       fd valid-data-file
+           data record is cor-valid-line.
+
+       01 valid-data-line                               pic x(120).
+
+       01 cor-valid-line.
+           05 cv-transaction-code                       pic x.
+           05 cv-transaction-amount                     pic 9(5)v99.
+           05 cv-payment-type                           pic xx.
+           05 cv-store-no                               pic xx.
+           05 cv-invoice-no                             pic x(9).
+           05 cv-sku-code                               pic x(15).
+           05 cv-return-reason-code                     pic x.
+           05 cv-cashier-id                             pic x(5).
+
+       fd corrections-log-file
+           data record is prt-log-line.
+
+       01 log-data-line                                 pic x(120).
+
+       01 prt-log-line                                  pic x(120).
+
+       01 log-headings1.
+           05 filler                                   pic x(7)
+               value "INVOICE".
+           05 filler                                   pic x(3)
+               value spaces.
+           05 filler                                   pic x(80)
+               value "DISPOSITION".
+
+       01 log-applied-line.
+           05 filler                                   pic x(20)
+               value spaces.
+           05 filler                                   pic xx
+               value "**".
+           05 log-invoice-no                           pic x(9).
+           05 filler                                   pic x(33)
+               value " - Applied to valid-data.dat**".
+
+       01 log-unmatched-line.
+           05 filler                                   pic x(20)
+               value spaces.
+           05 filler                                   pic xx
+               value "**".
+           05 log-unm-invoice-no                       pic x(9).
+           05 filler                                   pic x(45)
+               value " - No matching rejected record on file**".
+
+       01 log-rejected-again-line.
+           05 filler                                   pic x(20)
+               value spaces.
+           05 filler                                   pic xx
+               value "**".
+           05 log-r-invoice-no                         pic x(9).
+           05 filler                                   pic x(33)
+               value " - Still fails validation**".
+
+       working-storage section.
+
+       01 sw-eof                                        pic x
+           value 'n'.
+
+       01 sw-item-master-eof                            pic x
+           value 'n'.
+
+       01 sw-store-master-eof                          pic x
+           value 'n'.
+
+       *> Store master, loaded the same way editsProgram loads it, so
+       *> a corrected record for a new store is checked against real
+       *> stores too, not a fixed list.
+       01 ws-store-master-table.
+           05 ws-store-master-count                    pic 99
+               value 0.
+           05 ws-store-master-entries occurs 50 times
+               indexed by ws-store-idx.
+               10 ws-sm-store-no                        pic xx.
+               10 ws-sm-store-name                      pic x(20).
+               10 ws-sm-province                        pic xx.
+               10 ws-sm-active-flag                     pic x.
+
+       01 ws-found-store-idx                           pic 99
+           value 0.
+
+       *> Good/bad counts editsProgram wrote to edits-control.dat,
+       *> read here before 100-apply-corrections runs and rewritten
+       *> afterward with the applied-correction count folded into the
+       *> good total, so dataSplitAndCountProgram's reconciliation
+       *> sees the day's real good-record count.
+       01 ws-ctl-good-record-count                      pic 9(5)
+           value 0.
+       01 ws-ctl-bad-record-count                       pic 9(5)
+           value 0.
+
+       *> Manager-review dollar thresholds - kept in step with
+       *> editsProgram's own thresholds, since a corrected record
+       *> over the line is no less in need of manager review than a
+       *> first-pass one.
+       01 ws-review-thresholds.
+           05 ws-sales-review-threshold                 pic 9(5)v99
+               value 1000.00.
+           05 ws-returns-review-threshold                pic 9(5)v99
+               value 500.00.
+
+       01 ws-review-threshold                           pic 9(5)v99.
+
+       01 ws-manager-review-count                       pic 999
+           value 0.
+
+       *> Item master, loaded the same way editsProgram loads it, so
+       *> a corrected SKU is checked against real merchandise too.
+       01 ws-item-master-table.
+           05 ws-item-master-count                     pic 999
+               value 0.
+           05 ws-item-master-entries occurs 200 times
+               indexed by ws-item-idx.
+               10 ws-im-sku-code                        pic x(15).
+               10 ws-im-description                     pic x(20).
+               10 ws-im-department                       pic xx.
+               10 ws-im-category                        pic xx.
+
+       01 ws-found-item-idx                            pic 999
+           value 0.
+
+       *> Invoice numbers editsProgram actually rejected, loaded so a
+       *> correction can be matched against a real reject instead of
+       *> being taken on faith.
+       01 ws-rejected-table.
+           05 ws-rejected-count                        pic 9(4)
+               value 0.
+           05 ws-rejected-entries occurs 2000 times
+               indexed by ws-rejected-idx.
+               10 ws-rejected-invoice-no                 pic x(9).
+
+       01 ws-found-rejected-idx                        pic 9(4)
+           value 0.
+
+       01 ws-iterator                                  pic 9(4)
+           value 1.
+
+       01 ws-error-occurred                             pic x
+           value 'f'.
+
+       01 ws-counters.
+           05 ws-applied-count                         pic 999
+               value 0.
+           05 ws-rejected-again-count                  pic 999
+               value 0.
+           05 ws-unmatched-count                       pic 999
+               value 0.
+
+       01 ws-totals-output.
+           05 filler                                   pic x(15)
+               value "Applied total:".
+           05 filler                                   pic x(3)
+               value spaces.
+           05 ws-applied-total                         pic zz9.
+           05 filler                                   pic x(10)
+               value spaces.
+           05 filler                                   pic x(21)
+               value "Still rejected total:".
+           05 filler                                   pic x(3)
+               value spaces.
+           05 ws-rejected-again-total                  pic zz9.
+           05 filler                                   pic x(10)
+               value spaces.
+           05 filler                                   pic x(16)
+               value "Unmatched total:".
+           05 filler                                   pic x(3)
+               value spaces.
+           05 ws-unmatched-total                       pic zz9.
+
+       01 ws-review-totals-output.
+           05 filler                                   pic x(22)
+               value "Manager review total:".
+           05 filler                                   pic x(3)
+               value spaces.
+           05 ws-manager-review-total                   pic zz9.
+
+       procedure division.
+
+           open input corrections-file
+           open output corrections-log-file
+           open extend valid-data-file, manager-review-file
+
+           perform 055-load-store-master.
+           perform 060-load-item-master.
+           perform 065-load-rejected-invoices.
+
+           write log-data-line from log-headings1.
+
+           perform 100-apply-corrections.
+
+           *> Fold the corrections actually applied above into
+           *> editsProgram's good-record count, so
+           *> dataSplitAndCountProgram's reconciliation sees the
+           *> day's real good-record total, not just editsProgram's
+           *> original pre-correction count.
+           perform 080-update-edits-control.
+
+           perform 200-totals.
+
+           accept return-code.
+
+           close corrections-file, corrections-log-file,
+               valid-data-file, manager-review-file
+
+           goback.
+
+       055-load-store-master.
+           open input store-master-file.
+
+           read store-master-file at end move "Y" to sw-store-master-eof.
+           perform until sw-store-master-eof = "Y"
+               if (ws-store-master-count < 50) then
+                   add 1 to ws-store-master-count
+                   move sm-store-no to
+                       ws-sm-store-no(ws-store-master-count)
+                   move sm-store-name to
+                       ws-sm-store-name(ws-store-master-count)
+                   move sm-province to
+                       ws-sm-province(ws-store-master-count)
+                   move sm-active-flag to
+                       ws-sm-active-flag(ws-store-master-count)
+               end-if
+
+               read store-master-file at end
+                   move "Y" to sw-store-master-eof
+           end-perform.
+
+           close store-master-file.
+
+       060-load-item-master.
+           open input item-master-file.
+
+           read item-master-file at end move "Y" to sw-item-master-eof.
+           perform until sw-item-master-eof = "Y"
+               if (ws-item-master-count < 200) then
+                   add 1 to ws-item-master-count
+                   move im-sku-code to
+                       ws-im-sku-code(ws-item-master-count)
+                   move im-description to
+                       ws-im-description(ws-item-master-count)
+                   move im-department to
+                       ws-im-department(ws-item-master-count)
+                   move im-category to
+                       ws-im-category(ws-item-master-count)
+               end-if
+
+               read item-master-file at end
+                   move "Y" to sw-item-master-eof
+           end-perform.
+
+           close item-master-file.
+
+       065-load-rejected-invoices.
+           open input invalid-data-file.
+
+           read invalid-data-file at end move "Y" to sw-eof.
+           perform until sw-eof = "Y"
+               if (ws-rejected-count < 2000) then
+                   add 1 to ws-rejected-count
+                   move rej-invoice-no to
+                       ws-rejected-invoice-no(ws-rejected-count)
+               end-if
+
+               read invalid-data-file at end move "Y" to sw-eof
+           end-perform.
+
+           close invalid-data-file.
+
+           move 'n' to sw-eof.
+
+       210-find-item-index.
+           move 0 to ws-found-item-idx.
+           move 1 to ws-iterator.
+           perform varying ws-iterator
+               from 1
+               by 1
+               until ws-iterator > ws-item-master-count
+               if (ws-im-sku-code(ws-iterator) = cor-sku-code) then
+                   move ws-iterator to ws-found-item-idx
+               end-if
+           end-perform.
+
+       220-find-rejected-invoice.
+           move 0 to ws-found-rejected-idx.
+           move 1 to ws-iterator.
+           perform varying ws-iterator
+               from 1
+               by 1
+               until ws-iterator > ws-rejected-count
+               if (ws-rejected-invoice-no(ws-iterator) =
+                   cor-invoice-no) then
+                   move ws-iterator to ws-found-rejected-idx
+               end-if
+           end-perform.
+
+       215-find-store-index.
+           move 0 to ws-found-store-idx.
+           move 1 to ws-iterator.
+           perform varying ws-iterator
+               from 1
+               by 1
+               until ws-iterator > ws-store-master-count
+               if (ws-sm-store-no(ws-iterator) = cor-store-no) then
+                   move ws-iterator to ws-found-store-idx
+               end-if
+           end-perform.
+
+       080-update-edits-control.
+           open input edits-control-file.
+
+           read edits-control-file
+               at end
+               move 0 to ws-ctl-good-record-count
+               move 0 to ws-ctl-bad-record-count
+               not at end
+               move ctl-good-record-count to ws-ctl-good-record-count
+               move ctl-bad-record-count to ws-ctl-bad-record-count
+           end-read.
+
+           close edits-control-file.
+
+           add ws-applied-count to ws-ctl-good-record-count.
+
+           open output edits-control-file.
+           move ws-ctl-good-record-count to ctl-good-record-count.
+           move ws-ctl-bad-record-count to ctl-bad-record-count.
+           write edits-control-record.
+           close edits-control-file.
+
+       100-apply-corrections.
+
+           read corrections-file at end move "Y" to sw-eof.
+           perform until sw-eof = "Y"
+
+               move 'f' to ws-error-occurred
+
+               *> A correction only goes through if it really does
+               *> match a record editsProgram rejected - this is not
+               *> a back door for adding brand-new transactions.
+               perform 220-find-rejected-invoice
+
+               if (ws-found-rejected-idx = 0) then
+                   add 1 to ws-unmatched-count
+                   move cor-invoice-no to log-unm-invoice-no
+                   move log-unmatched-line to log-data-line
+                   write log-data-line after advancing 1 line
+               else
+                   *> Re-run the same field edits editsProgram would
+                   *> have applied, minus the duplicate-invoice check
+                   *> - re-using the same invoice number is exactly
+                   *> what makes this a correction instead of a new
+                   *> transaction.
+                   if not (cor-transaction-code = "S" or
+                       cor-transaction-code = "R" or
+                       cor-transaction-code = "L" or
+                       cor-transaction-code = "X") then
+                       move 't' to ws-error-occurred
+                   end-if
+
+                   if not (cor-transaction-amount is numeric) then
+                       move 't' to ws-error-occurred
+                   end-if
+
+                   if not (cor-payment-type = "CA" or
+                       cor-payment-type = "CR" or
+                       cor-payment-type = "DB" or
+                       cor-payment-type = "GC" or
+                       cor-payment-type = "MW") then
+                       move 't' to ws-error-occurred
+                   end-if
+
+                   *> Validate Store Number against the store master
+                   *> instead of a fixed list, matching editsProgram.
+                   perform 215-find-store-index
+                   if (ws-found-store-idx = 0) then
+                       move 't' to ws-error-occurred
+                   end-if
+
+                   if not (cor-inv-pt-1 is alphabetic and
+                       cor-inv-pt-3 is numeric) then
+                       move 't' to ws-error-occurred
+                   end-if
+
+                   perform 210-find-item-index
+                   if (ws-found-item-idx = 0) then
+                       move 't' to ws-error-occurred
+                   end-if
+
+                   *> Return Reason Code - required and from the
+                   *> reason domain on returns and exchanges (an
+                   *> exchange has a return leg too), blank on
+                   *> everything else, matching editsProgram.
+                   if (cor-transaction-code = "R" or
+                       cor-transaction-code = "X") then
+                       if not (cor-reason-valid) then
+                           move 't' to ws-error-occurred
+                       end-if
+                   else
+                       if (cor-return-reason-code not = space) then
+                           move 't' to ws-error-occurred
+                       end-if
+                   end-if
+
+                   if (cor-cashier-id = spaces) then
+                       move 't' to ws-error-occurred
+                   end-if
+
+                   *> Flag corrected transactions over the
+                   *> manager-review dollar threshold too - in
+                   *> addition to, not instead of, the normal
+                   *> applied/rejected split below.
+                   if (cor-transaction-code = "R") then
+                       move ws-returns-review-threshold to
+                           ws-review-threshold
+                   else
+                       move ws-sales-review-threshold to
+                           ws-review-threshold
+                   end-if
+
+                   if (cor-transaction-amount > ws-review-threshold)
+                       then
+                       add 1 to ws-manager-review-count
+                       move cor-transaction-code to
+                           prt-r-transaction-code
+                       move cor-transaction-amount to
+                           prt-r-transaction-amount
+                       move cor-payment-type to prt-r-payment-type
+                       move cor-store-no to prt-r-store-no
+                       move cor-invoice-no to prt-r-invoice-no
+                       move cor-cashier-id to prt-r-cashier-id
+                       move ws-review-threshold to
+                           prt-r-threshold-amount
+                       move prt-review-line to review-data-line
+                       write review-data-line after advancing 1 line
+                   end-if
+
+                   if (ws-error-occurred = 't') then
+                       add 1 to ws-rejected-again-count
+                       move cor-invoice-no to log-r-invoice-no
+                       move log-rejected-again-line to log-data-line
+                       write log-data-line after advancing 1 line
+                   else
+                       add 1 to ws-applied-count
+
+                       move cor-transaction-code to cv-transaction-code
+                       move cor-transaction-amount to
+                           cv-transaction-amount
+                       move cor-payment-type to cv-payment-type
+                       move cor-store-no to cv-store-no
+                       move cor-invoice-no to cv-invoice-no
+                       move cor-sku-code to cv-sku-code
+                       move cor-return-reason-code to
+                           cv-return-reason-code
+                       move cor-cashier-id to cv-cashier-id
+
+                       move cor-valid-line to valid-data-line
+                       write valid-data-line
+
+                       move cor-invoice-no to log-invoice-no
+                       move log-applied-line to log-data-line
+                       write log-data-line after advancing 1 line
+                   end-if
+               end-if
+
+               read corrections-file at end move "Y" to sw-eof
+           end-perform.
+
+       200-totals.
+           move ws-applied-count to ws-applied-total.
+           move ws-rejected-again-count to ws-rejected-again-total.
+           move ws-unmatched-count to ws-unmatched-total.
+
+           write log-data-line from ws-totals-output after advancing
+               2 lines.
+
+           move ws-manager-review-count to ws-manager-review-total.
+
+           write review-data-line from ws-review-totals-output after
+               advancing 2 lines.
+
+       end program CorrectionsProgram.
